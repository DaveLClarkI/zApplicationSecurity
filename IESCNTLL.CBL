@@ -0,0 +1,421 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLL.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      BATCH.
+      *REMARKS.       FULL-POPULATION LDAP RECONCILIATION.  WALKS EVERY
+      *               IESLDUV MAPPING RECORD, CALLS LDAP FOR THE
+      *               CURRENT MAIL/DISPLAYNAME ATTRIBUTES, REFRESHES
+      *               THE IESLDUV CACHE, AND CORRECTS VUSERID'S EMAIL
+      *               WHEN IT NO LONGER MATCHES ACTIVE DIRECTORY.
+      *               PRODUCES SYSLST REPORT.  UPSI-7 ON UPDATES BOTH
+      *               FILES - OFF IS REPORT-ONLY.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/09/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER,
+           UPSI-7 ON STATUS IS WITH-UPDATES.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT IESLDUV
+               ASSIGN TO IESLDUV
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS LDUM-MFUSRID
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT VUSERID
+               ASSIGN TO VUSERID
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS VUSER-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  IESLDUV.
+       COPY IESLDUM.
+
+       FD  VUSERID.
+       COPY VUSERID.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLL'.
+
+         03  IESLDGAB                  PIC  X(08)   VALUE 'IESLDGAB'.
+
+         03  LDUM                      PIC S9(04)   BINARY VALUE 1.
+         03  VUSER                     PIC S9(04)   BINARY VALUE 2.
+
+         03  WORK-OPTION               PIC  X(08).
+         03  WORK-INDENT               PIC  X(19)   VALUE SPACES.
+         03  WORK-USRIDNT              PIC  X(08).
+         03  WORK-AD-MAIL              PIC  X(40).
+         03  WORK-AD-NAME              PIC  X(60).
+         03  WORK-AD-FOUND-SW          PIC  X(01).
+           88  USER-FOUND-IN-AD                     VALUE 'Y'.
+           88  USER-NOT-FOUND-IN-AD                 VALUE 'N'.
+
+         03  USER-COUNT                PIC  9(7)    VALUE ZEROES.
+         03  LDAP-ERRORS               PIC  9(7)    VALUE ZEROES.
+         03  MISSING-USERS             PIC  9(7)    VALUE ZEROES.
+         03  CACHE-REFRESHED           PIC  9(7)    VALUE ZEROES.
+         03  EMAIL-RECONCILED          PIC  9(7)    VALUE ZEROES.
+         03  NOT-ON-VUSERID            PIC  9(7)    VALUE ZEROES.
+
+         03  VAR-EDIT                  PIC  Z(6)9-.
+
+       COPY DATETIME.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+       COPY IESLDGAC.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           PERFORM C00-PROCESS-IESLDUV THRU C99-EXIT-PROCESS
+             UNTIL STAT-EOFILE(LDUM)
+                OR RTC-CODE NOT = ZERO.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY ' '               UPON PRINTER.
+           MOVE USER-COUNT             TO VAR-EDIT.
+           DISPLAY 'Total mapped users checked  ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE CACHE-REFRESHED        TO VAR-EDIT.
+           DISPLAY 'IESLDUV caches refreshed . ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE EMAIL-RECONCILED       TO VAR-EDIT.
+           DISPLAY 'VUSERID emails reconciled  ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE NOT-ON-VUSERID         TO VAR-EDIT.
+           DISPLAY 'Users with no VUSERID .... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE MISSING-USERS          TO VAR-EDIT.
+           DISPLAY 'Users not found on AD .... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE LDAP-ERRORS            TO VAR-EDIT.
+           DISPLAY 'LDAP errors .............. ' VAR-EDIT
+                                     UPON PRINTER.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           MOVE 'IESLDUV'              TO VSAM-FILE(LDUM).
+           MOVE 'VUSERID'              TO VSAM-FILE(VUSER).
+
+           MOVE LENGTH OF LDUM-MFUSRID TO VSAM-KEYL(LDUM).
+           MOVE LENGTH OF VUSER-KEY    TO VSAM-KEYL(VUSER).
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET FUNC-OPEN(VSUB)     TO TRUE
+           END-PERFORM
+
+           IF  WITH-UPDATES
+               OPEN I-O IESLDUV
+               OPEN I-O VUSERID
+           ELSE
+               OPEN INPUT IESLDUV
+               OPEN INPUT VUSERID
+           END-IF.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-CODE = ZERO
+               PERFORM WITH TEST BEFORE
+                 VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                   SET FUNC-READ(VSUB) TO TRUE
+               END-PERFORM
+           END-IF
+
+           IF  RTC-CODE = ZERO
+               MOVE LOW-VALUES         TO LDUM-MFUSRID
+               SET  FUNC-START(LDUM)   TO TRUE
+               START IESLDUV KEY >= LDUM-MFUSRID END-START
+               IF  NOT STAT-NORMAL(LDUM)
+               AND NOT STAT-NOTFND(LDUM)
+                   MOVE LDUM           TO VSUB
+                   MOVE LDUM-MFUSRID   TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(LDUM)
+                   SET STAT-EOFILE(LDUM) TO TRUE
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE
+                                       TO WRK-DATETIME
+               DISPLAY 'CURRENT=' NUM-DATE
+                                     UPON PRINTER
+               DISPLAY SPACES        UPON PRINTER
+               IF  WITH-UPDATES
+                   MOVE 'UPDATE:'      TO WORK-OPTION
+               ELSE
+                   MOVE 'REPORT:'      TO WORK-OPTION
+               END-IF
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE IESLDUV
+                 VUSERID.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    PROGRAM PROCESSING ROUTINES                                 *
+      ******************************************************************
+
+       C00-PROCESS-IESLDUV.
+
+           SET  FUNC-READNEXT(LDUM)    TO TRUE.
+           READ IESLDUV NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(LDUM)
+               IF  NOT STAT-EOFILE(LDUM)
+                   MOVE LDUM           TO VSUB
+                   MOVE LDUM-MFUSRID   TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           IF  NOT LDUM-USRMAP-RECORD
+               GO TO C00-PROCESS-IESLDUV
+           END-IF.
+
+           ADD  1                      TO USER-COUNT.
+           MOVE LDUM-MFUSRID           TO WORK-USRIDNT.
+
+           PERFORM P20-GET-MAIL-ATTRIBUTE THRU P25-EXIT.
+           IF  RTC-CODE NOT = ZERO
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+           IF  NOT USER-FOUND-IN-AD
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           IF  WORK-AD-MAIL NOT = LDUM-CACHE-MAIL
+           OR  WORK-AD-NAME NOT = LDUM-CACHE-NAME
+               ADD  1                  TO CACHE-REFRESHED
+               DISPLAY WORK-OPTION WORK-USRIDNT
+                       ' - IESLDUV CACHE OUT OF DATE, MAIL='
+                       WORK-AD-MAIL
+                                     UPON PRINTER
+               PERFORM P30-REFRESH-CACHE THRU P35-EXIT
+           END-IF.
+
+           PERFORM P40-RECONCILE-VUSERID THRU P45-EXIT.
+
+       C99-EXIT-PROCESS.
+           EXIT.
+
+      /*****************************************************************
+      *    OTHER PERFORMED ROUTINES                                    *
+      ******************************************************************
+
+      * ask ldap for the current mail/displayName attributes, the same
+      * batched call getmaila makes interactively on a cache miss
+       P20-GET-MAIL-ATTRIBUTE.
+           SET  USER-NOT-FOUND-IN-AD   TO TRUE.
+           INITIALIZE IESLDGA-COMMAREA.
+           MOVE LENGTH OF IESLDGA-COMMAREA
+                                       TO LDGA-AREA-LENGTH.
+           MOVE LDUM-NETUSRID          TO LDGA-USER-ID.
+           MOVE '&(objectClass=person)(objectClass=user)'
+                                       TO LDGA-SEARCH-FILTER.
+           MOVE 2                      TO LDGA-ATTR-COUNT.
+
+           MOVE 'mail'                 TO LDGA-ATTR-NAME(1).
+           MOVE LENGTH OF LDGA-ATTR-VALUE
+                                       TO LDGA-VALUE-LENGTH(1).
+           MOVE 1                      TO LDGA-VALUE-COUNT(1).
+
+           MOVE 'displayName'          TO LDGA-ATTR-NAME(2).
+           MOVE LENGTH OF LDGA-ATTR-VALUE
+                                       TO LDGA-VALUE-LENGTH(2).
+           MOVE 1                      TO LDGA-VALUE-COUNT(2).
+
+           CALL IESLDGAB            USING IESLDGA-COMMAREA.
+
+           IF  LDGA-RET-CODE NOT = ZERO
+               IF  LDGA-RET-CODE = 9
+               AND LDGA-LDAP-CODE = ZERO
+                   ADD  1              TO MISSING-USERS
+                   DISPLAY WORK-INDENT WORK-USRIDNT
+                           ' - NOT FOUND ON ACTIVE DIRECTORY'
+                                     UPON PRINTER
+               ELSE
+                   ADD  1              TO LDAP-ERRORS
+                   DISPLAY WORK-INDENT WORK-USRIDNT
+                           ' - LDAP ERROR RC=' LDGA-RET-CODE
+                           ', RS=' LDGA-LDAP-CODE
+                                     UPON PRINTER
+               END-IF
+               GO TO P25-EXIT
+           END-IF.
+
+           SET  USER-FOUND-IN-AD       TO TRUE.
+           MOVE SPACES                 TO WORK-AD-MAIL
+                                          WORK-AD-NAME.
+           IF  LDGA-ATTR-VALUE(1 1) > SPACES
+               MOVE LDGA-ATTR-VALUE(1 1)
+                                       TO WORK-AD-MAIL
+           END-IF.
+           IF  LDGA-ATTR-VALUE(2 1) > SPACES
+               MOVE LDGA-ATTR-VALUE(2 1)
+                                       TO WORK-AD-NAME
+           END-IF.
+       P25-EXIT.
+           EXIT.
+
+      * refresh the iesldum cache - best effort when report-only, since
+      * no update is actually written until upsi-7 turns updates on
+       P30-REFRESH-CACHE.
+           IF  WITH-UPDATES
+               MOVE WORK-AD-MAIL       TO LDUM-CACHE-MAIL
+               MOVE WORK-AD-NAME       TO LDUM-CACHE-NAME
+               MOVE NUM-DATE           TO LDUM-CACHE-DATE
+               SET  FUNC-REWRITE(LDUM) TO TRUE
+               REWRITE IESLDUM-RECORD END-REWRITE
+               IF  NOT STAT-NORMAL(LDUM)
+                   MOVE LDUM           TO VSUB
+                   MOVE LDUM-MFUSRID   TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+       P35-EXIT.
+           EXIT.
+
+      * compare ad mail against the winsupply user id extension and
+      * correct it when the two have drifted apart
+       P40-RECONCILE-VUSERID.
+           SET  FUNC-READ(VUSER)       TO TRUE.
+           MOVE WORK-USRIDNT           TO VUSER-KEY.
+           READ VUSERID RECORD END-READ.
+           IF  STAT-NOTFND(VUSER)
+               ADD  1                  TO NOT-ON-VUSERID
+               GO TO P45-EXIT
+           END-IF.
+           IF  NOT STAT-NORMAL(VUSER)
+               MOVE VUSER              TO VSUB
+               MOVE VUSER-KEY          TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               GO TO P45-EXIT
+           END-IF.
+
+           IF  WORK-AD-MAIL = SPACES
+           OR  WORK-AD-MAIL = VUSER-EMAIL
+               GO TO P45-EXIT
+           END-IF.
+
+           ADD  1                      TO EMAIL-RECONCILED.
+           DISPLAY WORK-OPTION WORK-USRIDNT
+                   ' - VUSERID EMAIL=' VUSER-EMAIL
+                   ' DOES NOT MATCH AD=' WORK-AD-MAIL
+                                     UPON PRINTER.
+           IF  WITH-UPDATES
+               MOVE WORK-AD-MAIL       TO VUSER-EMAIL
+               SET  FUNC-REWRITE(VUSER) TO TRUE
+               REWRITE VUSER-RECORD END-REWRITE
+               IF  NOT STAT-NORMAL(VUSER)
+                   MOVE VUSER          TO VSUB
+                   MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+       P45-EXIT.
+           EXIT.
