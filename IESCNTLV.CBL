@@ -0,0 +1,254 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLV.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      BATCH.
+      *REMARKS.       EARLY-WARNING REPORT OF BSTCNTL FACILITY RECORDS
+      *               WHOSE PERMIT LIST HAS GROWN TO WITHIN BSMCHEK'S
+      *               WARNING THRESHOLD OF THE VARIABLE-LENGTH RECORD
+      *               CEILING, SO A FACILITY CAN BE SPLIT OR PRUNED
+      *               BEFORE IT ABENDS THE NEXT PROGRAM THAT GRANTS IT
+      *               ONE MORE PERMIT.  PRODUCES SYSLST REPORT ONLY -
+      *               NO UPDATES.  THE THRESHOLD TEST ITSELF LIVES IN
+      *               BSMCHEK SO ANY PROGRAM THAT REWRITES BSTCNTL CAN
+      *               CALL THE SAME CHECK THIS REPORT USES.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT BSTCNTL
+               ASSIGN TO BSTCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS BSM-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  BSTCNTL
+           RECORD IS VARYING IN SIZE
+             FROM 280 TO 65535 CHARACTERS
+             DEPENDING ON BSM-RECL.
+       COPY BSTCNTL.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLV'.
+
+         03  BSM                       PIC S9(04)   BINARY VALUE 1.
+
+         03  BSM-RECL                  PIC  9(5)    VALUE ZEROES.
+
+         03  WORK-OPTION               PIC  X(08)   VALUE 'WARNING:'.
+
+         03  FACILITY-COUNT            PIC  9(7)    VALUE ZEROES.
+         03  NEAR-MAX-COUNT            PIC  9(7)    VALUE ZEROES.
+
+         03  VAR-EDIT                  PIC  Z(6)9-.
+         03  PCT-EDIT                  PIC  ZZ9.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+       COPY BSMCHEK.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           PERFORM C00-PROCESS-BSTCNTL THRU C99-EXIT-PROCESS
+             UNTIL STAT-EOFILE(BSM)
+                OR RTC-CODE NOT = ZERO.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY ' '               UPON PRINTER.
+           MOVE FACILITY-COUNT         TO VAR-EDIT.
+           DISPLAY 'Facility records scanned . ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE NEAR-MAX-COUNT         TO VAR-EDIT.
+           DISPLAY 'Near-capacity flagged .... ' VAR-EDIT
+                                     UPON PRINTER.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           MOVE 'BSTCNTL'              TO VSAM-FILE(BSM).
+
+           MOVE LENGTH OF BSM-KEY      TO VSAM-KEYL(BSM).
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET FUNC-OPEN(VSUB)     TO TRUE
+           END-PERFORM
+
+           OPEN INPUT BSTCNTL.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-CODE = ZERO
+               PERFORM WITH TEST BEFORE
+                 VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                   SET FUNC-READ(VSUB) TO TRUE
+               END-PERFORM
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+      * start at facility class
+               SET  BSM-FACILITY       TO TRUE
+               MOVE LOW-VALUES         TO BSM-KEY
+               MOVE BSM                TO VSUB
+               SET  FUNC-START(VSUB)   TO TRUE
+               START BSTCNTL KEY >= BSM-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+               DISPLAY 'WARNING THRESHOLD: ' BSMC-WARN-THRESHOLD '% OF '
+                       BSMC-MAX-RECL ' BYTES'
+                                     UPON PRINTER
+               DISPLAY SPACES        UPON PRINTER
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE BSTCNTL.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    PROGRAM PROCESSING ROUTINES                                 *
+      ******************************************************************
+
+       C00-PROCESS-BSTCNTL.
+
+           MOVE BSM                    TO VSUB
+           SET  FUNC-READNEXT(VSUB)    TO TRUE.
+           READ BSTCNTL NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(VSUB)
+               IF  NOT STAT-EOFILE(VSUB)
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+      * facility class records sort first in the key, so running off
+      * the end of them means the whole class has been scanned
+           IF  NOT BSM-FACILITY
+               SET  STAT-EOFILE(VSUB)  TO TRUE
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           ADD  1                      TO FACILITY-COUNT.
+
+           MOVE BSM-RECL               TO BSMC-RECL.
+           CALL BSMCHEK             USING BSMCHEK-PARMS.
+
+           IF  BSMC-NEAR-MAX
+               ADD  1                  TO NEAR-MAX-COUNT
+               MOVE BSMC-PCT-OF-MAX     TO PCT-EDIT
+               DISPLAY WORK-OPTION BSM-KEY(1:50)
+                       ', RECL=' BSM-RECL
+                       ', PERMITS=' BSM-SEC-PERMITS
+                       ', ' PCT-EDIT '% OF MAX'
+                                     UPON PRINTER
+           END-IF.
+
+       C99-EXIT-PROCESS.
+           EXIT.
