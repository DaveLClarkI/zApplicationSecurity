@@ -0,0 +1,308 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLY.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      BATCH.
+      *REMARKS.       MULTI-FACTOR AUTHENTICATION ENFORCEMENT REPORT.
+      *               WALKS IESCNTL FOR ADMINISTRATOR-CLASS PROFILES
+      *               (THE SAME IUI-US-IESINFO BIT TEST IESCNTLR
+      *               ALREADY USES) AND LISTS EVERY ONE NOT YET
+      *               ENROLLED IN MULTI-FACTOR AUTHENTICATION, SINCE
+      *               THOSE ACCOUNTS CARRY THE MOST RISK IF LEFT
+      *               UNENROLLED.  PRODUCES SYSLST REPORT ONLY - NO
+      *               UPDATES; ENROLLMENT ITSELF HAPPENS OUTSIDE THIS
+      *               SYSTEM AND IUI-US-MFAFLAG IS MAINTAINED BY
+      *               WHATEVER PROCESS RECORDS THAT ENROLLMENT.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/09/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT IESCNTL
+               ASSIGN TO IESCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS IUI-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT VUSERID
+               ASSIGN TO VUSERID
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS VUSER-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  IESCNTL.
+       COPY IESCNTL.
+
+       FD  VUSERID.
+       COPY VUSERID.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLY'.
+
+         03  IUI                       PIC S9(04)   BINARY VALUE 1.
+         03  VUSER                     PIC S9(04)   BINARY VALUE 2.
+
+         03  WORK-OPTION               PIC  X(08)   VALUE 'WARNING:'.
+         03  WORK-USRIDNT              PIC  X(08).
+         03  WORK-USRTYPE              PIC  X(01).
+           88  IS-ADMINISTRATOR                     VALUE '1'.
+           88  IS-PROGRAMMER                        VALUE '2'.
+           88  IS-GENERAL-USER                      VALUE '3'.
+         03  WORK-COSTCTR              PIC  X(10).
+         03  WORK-EMPLID               PIC  X(10).
+
+         03  ADMIN-COUNT               PIC  9(7)    VALUE ZEROES.
+         03  UNENROLLED-COUNT          PIC  9(7)    VALUE ZEROES.
+
+         03  VAR-EDIT                  PIC  Z(6)9-.
+
+       COPY BITMAN.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           PERFORM C00-PROCESS-IESCNTL THRU C99-EXIT-PROCESS
+             UNTIL STAT-EOFILE(IUI)
+                OR RTC-CODE NOT = ZERO.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY ' '               UPON PRINTER.
+           MOVE ADMIN-COUNT            TO VAR-EDIT.
+           DISPLAY 'Administrator profiles scanned . ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE UNENROLLED-COUNT       TO VAR-EDIT.
+           DISPLAY 'Not enrolled in MFA ............ ' VAR-EDIT
+                                     UPON PRINTER.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           MOVE 'IESCNTL'              TO VSAM-FILE(IUI).
+           MOVE 'VUSERID'              TO VSAM-FILE(VUSER).
+
+           MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
+           MOVE LENGTH OF VUSER-KEY    TO VSAM-KEYL(VUSER).
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET FUNC-OPEN(VSUB)     TO TRUE
+           END-PERFORM
+
+           OPEN INPUT IESCNTL
+                      VUSERID.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-CODE = ZERO
+               PERFORM WITH TEST BEFORE
+                 VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                   SET FUNC-READ(VSUB) TO TRUE
+               END-PERFORM
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               SET  IUI-USER-PROFILE   TO TRUE
+               MOVE LOW-VALUES         TO IUI-KEY-VALUE
+               MOVE IUI                TO VSUB
+               SET  FUNC-START(VSUB)   TO TRUE
+               START IESCNTL KEY >= IUI-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+               DISPLAY 'MFA ENFORCEMENT REPORT - ADMINISTRATORS'
+                                     UPON PRINTER
+               DISPLAY SPACES        UPON PRINTER
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE IESCNTL
+                 VUSERID.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    PROGRAM PROCESSING ROUTINES                                 *
+      ******************************************************************
+
+       C00-PROCESS-IESCNTL.
+
+           MOVE IUI                    TO VSUB.
+           SET  FUNC-READNEXT(VSUB)    TO TRUE.
+           READ IESCNTL NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(VSUB)
+               IF  NOT STAT-EOFILE(VSUB)
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           IF  NOT IUI-USER-PROFILE
+               GO TO C00-PROCESS-IESCNTL
+           END-IF.
+
+      * decode administrator/programmer/general-user class from
+      * IUI-US-IESINFO the same way IESCNTLR's P10-IMPORT-CONTROL-DATA
+      * does
+           SET  BIT-DECODE-FROM-BYTE   TO TRUE.
+           MOVE IUI-US-IESINFO         TO BIT-BYTE.
+           CALL BITMAN              USING BITMAN-PARMS.
+           EVALUATE TRUE
+             WHEN BIT-0-IS-ON  AND BIT-1-IS-ON
+               SET  IS-ADMINISTRATOR   TO TRUE
+             WHEN BIT-0-IS-OFF AND BIT-1-IS-ON
+               SET  IS-PROGRAMMER      TO TRUE
+             WHEN OTHER
+               SET  IS-GENERAL-USER    TO TRUE
+           END-EVALUATE.
+
+           IF  NOT IS-ADMINISTRATOR
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           ADD  1                      TO ADMIN-COUNT.
+
+           IF  IUI-MFA-ENROLLED
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           ADD  1                      TO UNENROLLED-COUNT.
+
+           MOVE SPACES                 TO WORK-USRIDNT.
+           MOVE IUI-US-USRIDNT         TO WORK-USRIDNT.
+
+           PERFORM P20-GET-VUSERID-EXTENSION THRU P25-EXIT.
+
+           DISPLAY WORK-OPTION WORK-USRIDNT ' - ' IUI-US-USRNAME
+                   ', EMPLID=' WORK-EMPLID ', COSTCTR=' WORK-COSTCTR
+                   ' NOT ENROLLED IN MFA'
+                                     UPON PRINTER.
+
+       C99-EXIT-PROCESS.
+           EXIT.
+
+      * look up cost center/employee id for the report line
+       P20-GET-VUSERID-EXTENSION.
+           MOVE SPACES                 TO WORK-COSTCTR
+                                          WORK-EMPLID.
+           SET  FUNC-READ(VUSER)       TO TRUE.
+           MOVE WORK-USRIDNT           TO VUSER-KEY.
+           READ VUSERID RECORD END-READ.
+           IF  STAT-NORMAL(VUSER)
+               MOVE VUSER-COSTCTR      TO WORK-COSTCTR
+               MOVE VUSER-EMPLID       TO WORK-EMPLID
+           ELSE
+               IF  NOT STAT-NOTFND(VUSER)
+                   MOVE VUSER          TO VSUB
+                   MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+       P25-EXIT.
+           EXIT.
