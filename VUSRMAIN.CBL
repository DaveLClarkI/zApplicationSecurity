@@ -0,0 +1,270 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    VUSRMAIN.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       CICS CREATE/READ/UPDATE/DELETE FOR THE VUSERID
+      *               WINSUPPLY USER EXTENSION FILE.  DRIVEN BY A
+      *               FUNCTION CODE IN DFHCOMMAREA, THE SAME WAY
+      *               IESCNTLQ DRIVES ITS INQUIRY.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/09/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC ADDED VUMU-EMPLID TO THE COMMAREA AND WIRED IT
+      *                INTO CREATE/READ/UPDATE SO THE EMPLOYEE ID ON
+      *                THE VUSERID RECORD CAN BE MAINTAINED THROUGH
+      *                THIS TRANSACTION, NOT JUST BY BATCH.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'VUSRMAIN'.
+         03  VUSERID                   PIC  X(08)   VALUE 'VUSERID'.
+
+      * WINSUPPLY USER EXTENSION RECORD LAYOUT (READ/WRITTEN IN PLACE)
+       COPY VUSERID.
+
+       COPY DATETIME.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         03  VUMU-FUNCTION             PIC  X(01).
+             88  VUMU-FUNC-CREATE                  VALUE 'C'.
+             88  VUMU-FUNC-READ                    VALUE 'R'.
+             88  VUMU-FUNC-UPDATE                  VALUE 'U'.
+             88  VUMU-FUNC-DELETE                  VALUE 'D'.
+         03  VUMU-RETURN-CODE          PIC  9(02).
+             88  VUMU-SUCCESS                      VALUE 00.
+             88  VUMU-NOT-FOUND                    VALUE 04.
+             88  VUMU-ALREADY-EXISTS               VALUE 08.
+             88  VUMU-INVALID-FUNCTION             VALUE 12.
+             88  VUMU-IO-ERROR                     VALUE 16.
+         03  VUMU-USERID               PIC  X(08).
+         03  VUMU-EMAIL                PIC  X(64).
+         03  VUMU-PHONE                PIC  X(20).
+         03  VUMU-COSTCTR              PIC  X(10).
+         03  VUMU-EMPLID               PIC  X(10).
+         03  VUMU-LASTUPD              PIC  9(08).
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           IF  EIBCALEN < LENGTH OF DFHCOMMAREA
+               EXEC CICS ABEND
+                         ABCODE('CALN')
+                         CANCEL
+                         NODUMP
+               END-EXEC
+           END-IF.
+
+           MOVE ZEROES                 TO VUMU-RETURN-CODE.
+
+           IF  VUMU-FUNC-CREATE
+               PERFORM A10-CREATE-RECORD THRU A15-EXIT
+           ELSE
+           IF  VUMU-FUNC-READ
+               PERFORM A20-READ-RECORD   THRU A25-EXIT
+           ELSE
+           IF  VUMU-FUNC-UPDATE
+               PERFORM A30-UPDATE-RECORD THRU A35-EXIT
+           ELSE
+           IF  VUMU-FUNC-DELETE
+               PERFORM A40-DELETE-RECORD THRU A45-EXIT
+           ELSE
+               SET  VUMU-INVALID-FUNCTION TO TRUE
+           END-IF END-IF END-IF END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    CREATE A NEW VUSERID EXTENSION RECORD                       *
+      ******************************************************************
+       A10-CREATE-RECORD.
+           MOVE VUMU-USERID            TO VUSER-KEY.
+           MOVE VUMU-EMAIL             TO VUSER-EMAIL.
+           MOVE VUMU-PHONE             TO VUSER-PHONE.
+           MOVE VUMU-COSTCTR           TO VUSER-COSTCTR.
+           MOVE VUMU-EMPLID            TO VUSER-EMPLID.
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE NUM-DATE               TO VUSER-LASTUPD.
+           MOVE SPACES                 TO FILLER IN VUSER-RECORD.
+
+           EXEC CICS WRITE
+                     DATASET  (VUSERID)
+                     FROM     (VUSER-RECORD)
+                     RIDFLD   (VUSER-KEY)
+                     NOHANDLE
+           END-EXEC.
+
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   SET  VUMU-SUCCESS        TO TRUE
+                   MOVE VUSER-LASTUPD       TO VUMU-LASTUPD
+               WHEN DFHRESP(DUPREC)
+                   SET  VUMU-ALREADY-EXISTS TO TRUE
+               WHEN OTHER
+                   SET  VUMU-IO-ERROR       TO TRUE
+           END-EVALUATE.
+       A15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    READ A VUSERID EXTENSION RECORD                              *
+      ******************************************************************
+       A20-READ-RECORD.
+           MOVE VUMU-USERID            TO VUSER-KEY.
+
+           EXEC CICS READ
+                     DATASET  (VUSERID)
+                     INTO     (VUSER-RECORD)
+                     RIDFLD   (VUSER-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  VUMU-SUCCESS       TO TRUE
+               MOVE VUSER-EMAIL        TO VUMU-EMAIL
+               MOVE VUSER-PHONE        TO VUMU-PHONE
+               MOVE VUSER-COSTCTR      TO VUMU-COSTCTR
+               MOVE VUSER-EMPLID       TO VUMU-EMPLID
+               MOVE VUSER-LASTUPD      TO VUMU-LASTUPD
+           ELSE
+               IF  EIBRESP = DFHRESP(NOTFND)
+                   SET  VUMU-NOT-FOUND TO TRUE
+               ELSE
+                   SET  VUMU-IO-ERROR  TO TRUE
+               END-IF
+               MOVE SPACES             TO VUMU-EMAIL
+                                          VUMU-PHONE
+                                          VUMU-COSTCTR
+                                          VUMU-EMPLID
+               MOVE ZEROES             TO VUMU-LASTUPD
+           END-IF.
+       A25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    UPDATE AN EXISTING VUSERID EXTENSION RECORD                 *
+      ******************************************************************
+       A30-UPDATE-RECORD.
+           MOVE VUMU-USERID            TO VUSER-KEY.
+
+           EXEC CICS READ UPDATE
+                     DATASET  (VUSERID)
+                     INTO     (VUSER-RECORD)
+                     RIDFLD   (VUSER-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               IF  EIBRESP = DFHRESP(NOTFND)
+                   SET  VUMU-NOT-FOUND TO TRUE
+               ELSE
+                   SET  VUMU-IO-ERROR  TO TRUE
+               END-IF
+               GO TO A35-EXIT
+           END-IF.
+
+           MOVE VUMU-EMAIL             TO VUSER-EMAIL.
+           MOVE VUMU-PHONE             TO VUSER-PHONE.
+           MOVE VUMU-COSTCTR           TO VUSER-COSTCTR.
+           MOVE VUMU-EMPLID            TO VUSER-EMPLID.
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE NUM-DATE               TO VUSER-LASTUPD.
+
+           EXEC CICS REWRITE
+                     DATASET  (VUSERID)
+                     FROM     (VUSER-RECORD)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  VUMU-SUCCESS       TO TRUE
+               MOVE VUSER-LASTUPD      TO VUMU-LASTUPD
+           ELSE
+               SET  VUMU-IO-ERROR      TO TRUE
+           END-IF.
+       A35-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    DELETE A VUSERID EXTENSION RECORD                           *
+      ******************************************************************
+       A40-DELETE-RECORD.
+           MOVE VUMU-USERID            TO VUSER-KEY.
+
+           EXEC CICS READ UPDATE
+                     DATASET  (VUSERID)
+                     INTO     (VUSER-RECORD)
+                     RIDFLD   (VUSER-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               IF  EIBRESP = DFHRESP(NOTFND)
+                   SET  VUMU-NOT-FOUND TO TRUE
+               ELSE
+                   SET  VUMU-IO-ERROR  TO TRUE
+               END-IF
+               GO TO A45-EXIT
+           END-IF.
+
+           EXEC CICS DELETE
+                     DATASET  (VUSERID)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  VUMU-SUCCESS       TO TRUE
+           ELSE
+               SET  VUMU-IO-ERROR      TO TRUE
+           END-IF.
+       A45-EXIT.
+           EXIT.
