@@ -0,0 +1,193 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    VSECFAIL.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       ONLINE COMPANION TO VSECSNTU.  LINKED TO FROM THE
+      *               CICS SIGN-ON EXIT WITH THE USERID THAT JUST
+      *               FAILED TO SIGN ON, SO IESCNTL CAN TRACK A RUNNING
+      *               COUNT OF CONSECUTIVE FAILURES AND AUTOMATICALLY
+      *               REVOKE THE PROFILE ONCE A SITE-MAINTAINED
+      *               THRESHOLD (IESFAILC, DEFAULTED WHEN NO CONTROL
+      *               RECORD IS ON FILE) IS REACHED.  A SUCCESSFUL
+      *               SIGN-ON RESETS THE COUNT BACK TO ZERO - SEE
+      *               VSECSNTU'S A30-UPDATE-USERNAME.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/09/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC ADDED NOHANDLE TO THE REWRITE IN A30 SO A
+      *                REWRITE CONFLICT FALLS THROUGH TO
+      *                FAIL-REWRITE-FAILED INSTEAD OF ABENDING THE
+      *                TRANSACTION.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'VSECFAIL'.
+         03  IESCNTL                   PIC  X(08)   VALUE 'IESCNTL'.
+         03  IESFAILC                  PIC  X(08)   VALUE 'IESFAILC'.
+
+      * fallback consecutive-failure threshold, used when no IESFAILC
+      * control record is on file for this program
+         03  WORK-MAX-ATTEMPTS         PIC  9(03)   VALUE 5.
+
+      * IUI USER PROFILE RECORD LAYOUT (READ/REWRITTEN IN PLACE)
+       COPY IESCNTL.
+
+      * FAILED-LOGON THRESHOLD CONTROL RECORD LAYOUT
+       COPY IESFAILC.
+
+       COPY DATETIME.
+
+       COPY DTEMAN.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         03  FAIL-REQ-USERID           PIC  X(08).
+         03  FAIL-RET-CODE             PIC S9(04) BINARY.
+             88  FAIL-COMPLETED                    VALUE 0.
+             88  FAIL-USER-NOT-FOUND                VALUE 4.
+             88  FAIL-NOW-SUSPENDED                VALUE 8.
+             88  FAIL-REWRITE-FAILED               VALUE 16.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           IF  EIBCALEN < LENGTH OF DFHCOMMAREA
+               EXEC CICS ABEND
+                         ABCODE('CALN')
+                         CANCEL
+                         NODUMP
+               END-EXEC
+           END-IF.
+
+           MOVE ZEROES                 TO FAIL-RET-CODE.
+
+           PERFORM A10-GET-USER-PROFILE THRU A15-EXIT.
+           IF  FAIL-COMPLETED
+           OR  FAIL-NOW-SUSPENDED
+               PERFORM A20-GET-THRESHOLD   THRU A25-EXIT
+               PERFORM A30-COUNT-AND-CHECK THRU A35-EXIT
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    READ THE IESCNTL USER PROFILE FOR UPDATE                    *
+      ******************************************************************
+       A10-GET-USER-PROFILE.
+           MOVE LOW-VALUES             TO IUI-KEY.
+           SET  IUI-USER-PROFILE       TO TRUE.
+           MOVE FAIL-REQ-USERID        TO IUI-KEY-VALUE.
+
+           EXEC CICS READ UPDATE
+                     DATASET  (IESCNTL)
+                     INTO     (IUI-US-RECORD)
+                     RIDFLD   (IUI-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  FAIL-USER-NOT-FOUND TO TRUE
+               GO TO A15-EXIT
+           END-IF.
+
+           SET  FAIL-COMPLETED         TO TRUE.
+       A15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PICK UP THE SITE-MAINTAINED THRESHOLD, IF ANY               *
+      ******************************************************************
+       A20-GET-THRESHOLD.
+           MOVE THIS-PGM               TO FAILC-PGM.
+
+           EXEC CICS READ
+                     DATASET  (IESFAILC)
+                     INTO     (IESFAILC-RECORD)
+                     RIDFLD   (FAILC-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               MOVE FAILC-MAX-ATTEMPTS TO WORK-MAX-ATTEMPTS
+           END-IF.
+       A25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    BUMP THE FAILURE COUNT AND SUSPEND ONCE OVER THRESHOLD      *
+      ******************************************************************
+       A30-COUNT-AND-CHECK.
+           IF  IUI-US-FAILCNT < 999
+               ADD  1                  TO IUI-US-FAILCNT
+           END-IF.
+
+           IF  IUI-US-FAILCNT >= WORK-MAX-ATTEMPTS
+           AND IUI-US-REVOKEJ = ZEROES
+               SET  DTE-REQUEST-CURRENT-DATE
+                                       TO TRUE
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-YYDDD          TO IUI-US-REVOKEJ
+               SET  IUI-REVOKED-FAILLOGIN
+                                       TO TRUE
+               SET  FAIL-NOW-SUSPENDED TO TRUE
+           END-IF.
+
+           EXEC CICS REWRITE
+                     DATASET  (IESCNTL)
+                     FROM     (IUI-US-RECORD)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  FAIL-REWRITE-FAILED TO TRUE
+           END-IF.
+       A35-EXIT.
+           EXIT.
