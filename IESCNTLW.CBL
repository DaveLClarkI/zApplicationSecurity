@@ -0,0 +1,420 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLW.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      BATCH.
+      *REMARKS.       EARLY-WARNING REPORT OF IESCNTL USERS WHO HAVE
+      *               NOT SIGNED ON IN 60-90 DAYS BUT ARE NOT YET AGED
+      *               PAST THE THRESHOLD IESCNTLP USES TO PURGE THEM.
+      *               PRODUCES SYSLST REPORT ONLY - NO UPDATES.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC ADDED EMPLOYEE ID/COST CENTER (FROM VUSERID) TO
+      *                THE DORMANT-USER REPORT LINE.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT IESCNTL
+               ASSIGN TO IESCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS IUI-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT VUSERID
+               ASSIGN TO VUSERID
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS VUSER-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  IESCNTL.
+       COPY IESCNTL.
+
+       FD  VUSERID.
+       COPY VUSERID.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLW'.
+
+         03  IUI                       PIC S9(04)   BINARY VALUE 1.
+         03  VUSER                     PIC S9(04)   BINARY VALUE 2.
+
+         03  POS                       PIC S9(04)   BINARY VALUE ZEROES.
+         03  NAME-LENGTH               PIC S9(04)   BINARY.
+         03  WORK-ICCFUSR              PIC  X(01).
+           88  IS-ICCF-USER                         VALUE 'Y'.
+           88  NOT-ICCF-USER                        VALUE 'N'.
+
+         03  WORK-OPTION               PIC  X(08)   VALUE 'WARNING:'.
+         03  WORK-INDENT               PIC  X(19)   VALUE SPACES.
+         03  WORK-USRIDNT              PIC  X(08).
+         03  WORK-USRNAME              PIC  X(20).
+         03  WORK-COSTCTR              PIC  X(10).
+         03  WORK-EMPLID               PIC  X(10).
+         03  WORK-REVOKED              PIC  9(08).
+         03  WORK-SIGNON               PIC  9(08).
+
+      * dormant-warning window - how many days of inactivity bracket a
+      * user for this report, and the same aging threshold IESCNTLP
+      * uses to decide when an inactive account actually gets purged
+         03  WORK-WARN-LOW-DAYS        PIC  9(03)   VALUE 90.
+         03  WORK-WARN-HIGH-DAYS       PIC  9(03)   VALUE 60.
+         03  WORK-WARN-OLD             PIC  9(08).
+         03  WORK-WARN-RECENT          PIC  9(08).
+         03  WORK-AGED                 PIC  9(08).
+
+         03  USER-COUNT                PIC  9(7)    VALUE ZEROES.
+         03  ICCF-USERS                PIC  9(7)    VALUE ZEROES.
+         03  REVOKED-SKIPPED           PIC  9(7)    VALUE ZEROES.
+         03  DORMANT-USERS             PIC  9(7)    VALUE ZEROES.
+
+         03  VAR-EDIT                  PIC  Z(6)9-.
+
+       COPY BITMAN.
+
+       COPY DATETIME.
+
+       COPY DTEMAN.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           PERFORM C00-PROCESS-IESCNTL THRU C99-EXIT-PROCESS
+             UNTIL STAT-EOFILE(IUI)
+                OR RTC-CODE NOT = ZERO.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY ' '               UPON PRINTER.
+           MOVE USER-COUNT             TO VAR-EDIT.
+           DISPLAY 'Total users found ........ ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE ICCF-USERS             TO VAR-EDIT.
+           DISPLAY 'ICCF users skipped ....... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE REVOKED-SKIPPED        TO VAR-EDIT.
+           DISPLAY 'Already-revoked skipped .. ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE DORMANT-USERS          TO VAR-EDIT.
+           DISPLAY 'Dormant users flagged .... ' VAR-EDIT
+                                     UPON PRINTER.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           MOVE 'IESCNTL'              TO VSAM-FILE(IUI).
+           MOVE 'VUSERID'              TO VSAM-FILE(VUSER).
+
+           MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
+           MOVE LENGTH OF VUSER-KEY    TO VSAM-KEYL(VUSER).
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET FUNC-OPEN(VSUB)     TO TRUE
+           END-PERFORM
+
+           OPEN INPUT IESCNTL
+                      VUSERID.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-CODE = ZERO
+               PERFORM WITH TEST BEFORE
+                 VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                   SET FUNC-READ(VSUB) TO TRUE
+               END-PERFORM
+           END-IF
+
+           IF  RTC-CODE = ZERO
+      * start at user profiles
+               SET  IUI-USER-PROFILE   TO TRUE
+               MOVE LOW-VALUES         TO IUI-KEY-VALUE
+               MOVE IUI                TO VSUB
+               SET  FUNC-START(VSUB)   TO TRUE
+               START IESCNTL KEY >= IUI-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+
+      * get the dormant-warning window and the purge-aging threshold,
+      * all expressed as generalized day numbers so they compare
+      * directly against WORK-SIGNON below
+               SET  DTE-REQUEST-CURRENT-DATE
+                                       TO TRUE
+               CALL DTEMAN          USING DTEMAN-PARMS
+               DISPLAY 'CURRENT=' DTE-CCYYMMDD
+                                     UPON PRINTER
+
+               SET  DTE-REQUEST-TOTL-DAYS
+                                       TO TRUE
+               SUBTRACT WORK-WARN-LOW-DAYS
+                                     FROM DTE-TOTD
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-GNUM           TO WORK-WARN-OLD
+
+               SET  DTE-REQUEST-CURRENT-DATE
+                                       TO TRUE
+               CALL DTEMAN          USING DTEMAN-PARMS
+               SET  DTE-REQUEST-TOTL-DAYS
+                                       TO TRUE
+               SUBTRACT WORK-WARN-HIGH-DAYS
+                                     FROM DTE-TOTD
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-GNUM           TO WORK-WARN-RECENT
+
+               SET  DTE-REQUEST-CURRENT-DATE
+                                       TO TRUE
+               CALL DTEMAN          USING DTEMAN-PARMS
+               SET  DTE-REQUEST-TOTL-DAYS
+                                       TO TRUE
+               IF  DTE-LEAP-YEAR
+               AND DTE-JUDA > 59
+                   SUBTRACT 366      FROM DTE-TOTD
+               ELSE
+                   SUBTRACT 365      FROM DTE-TOTD
+               END-IF
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-GNUM           TO WORK-AGED
+               DISPLAY '   WARN-OLD=' WORK-WARN-OLD
+                       ', WARN-RECENT=' WORK-WARN-RECENT
+                       ', AGED=' WORK-AGED
+                                     UPON PRINTER
+               DISPLAY SPACES        UPON PRINTER
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE IESCNTL
+                 VUSERID.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    PROGRAM PROCESSING ROUTINES                                 *
+      ******************************************************************
+
+       C00-PROCESS-IESCNTL.
+
+           MOVE IUI                    TO VSUB
+           SET  FUNC-READNEXT(VSUB)    TO TRUE.
+           READ IESCNTL NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(VSUB)
+               IF  NOT STAT-EOFILE(VSUB)
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           IF  NOT IUI-USER-PROFILE
+               GO TO C00-PROCESS-IESCNTL
+           END-IF.
+
+           ADD  1                      TO USER-COUNT.
+
+           PERFORM P10-IMPORT-CONTROL-DATA THRU P15-EXIT.
+
+           IF  IS-ICCF-USER
+           AND NAME-LENGTH <= 4
+               ADD  1                  TO ICCF-USERS
+               GO TO C00-PROCESS-IESCNTL
+           END-IF.
+
+           IF  WORK-REVOKED NOT = ZERO
+               ADD  1                  TO REVOKED-SKIPPED
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           IF  WORK-SIGNON = ZERO
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+      * dormant if last signon falls in the warning window and has
+      * not yet reached the age IESCNTLP would purge it at
+           IF  WORK-SIGNON >= WORK-WARN-OLD
+           AND WORK-SIGNON <= WORK-WARN-RECENT
+           AND WORK-SIGNON >= WORK-AGED
+               ADD  1                  TO DORMANT-USERS
+               DISPLAY WORK-OPTION WORK-USRIDNT ' - ' WORK-USRNAME
+                       ', LASTLGN=' WORK-SIGNON
+                       ', EMPLID=' WORK-EMPLID
+                       ', CC=' WORK-COSTCTR
+                                     UPON PRINTER
+           END-IF.
+
+       C99-EXIT-PROCESS.
+           EXIT.
+
+      /*****************************************************************
+      *    OTHER PERFORMED ROUTINES                                    *
+      ******************************************************************
+
+       P10-IMPORT-CONTROL-DATA.
+           MOVE SPACES                 TO WORK-USRIDNT.
+           MOVE 1                      TO POS.
+           STRING IUI-US-USRIDNT          DELIMITED BY LOW-VALUE
+                                     INTO WORK-USRIDNT.
+           SUBTRACT 1 FROM POS     GIVING NAME-LENGTH.
+
+           MOVE IUI-US-USRNAME         TO WORK-USRNAME.
+
+      * extract settings for VSAM security
+           SET  BIT-DECODE-FROM-BYTE   TO TRUE.
+           MOVE IUI-US-IESVSAM         TO BIT-BYTE.
+           CALL BITMAN              USING BITMAN-PARMS.
+           IF  BIT-4-IS-ON
+               SET  NOT-ICCF-USER      TO TRUE
+           ELSE
+               SET  IS-ICCF-USER       TO TRUE
+           END-IF.
+
+      * extract settings for revokation date
+           IF  IUI-US-REVOKEJ > ZEROES
+               SET  DTE-REQUEST-JULN-EDIT
+                                       TO TRUE
+               MOVE IUI-US-REVOKEJ     TO JUL-DATE
+               MOVE JUL-DATE           TO DTE-JULN
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-GNUM           TO WORK-REVOKED
+           ELSE
+               MOVE ZEROES             TO WORK-REVOKED
+           END-IF.
+
+      * extract settings for last signon date
+           IF  IUI-US-LASTLGN > ZEROES
+               SET  DTE-REQUEST-JULN-EDIT
+                                       TO TRUE
+               MOVE IUI-US-LASTLGN     TO JUL-DATE
+               MOVE JUL-DATE           TO DTE-JULN
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-GNUM           TO WORK-SIGNON
+           ELSE
+               MOVE ZEROES             TO WORK-SIGNON
+           END-IF.
+
+           PERFORM P20-GET-VUSERID-EXTENSION THRU P25-EXIT.
+       P15-EXIT.
+           EXIT.
+
+      * look up cost center/employee id for the report line
+       P20-GET-VUSERID-EXTENSION.
+           MOVE SPACES                 TO WORK-COSTCTR
+                                          WORK-EMPLID.
+           SET  FUNC-READ(VUSER)       TO TRUE.
+           MOVE WORK-USRIDNT           TO VUSER-KEY.
+           READ VUSERID RECORD END-READ.
+           IF  STAT-NORMAL(VUSER)
+               MOVE VUSER-COSTCTR      TO WORK-COSTCTR
+               MOVE VUSER-EMPLID       TO WORK-EMPLID
+           ELSE
+               IF  NOT STAT-NOTFND(VUSER)
+                   MOVE VUSER          TO VSUB
+                   MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+       P25-EXIT.
+           EXIT.
