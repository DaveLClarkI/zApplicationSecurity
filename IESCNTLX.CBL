@@ -0,0 +1,631 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLX.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      BATCH.
+      *REMARKS.       CROSS-REGION IESCNTL/BSTCNTL DIFFERENCE REPORT.
+      *               COMPARES THIS REGION'S IESCNTL AND BSTCNTL
+      *               AGAINST A SECOND REGION'S COPY OF THE SAME TWO
+      *               FILES (IESCNTL2/BSTCNTL2 - A COPY SHIPPED IN
+      *               FROM THE OTHER REGION BY TAPE OR FTP AHEAD OF
+      *               THIS RUN, SINCE THIS PROGRAM HAS NO WAY TO REACH
+      *               ACROSS TO THE OTHER REGION ITSELF).  EACH PAIR
+      *               IS WALKED IN KEY ORDER AS A SYNCHRONIZED MERGE,
+      *               THE SAME TECHNIQUE A SORT/MERGE STEP WOULD USE,
+      *               SO A PROFILE OR BSTCNTL RECORD ON ONLY ONE SIDE,
+      *               OR ON BOTH SIDES WITH DIFFERENT CONTENT, CAN BE
+      *               REPORTED WITHOUT LOADING EITHER FILE INTO
+      *               STORAGE.  REPORT ONLY - NEITHER COPY IS UPDATED,
+      *               SINCE RECONCILING A DIFFERENCE IS A JUDGMENT
+      *               CALL FOR WHOEVER IS PROMOTING BETWEEN REGIONS.
+      *               BSTCNTL-DRIVER-STYLE CICS-TABLE-CLASS RECORDS
+      *               (PCT/DCT/FCT/JCT/PPT/TST) ARE SKIPPED ON BOTH
+      *               SIDES - NO PROGRAM IN THIS SHOP MAINTAINS THOSE
+      *               CLASSES, THE SAME SCOPE IESCNTLO/Q/V/T ALREADY
+      *               LIMIT THEMSELVES TO.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/09/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT IESCNTL
+               ASSIGN TO IESCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS IUI-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT IESCNTL2
+               ASSIGN TO IESCNTL2
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS RIUI-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+           SELECT BSTCNTL
+               ASSIGN TO BSTCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS BSM-KEY
+               FILE STATUS IS FILE3-STAT
+                              FILE3-FDBK.
+
+           SELECT BSTCNTL2
+               ASSIGN TO BSTCNTL2
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS RBSM-KEY
+               FILE STATUS IS FILE4-STAT
+                              FILE4-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  IESCNTL.
+       COPY IESCNTL.
+
+      * SECOND REGION'S COPY OF THE SAME LAYOUT, UNDER AN RIUI- PREFIX
+       FD  IESCNTL2.
+       COPY IESCNTL REPLACING IUI-US-RECORD       BY RIUI-US-RECORD
+                              IUI-KEY              BY RIUI-KEY
+                              IUI-KEY-TYPE          BY RIUI-KEY-TYPE
+                              IUI-USER-PROFILE      BY RIUI-USER-PROFILE
+                              IUI-USER-RECORD       BY RIUI-USER-RECORD
+                              IUI-KEY-VALUE         BY RIUI-KEY-VALUE
+                              IUI-US-USRIDNT        BY RIUI-US-USRIDNT
+                              IUI-US-USRNAME        BY RIUI-US-USRNAME
+                              IUI-US-VERSION        BY RIUI-US-VERSION
+                              IUI-US-VERSION-64     BY RIUI-US-VERSION-64
+                              IUI-US-IESINFO        BY RIUI-US-IESINFO
+                              IUI-US-IESVSAM        BY RIUI-US-IESVSAM
+                              IUI-US-EXPJULN        BY RIUI-US-EXPJULN
+                              IUI-US-EXPDATE        BY RIUI-US-EXPDATE
+                              IUI-US-REVOKEJ        BY RIUI-US-REVOKEJ
+                              IUI-US-LASTLGN        BY RIUI-US-LASTLGN
+                              IUI-US-REVREASON      BY RIUI-US-REVREASON
+                              IUI-REVOKED-DISABLED  BY RIUI-REVOKED-DISABLED
+                              IUI-REVOKED-MISSING   BY RIUI-REVOKED-MISSING
+                              IUI-REVOKED-FAILLOGIN BY RIUI-REVOKED-FAILLOGIN
+                              IUI-US-FAILCNT        BY RIUI-US-FAILCNT
+                              IESCNTL-RECORD        BY RIESCNTL-RECORD.
+
+       FD  BSTCNTL
+           RECORD IS VARYING IN SIZE
+             FROM 280 TO 65535 CHARACTERS
+             DEPENDING ON BSM-RECL.
+       COPY BSTCNTL.
+
+      * SECOND REGION'S COPY OF THE SAME LAYOUT, UNDER AN RBSM- PREFIX
+       FD  BSTCNTL2
+           RECORD IS VARYING IN SIZE
+             FROM 280 TO 65535 CHARACTERS
+             DEPENDING ON RBSM-RECL.
+       COPY BSTCNTL REPLACING BSTCNTL-RECORD      BY RBSTCNTL-RECORD
+                              BSM-PFX             BY RBSM-PFX
+                              BSM-RECLENG         BY RBSM-RECLENG
+                              BSM-VERSION         BY RBSM-VERSION
+                              BSM-MODLEVL         BY RBSM-MODLEVL
+                              BSM-KEY             BY RBSM-KEY
+                              BSM-CLASS           BY RBSM-CLASS
+                              BSM-APPL            BY RBSM-APPL
+                              BSM-CICS-PCT        BY RBSM-CICS-PCT
+                              BSM-CICS-DCT        BY RBSM-CICS-DCT
+                              BSM-CICS-FCT        BY RBSM-CICS-FCT
+                              BSM-CICS-JCT        BY RBSM-CICS-JCT
+                              BSM-CICS-PPT        BY RBSM-CICS-PPT
+                              BSM-CICS-TST        BY RBSM-CICS-TST
+                              BSM-TRANS           BY RBSM-TRANS
+                              BSM-FACILITY        BY RBSM-FACILITY
+                              BSM-GROUP           BY RBSM-GROUP
+                              BSM-RESOURCE        BY RBSM-RESOURCE
+                              BSM-SEQUENCE        BY RBSM-SEQUENCE
+                              BSM-KEYVALEN        BY RBSM-KEYVALEN
+                              BSM-RSRCDESC        BY RBSM-RSRCDESC
+                              BSM-DATA            BY RBSM-DATA
+                              BSM-SECURITY-RECORD BY RBSM-SECURITY-RECORD
+                              BSM-SEC-GENERIC     BY RBSM-SEC-GENERIC
+                              BSM-SEC-UA-FLAG     BY RBSM-SEC-UA-FLAG
+                              BSM-SEC-UA-DENIED   BY RBSM-SEC-UA-DENIED
+                              BSM-SEC-UA-READ     BY RBSM-SEC-UA-READ
+                              BSM-SEC-UA-UPDATE   BY RBSM-SEC-UA-UPDATE
+                              BSM-SEC-UA-ALTER    BY RBSM-SEC-UA-ALTER
+                              BSM-SEC-LOGGING1    BY RBSM-SEC-LOGGING1
+                              BSM-SEC-LOGGING2    BY RBSM-SEC-LOGGING2
+                              BSM-SEC-FILLER      BY RBSM-SEC-FILLER
+                              BSM-SEC-PERMITS     BY RBSM-SEC-PERMITS
+                              BSM-SEC-PERMIT      BY RBSM-SEC-PERMIT
+                              BSM-SEC-USERID      BY RBSM-SEC-USERID
+                              BSM-SEC-AC-FLAG     BY RBSM-SEC-AC-FLAG
+                              BSM-SEC-AC-DENIED   BY RBSM-SEC-AC-DENIED
+                              BSM-SEC-AC-READ     BY RBSM-SEC-AC-READ
+                              BSM-SEC-AC-UPDATE   BY RBSM-SEC-AC-UPDATE
+                              BSM-SEC-AC-ALTER    BY RBSM-SEC-AC-ALTER
+                              BSM-GROUP-RECORD    BY RBSM-GROUP-RECORD
+                              BSM-GRP-NAME        BY RBSM-GRP-NAME
+                              BSM-GRP-MEMBER      BY RBSM-GRP-MEMBER.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLX'.
+
+         03  IUI                       PIC S9(04)   BINARY VALUE 1.
+         03  RIUI                      PIC S9(04)   BINARY VALUE 2.
+         03  BSM                       PIC S9(04)   BINARY VALUE 3.
+         03  RBSM                      PIC S9(04)   BINARY VALUE 4.
+
+         03  BSM-RECL                  PIC  9(5)    VALUE ZEROES.
+         03  RBSM-RECL                 PIC  9(5)    VALUE ZEROES.
+
+         03  PSUB                      PIC S9(04)   BINARY.
+
+         03  ONLY-LOCAL-CNTL           PIC  9(7)    VALUE ZEROES.
+         03  ONLY-REMOTE-CNTL          PIC  9(7)    VALUE ZEROES.
+         03  DIFFER-CNTL               PIC  9(7)    VALUE ZEROES.
+         03  MATCH-CNTL                PIC  9(7)    VALUE ZEROES.
+
+         03  ONLY-LOCAL-BSTC           PIC  9(7)    VALUE ZEROES.
+         03  ONLY-REMOTE-BSTC          PIC  9(7)    VALUE ZEROES.
+         03  DIFFER-BSTC               PIC  9(7)    VALUE ZEROES.
+         03  MATCH-BSTC                PIC  9(7)    VALUE ZEROES.
+
+         03  BSTC-CONTENT-DIFF-SW      PIC  X(01).
+           88  BSTC-CONTENT-DIFFERS             VALUE 'Y'.
+           88  BSTC-CONTENT-MATCHES             VALUE 'N'.
+
+         03  VAR-EDIT                  PIC  Z(6)9-.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           IF  RTC-CODE = ZERO
+               PERFORM C00-COMPARE-IESCNTL THRU C99-EXIT-PROCESS
+                 UNTIL STAT-EOFILE(IUI)  AND STAT-EOFILE(RIUI)
+                    OR RTC-CODE NOT = ZERO
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               PERFORM D00-COMPARE-BSTCNTL THRU D99-EXIT-PROCESS
+                 UNTIL STAT-EOFILE(BSM)  AND STAT-EOFILE(RBSM)
+                    OR RTC-CODE NOT = ZERO
+           END-IF.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY 'IESCNTL -------------------------------------'
+                                     UPON PRINTER.
+           MOVE ONLY-LOCAL-CNTL        TO VAR-EDIT.
+           DISPLAY 'Only in local region ..... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE ONLY-REMOTE-CNTL       TO VAR-EDIT.
+           DISPLAY 'Only in remote region .... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE DIFFER-CNTL            TO VAR-EDIT.
+           DISPLAY 'Present but different .... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE MATCH-CNTL             TO VAR-EDIT.
+           DISPLAY 'Matching both regions .... ' VAR-EDIT
+                                     UPON PRINTER.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY 'BSTCNTL -------------------------------------'
+                                     UPON PRINTER.
+           MOVE ONLY-LOCAL-BSTC        TO VAR-EDIT.
+           DISPLAY 'Only in local region ..... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE ONLY-REMOTE-BSTC       TO VAR-EDIT.
+           DISPLAY 'Only in remote region .... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE DIFFER-BSTC            TO VAR-EDIT.
+           DISPLAY 'Present but different .... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE MATCH-BSTC             TO VAR-EDIT.
+           DISPLAY 'Matching both regions .... ' VAR-EDIT
+                                     UPON PRINTER.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           MOVE 'IESCNTL'              TO VSAM-FILE(IUI).
+           MOVE 'IESCNTL2'             TO VSAM-FILE(RIUI).
+           MOVE 'BSTCNTL'              TO VSAM-FILE(BSM).
+           MOVE 'BSTCNTL2'             TO VSAM-FILE(RBSM).
+
+           MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
+           MOVE LENGTH OF RIUI-KEY     TO VSAM-KEYL(RIUI).
+           MOVE LENGTH OF BSM-KEY      TO VSAM-KEYL(BSM).
+           MOVE LENGTH OF RBSM-KEY     TO VSAM-KEYL(RBSM).
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET FUNC-OPEN(VSUB)     TO TRUE
+           END-PERFORM
+
+           OPEN INPUT IESCNTL
+                      IESCNTL2
+                      BSTCNTL
+                      BSTCNTL2.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-CODE = ZERO
+               PERFORM WITH TEST BEFORE
+                 VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                   SET FUNC-START(VSUB) TO TRUE
+               END-PERFORM
+
+               SET  IUI-USER-PROFILE   TO TRUE
+               MOVE LOW-VALUES         TO IUI-KEY-VALUE
+               MOVE IUI                TO VSUB
+               START IESCNTL  KEY >= IUI-KEY  END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+
+               SET  RIUI-USER-PROFILE  TO TRUE
+               MOVE LOW-VALUES         TO RIUI-KEY-VALUE
+               MOVE RIUI               TO VSUB
+               START IESCNTL2 KEY >= RIUI-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE RIUI-KEY       TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+
+               SET  BSM-GROUP          TO TRUE
+               MOVE LOW-VALUES         TO BSM-KEY
+               MOVE BSM                TO VSUB
+               START BSTCNTL  KEY >= BSM-KEY  END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+
+               SET  RBSM-GROUP         TO TRUE
+               MOVE LOW-VALUES         TO RBSM-KEY
+               MOVE RBSM               TO VSUB
+               START BSTCNTL2 KEY >= RBSM-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE RBSM-KEY       TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+           END-IF.
+
+      * prime the first candidate record on all four browses
+           IF  RTC-CODE = ZERO
+               PERFORM C10-READ-LOCAL-CNTL  THRU C15-EXIT
+               PERFORM C20-READ-REMOTE-CNTL THRU C25-EXIT
+               PERFORM D10-READ-LOCAL-BSTC  THRU D15-EXIT
+               PERFORM D20-READ-REMOTE-BSTC THRU D25-EXIT
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE IESCNTL
+                 IESCNTL2
+                 BSTCNTL
+                 BSTCNTL2.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    MERGE-COMPARE THE TWO IESCNTL COPIES ONE STEP AT A TIME     *
+      ******************************************************************
+       C00-COMPARE-IESCNTL.
+
+           EVALUATE TRUE
+             WHEN STAT-EOFILE(IUI)
+               ADD  1                  TO ONLY-REMOTE-CNTL
+               DISPLAY 'ONLY IN REMOTE: IESCNTL ' RIUI-US-USRIDNT
+                                     UPON PRINTER
+               PERFORM C20-READ-REMOTE-CNTL THRU C25-EXIT
+
+             WHEN STAT-EOFILE(RIUI)
+               ADD  1                  TO ONLY-LOCAL-CNTL
+               DISPLAY 'ONLY IN LOCAL:  IESCNTL ' IUI-US-USRIDNT
+                                     UPON PRINTER
+               PERFORM C10-READ-LOCAL-CNTL  THRU C15-EXIT
+
+             WHEN IUI-KEY-VALUE < RIUI-KEY-VALUE
+               ADD  1                  TO ONLY-LOCAL-CNTL
+               DISPLAY 'ONLY IN LOCAL:  IESCNTL ' IUI-US-USRIDNT
+                                     UPON PRINTER
+               PERFORM C10-READ-LOCAL-CNTL  THRU C15-EXIT
+
+             WHEN IUI-KEY-VALUE > RIUI-KEY-VALUE
+               ADD  1                  TO ONLY-REMOTE-CNTL
+               DISPLAY 'ONLY IN REMOTE: IESCNTL ' RIUI-US-USRIDNT
+                                     UPON PRINTER
+               PERFORM C20-READ-REMOTE-CNTL THRU C25-EXIT
+
+             WHEN OTHER
+               IF  IESCNTL-RECORD = RIESCNTL-RECORD
+                   ADD  1              TO MATCH-CNTL
+               ELSE
+                   ADD  1              TO DIFFER-CNTL
+                   DISPLAY 'DIFFERS:        IESCNTL ' IUI-US-USRIDNT
+                                     UPON PRINTER
+               END-IF
+               PERFORM C10-READ-LOCAL-CNTL  THRU C15-EXIT
+               PERFORM C20-READ-REMOTE-CNTL THRU C25-EXIT
+           END-EVALUATE.
+
+       C99-EXIT-PROCESS.
+           EXIT.
+
+      *    ADVANCE THE LOCAL IESCNTL BROWSE TO THE NEXT PROFILE RECORD
+       C10-READ-LOCAL-CNTL.
+           IF  STAT-EOFILE(IUI)
+               GO TO C15-EXIT
+           END-IF.
+           SET  FUNC-READNEXT(IUI)     TO TRUE.
+           READ IESCNTL NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(IUI)
+               IF  NOT STAT-EOFILE(IUI)
+                   MOVE IUI            TO VSUB
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C15-EXIT
+           END-IF.
+           IF  NOT IUI-USER-PROFILE
+               GO TO C10-READ-LOCAL-CNTL
+           END-IF.
+       C15-EXIT.
+           EXIT.
+
+      *    ADVANCE THE REMOTE IESCNTL BROWSE TO THE NEXT PROFILE RECORD
+       C20-READ-REMOTE-CNTL.
+           IF  STAT-EOFILE(RIUI)
+               GO TO C25-EXIT
+           END-IF.
+           SET  FUNC-READNEXT(RIUI)    TO TRUE.
+           READ IESCNTL2 NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(RIUI)
+               IF  NOT STAT-EOFILE(RIUI)
+                   MOVE RIUI           TO VSUB
+                   MOVE RIUI-KEY       TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C25-EXIT
+           END-IF.
+           IF  NOT RIUI-USER-PROFILE
+               GO TO C20-READ-REMOTE-CNTL
+           END-IF.
+       C25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    MERGE-COMPARE THE TWO BSTCNTL COPIES ONE STEP AT A TIME     *
+      *    (GROUP AND FACILITY CLASSES ONLY - SEE REMARKS)             *
+      ******************************************************************
+       D00-COMPARE-BSTCNTL.
+
+           EVALUATE TRUE
+             WHEN STAT-EOFILE(BSM)
+               ADD  1                  TO ONLY-REMOTE-BSTC
+               DISPLAY 'ONLY IN REMOTE: BSTCNTL ' RBSM-KEY(1:50)
+                                     UPON PRINTER
+               PERFORM D20-READ-REMOTE-BSTC THRU D25-EXIT
+
+             WHEN STAT-EOFILE(RBSM)
+               ADD  1                  TO ONLY-LOCAL-BSTC
+               DISPLAY 'ONLY IN LOCAL:  BSTCNTL ' BSM-KEY(1:50)
+                                     UPON PRINTER
+               PERFORM D10-READ-LOCAL-BSTC  THRU D15-EXIT
+
+             WHEN BSM-KEY < RBSM-KEY
+               ADD  1                  TO ONLY-LOCAL-BSTC
+               DISPLAY 'ONLY IN LOCAL:  BSTCNTL ' BSM-KEY(1:50)
+                                     UPON PRINTER
+               PERFORM D10-READ-LOCAL-BSTC  THRU D15-EXIT
+
+             WHEN BSM-KEY > RBSM-KEY
+               ADD  1                  TO ONLY-REMOTE-BSTC
+               DISPLAY 'ONLY IN REMOTE: BSTCNTL ' RBSM-KEY(1:50)
+                                     UPON PRINTER
+               PERFORM D20-READ-REMOTE-BSTC THRU D25-EXIT
+
+             WHEN OTHER
+               PERFORM D30-COMPARE-BSTC-CONTENT THRU D35-EXIT
+               IF  BSTC-CONTENT-DIFFERS
+                   ADD  1              TO DIFFER-BSTC
+                   DISPLAY 'DIFFERS:        BSTCNTL ' BSM-KEY(1:50)
+                                     UPON PRINTER
+               ELSE
+                   ADD  1              TO MATCH-BSTC
+               END-IF
+               PERFORM D10-READ-LOCAL-BSTC  THRU D15-EXIT
+               PERFORM D20-READ-REMOTE-BSTC THRU D25-EXIT
+           END-EVALUATE.
+
+       D99-EXIT-PROCESS.
+           EXIT.
+
+      *    ADVANCE THE LOCAL BSTCNTL BROWSE TO THE NEXT GROUP/FACILITY
+      *    RECORD, SKIPPING ANY CICS-TABLE-CLASS RECORD IN BETWEEN
+       D10-READ-LOCAL-BSTC.
+           IF  STAT-EOFILE(BSM)
+               GO TO D15-EXIT
+           END-IF.
+           SET  FUNC-READNEXT(BSM)     TO TRUE.
+           READ BSTCNTL NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(BSM)
+               IF  NOT STAT-EOFILE(BSM)
+                   MOVE BSM            TO VSUB
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO D15-EXIT
+           END-IF.
+           IF  NOT BSM-GROUP
+           AND NOT BSM-FACILITY
+               GO TO D10-READ-LOCAL-BSTC
+           END-IF.
+       D15-EXIT.
+           EXIT.
+
+      *    ADVANCE THE REMOTE BSTCNTL BROWSE TO THE NEXT GROUP/FACILITY
+      *    RECORD, SKIPPING ANY CICS-TABLE-CLASS RECORD IN BETWEEN
+       D20-READ-REMOTE-BSTC.
+           IF  STAT-EOFILE(RBSM)
+               GO TO D25-EXIT
+           END-IF.
+           SET  FUNC-READNEXT(RBSM)    TO TRUE.
+           READ BSTCNTL2 NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(RBSM)
+               IF  NOT STAT-EOFILE(RBSM)
+                   MOVE RBSM           TO VSUB
+                   MOVE RBSM-KEY       TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO D25-EXIT
+           END-IF.
+           IF  NOT RBSM-GROUP
+           AND NOT RBSM-FACILITY
+               GO TO D20-READ-REMOTE-BSTC
+           END-IF.
+       D25-EXIT.
+           EXIT.
+
+      *    COMPARE ONE MATCHING-KEY PAIR OF BSTCNTL RECORDS FOR
+      *    CONTENT EQUALITY - GROUP RECORDS COMPARE THEIR FIXED
+      *    NAME/MEMBER FIELDS, FACILITY RECORDS COMPARE THE
+      *    DESCRIPTION/ACCESS FIELDS AND, PERMIT BY PERMIT, THE
+      *    GRANTED-USERID LIST
+       D30-COMPARE-BSTC-CONTENT.
+           SET  BSTC-CONTENT-MATCHES   TO TRUE.
+
+           IF  BSM-GROUP
+               IF  BSM-GRP-NAME NOT = RBSM-GRP-NAME
+               OR  BSM-GRP-MEMBER NOT = RBSM-GRP-MEMBER
+                   SET  BSTC-CONTENT-DIFFERS TO TRUE
+               END-IF
+               GO TO D35-EXIT
+           END-IF.
+
+           IF  BSM-RSRCDESC NOT = RBSM-RSRCDESC
+           OR  BSM-SEC-GENERIC NOT = RBSM-SEC-GENERIC
+           OR  BSM-SEC-UA-FLAG NOT = RBSM-SEC-UA-FLAG
+           OR  BSM-SEC-PERMITS NOT = RBSM-SEC-PERMITS
+               SET  BSTC-CONTENT-DIFFERS TO TRUE
+               GO TO D35-EXIT
+           END-IF.
+
+           PERFORM WITH TEST BEFORE
+             VARYING PSUB FROM 1 BY 1 UNTIL PSUB > BSM-SEC-PERMITS
+                OR BSTC-CONTENT-DIFFERS
+               IF  BSM-SEC-USERID(PSUB) NOT = RBSM-SEC-USERID(PSUB)
+               OR  BSM-SEC-AC-FLAG(PSUB) NOT = RBSM-SEC-AC-FLAG(PSUB)
+                   SET  BSTC-CONTENT-DIFFERS TO TRUE
+               END-IF
+           END-PERFORM.
+       D35-EXIT.
+           EXIT.
