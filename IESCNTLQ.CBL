@@ -0,0 +1,394 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLQ.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       CICS CONSOLIDATED USER SECURITY PROFILE INQUIRY.
+      *               GIVEN A USERID IN DFHCOMMAREA, RETURNS THE
+      *               IESCNTL PROFILE, IESLDUV MAPPING, VUSERID
+      *               EXTENSION, AND EVERY BSTCNTL GROUP MEMBERSHIP
+      *               AND FACILITY PERMIT THAT NAMES THE USER.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC ADDED INQ-EMPLID TO THE VUSERID EXTENSION
+      *                PORTION OF THE INQUIRY, ALONGSIDE COST CENTER.
+      * 08/09/2026 DLC ADDED INQ-FAILCNT SO AN ADMINISTRATOR CAN SEE
+      *                HOW CLOSE A USER IS TO VSECFAIL'S AUTO-SUSPEND
+      *                THRESHOLD.
+      * 08/09/2026 DLC ADDED INQ-MFAFLAG SO THE INQUIRY SHOWS WHETHER
+      *                THE USER IS ENROLLED IN MULTI-FACTOR
+      *                AUTHENTICATION.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLQ'.
+         03  IESCNTL                   PIC  X(08)   VALUE 'IESCNTL'.
+         03  IESLDUV                   PIC  X(08)   VALUE 'IESLDUV'.
+         03  VUSERID                   PIC  X(08)   VALUE 'VUSERID'.
+         03  BSTCNTL                   PIC  X(08)   VALUE 'BSTCNTL'.
+         03  SUB                       PIC S9(04)   BINARY VALUE ZEROES.
+
+      * IUI USER PROFILE RECORD LAYOUT (READ INTO AREA)
+       COPY IESCNTL.
+
+      * VSE LDAP USER MAPPING RECORD LAYOUT (READ INTO AREA)
+       COPY IESLDUM.
+
+      * WINSUPPLY USER EXTENSION RECORD LAYOUT (READ INTO AREA)
+       COPY VUSERID.
+
+      * BSM SECURITY CONTROL RECORD LAYOUT (BROWSED INTO AREA)
+       COPY BSTCNTL.
+
+       COPY BITMAN.
+
+       COPY DATETIME.
+
+       COPY DTEMAN.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         03  INQ-REQ-USERID            PIC  X(08).
+         03  INQ-RET-CODE              PIC S9(04) BINARY.
+             88  INQ-FOUND                         VALUE 0.
+             88  INQ-USER-NOT-FOUND                VALUE 4.
+
+         03  INQ-PROFILE.
+           05  INQ-USRNAME             PIC  X(20).
+           05  INQ-USRTYPE             PIC  X(01).
+               88  INQ-IS-ADMINISTRATOR        VALUE '1'.
+               88  INQ-IS-PROGRAMMER           VALUE '2'.
+               88  INQ-IS-GENERAL-USER         VALUE '3'.
+           05  INQ-ICCF-FLAG           PIC  X(01).
+               88  INQ-IS-ICCF-USER            VALUE 'Y'.
+           05  INQ-EXPDATE             PIC  X(08).
+           05  INQ-REVOKE-DATE         PIC  9(08).
+           05  INQ-REVOKE-REASON       PIC  X(01).
+           05  INQ-LASTLGN-DATE        PIC  9(08).
+           05  INQ-FAILCNT             PIC  9(03).
+           05  INQ-MFAFLAG             PIC  X(01).
+               88  INQ-MFA-IS-ENROLLED         VALUE 'Y'.
+
+         03  INQ-LDAP-MAPPING.
+           05  INQ-LDAP-FOUND          PIC  X(01).
+               88  INQ-LDAP-IS-FOUND           VALUE 'Y'.
+           05  INQ-NETUSRID            PIC  X(64).
+
+         03  INQ-VUSERID-EXT.
+           05  INQ-VEXT-FOUND          PIC  X(01).
+               88  INQ-VEXT-IS-FOUND           VALUE 'Y'.
+           05  INQ-EMAIL               PIC  X(64).
+           05  INQ-PHONE               PIC  X(20).
+           05  INQ-COSTCTR             PIC  X(10).
+           05  INQ-EMPLID              PIC  X(10).
+
+         03  INQ-GROUP-COUNT           PIC S9(04) BINARY.
+         03  INQ-GROUP-ENTRY           OCCURS 25 TIMES.
+           05  INQ-GROUP-NAME          PIC  X(08).
+
+         03  INQ-PERMIT-COUNT          PIC S9(04) BINARY.
+         03  INQ-PERMIT-ENTRY          OCCURS 25 TIMES.
+           05  INQ-PERMIT-APPL         PIC  X(04).
+           05  INQ-PERMIT-TRANS        PIC  X(04).
+           05  INQ-PERMIT-RESOURCE     PIC  X(44).
+           05  INQ-PERMIT-ACCESS       PIC  X(01).
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           IF  EIBCALEN < LENGTH OF DFHCOMMAREA
+               EXEC CICS ABEND
+                         ABCODE('CALN')
+                         CANCEL
+                         NODUMP
+               END-EXEC
+           END-IF.
+
+           MOVE ZEROES                 TO INQ-RET-CODE.
+           INITIALIZE INQ-PROFILE
+                      INQ-LDAP-MAPPING
+                      INQ-VUSERID-EXT.
+           MOVE ZEROES                 TO INQ-GROUP-COUNT
+                                          INQ-PERMIT-COUNT.
+
+           PERFORM A10-GET-PROFILE THRU A15-EXIT.
+           IF  INQ-FOUND
+               PERFORM A20-GET-LDAP-MAPPING THRU A25-EXIT
+               PERFORM A30-GET-VUSERID-EXT  THRU A35-EXIT
+               PERFORM B00-SCAN-GROUP-MEMBERSHIP THRU B05-EXIT
+               PERFORM C00-SCAN-FACILITY-PERMITS THRU C05-EXIT
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    GET THE IESCNTL USER PROFILE RECORD                         *
+      ******************************************************************
+       A10-GET-PROFILE.
+           MOVE LOW-VALUES             TO IUI-KEY.
+           SET  IUI-USER-PROFILE       TO TRUE.
+           MOVE INQ-REQ-USERID         TO IUI-KEY-VALUE.
+
+           EXEC CICS READ
+                     DATASET  (IESCNTL)
+                     INTO     (IUI-US-RECORD)
+                     RIDFLD   (IUI-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  INQ-USER-NOT-FOUND TO TRUE
+               GO TO A15-EXIT
+           END-IF.
+
+           MOVE IUI-US-USRNAME         TO INQ-USRNAME.
+           MOVE IUI-US-EXPDATE         TO INQ-EXPDATE.
+           MOVE IUI-US-FAILCNT         TO INQ-FAILCNT.
+           MOVE IUI-US-MFAFLAG         TO INQ-MFAFLAG.
+
+           SET  BIT-DECODE-FROM-BYTE   TO TRUE.
+           MOVE IUI-US-IESINFO         TO BIT-BYTE.
+           CALL BITMAN              USING BITMAN-PARMS.
+           EVALUATE TRUE
+             WHEN BIT-0-IS-ON  AND BIT-1-IS-ON
+               SET  INQ-IS-ADMINISTRATOR  TO TRUE
+             WHEN BIT-0-IS-OFF AND BIT-1-IS-ON
+               SET  INQ-IS-PROGRAMMER     TO TRUE
+             WHEN OTHER
+               SET  INQ-IS-GENERAL-USER   TO TRUE
+           END-EVALUATE.
+
+           SET  BIT-DECODE-FROM-BYTE   TO TRUE.
+           MOVE IUI-US-IESVSAM         TO BIT-BYTE.
+           CALL BITMAN              USING BITMAN-PARMS.
+           IF  BIT-4-IS-ON
+               MOVE 'N'                TO INQ-ICCF-FLAG
+           ELSE
+               MOVE 'Y'                TO INQ-ICCF-FLAG
+           END-IF.
+
+           IF  IUI-US-REVOKEJ > ZEROES
+               SET  DTE-REQUEST-JULN-EDIT
+                                       TO TRUE
+               MOVE IUI-US-REVOKEJ     TO JUL-DATE
+               MOVE JUL-DATE           TO DTE-JULN
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-CCYYMMDD       TO INQ-REVOKE-DATE
+               MOVE IUI-US-REVREASON   TO INQ-REVOKE-REASON
+           ELSE
+               MOVE ZEROES             TO INQ-REVOKE-DATE
+               MOVE SPACES             TO INQ-REVOKE-REASON
+           END-IF.
+
+           IF  IUI-US-LASTLGN > ZEROES
+               SET  DTE-REQUEST-JULN-EDIT
+                                       TO TRUE
+               MOVE IUI-US-LASTLGN     TO JUL-DATE
+               MOVE JUL-DATE           TO DTE-JULN
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-CCYYMMDD       TO INQ-LASTLGN-DATE
+           ELSE
+               MOVE ZEROES             TO INQ-LASTLGN-DATE
+           END-IF.
+       A15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    GET THE IESLDUV ACTIVE DIRECTORY MAPPING RECORD              *
+      ******************************************************************
+       A20-GET-LDAP-MAPPING.
+           MOVE LOW-VALUES             TO LDUM-KEY.
+           SET  LDUM-USRMAP-RECORD     TO TRUE.
+           MOVE INQ-REQ-USERID         TO LDUM-MFUSRID.
+
+           EXEC CICS READ
+                     DATASET  (IESLDUV)
+                     INTO     (IESLDUM-RECORD)
+                     RIDFLD   (LDUM-MFUSRID)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               MOVE 'Y'                TO INQ-LDAP-FOUND
+               MOVE LDUM-NETUSRID      TO INQ-NETUSRID
+           ELSE
+               MOVE 'N'                TO INQ-LDAP-FOUND
+               MOVE SPACES             TO INQ-NETUSRID
+           END-IF.
+       A25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    GET THE VUSERID WINSUPPLY EXTENSION RECORD                  *
+      ******************************************************************
+       A30-GET-VUSERID-EXT.
+           MOVE INQ-REQ-USERID         TO VUSER-KEY.
+
+           EXEC CICS READ
+                     DATASET  (VUSERID)
+                     INTO     (VUSER-RECORD)
+                     RIDFLD   (VUSER-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               MOVE 'Y'                TO INQ-VEXT-FOUND
+               MOVE VUSER-EMAIL        TO INQ-EMAIL
+               MOVE VUSER-PHONE        TO INQ-PHONE
+               MOVE VUSER-COSTCTR      TO INQ-COSTCTR
+               MOVE VUSER-EMPLID       TO INQ-EMPLID
+           ELSE
+               MOVE 'N'                TO INQ-VEXT-FOUND
+               MOVE SPACES             TO INQ-EMAIL
+                                          INQ-PHONE
+                                          INQ-COSTCTR
+                                          INQ-EMPLID
+           END-IF.
+       A35-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    BROWSE BSTCNTL GROUP CLASS RECORDS FOR THIS USER'S MEMBERSHIP
+      ******************************************************************
+       B00-SCAN-GROUP-MEMBERSHIP.
+           MOVE LOW-VALUES             TO BSM-KEY.
+           SET  BSM-GROUP              TO TRUE.
+
+           EXEC CICS STARTBR
+                     DATASET  (BSTCNTL)
+                     RIDFLD   (BSM-KEY)
+                     GTEQ
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               GO TO B05-EXIT
+           END-IF.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL EIBRESP NOT = DFHRESP(NORMAL)
+                OR NOT BSM-GROUP
+                OR INQ-GROUP-COUNT >= 25
+               EXEC CICS READNEXT
+                         DATASET  (BSTCNTL)
+                         INTO     (BSTCNTL-RECORD)
+                         RIDFLD   (BSM-KEY)
+                         NOHANDLE
+               END-EXEC
+               IF  EIBRESP = DFHRESP(NORMAL)
+               AND BSM-GROUP
+               AND BSM-GRP-MEMBER = INQ-REQ-USERID
+                   ADD  1              TO INQ-GROUP-COUNT
+                   MOVE BSM-GRP-NAME   TO INQ-GROUP-NAME(INQ-GROUP-COUNT)
+               END-IF
+           END-PERFORM.
+
+           EXEC CICS ENDBR
+                     DATASET  (BSTCNTL)
+           END-EXEC.
+       B05-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    BROWSE BSTCNTL FACILITY CLASS RECORDS FOR THIS USER'S PERMITS
+      ******************************************************************
+       C00-SCAN-FACILITY-PERMITS.
+           MOVE LOW-VALUES             TO BSM-KEY.
+           SET  BSM-FACILITY           TO TRUE.
+
+           EXEC CICS STARTBR
+                     DATASET  (BSTCNTL)
+                     RIDFLD   (BSM-KEY)
+                     GTEQ
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               GO TO C05-EXIT
+           END-IF.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL EIBRESP NOT = DFHRESP(NORMAL)
+                OR NOT BSM-FACILITY
+                OR INQ-PERMIT-COUNT >= 25
+               EXEC CICS READNEXT
+                         DATASET  (BSTCNTL)
+                         INTO     (BSTCNTL-RECORD)
+                         RIDFLD   (BSM-KEY)
+                         NOHANDLE
+               END-EXEC
+               IF  EIBRESP = DFHRESP(NORMAL)
+               AND BSM-FACILITY
+                   PERFORM WITH TEST BEFORE
+                     VARYING SUB FROM 1 BY 1
+                       UNTIL SUB > BSM-SEC-PERMITS
+                          OR BSM-SEC-USERID(SUB) = INQ-REQ-USERID
+                   END-PERFORM
+                   IF  SUB <= BSM-SEC-PERMITS
+                   AND BSM-SEC-USERID(SUB) = INQ-REQ-USERID
+                   AND INQ-PERMIT-COUNT < 25
+                       ADD  1          TO INQ-PERMIT-COUNT
+                       MOVE BSM-APPL       TO
+                                  INQ-PERMIT-APPL(INQ-PERMIT-COUNT)
+                       MOVE BSM-TRANS      TO
+                                  INQ-PERMIT-TRANS(INQ-PERMIT-COUNT)
+                       MOVE BSM-RESOURCE   TO
+                                  INQ-PERMIT-RESOURCE(INQ-PERMIT-COUNT)
+                       MOVE BSM-SEC-AC-FLAG(SUB) TO
+                                  INQ-PERMIT-ACCESS(INQ-PERMIT-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC CICS ENDBR
+                     DATASET  (BSTCNTL)
+           END-EXEC.
+       C05-EXIT.
+           EXIT.
