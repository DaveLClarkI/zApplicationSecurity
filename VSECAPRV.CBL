@@ -0,0 +1,238 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    VSECAPRV.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       INTERACTIVE APPROVAL QUEUE FOR IESCNTLO ORPHAN
+      *               PURGES.  DRIVEN BY A FUNCTION CODE IN
+      *               DFHCOMMAREA THE SAME WAY VUSRMAIN DRIVES ITS
+      *               CRUD, LETTING A SUPERVISOR BROWSE IESAPRVQ'S
+      *               PENDING ENTRIES AND APPROVE OR REJECT EACH ONE
+      *               INDIVIDUALLY, INSTEAD OF TURNING UPSI-7 ON FOR
+      *               AN ENTIRE IESCNTLO RUN.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/09/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'VSECAPRV'.
+         03  IESAPRVQ                  PIC  X(08)   VALUE 'IESAPRVQ'.
+         03  WORK-LAST-SEEN            PIC  X(08).
+         03  CICS-USERID               PIC  X(08).
+
+      * APPROVAL QUEUE RECORD LAYOUT (READ/WRITTEN IN PLACE)
+       COPY IESAPRVQ.
+
+       COPY DATETIME.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         03  APRV-FUNCTION             PIC  X(01).
+             88  APRV-FUNC-BROWSE-NEXT             VALUE 'N'.
+             88  APRV-FUNC-APPROVE                 VALUE 'A'.
+             88  APRV-FUNC-REJECT                  VALUE 'R'.
+         03  APRV-RETURN-CODE          PIC  9(02).
+             88  APRV-SUCCESS                      VALUE 00.
+             88  APRV-NOT-FOUND                    VALUE 04.
+             88  APRV-END-OF-QUEUE                 VALUE 08.
+             88  APRV-INVALID-FUNCTION             VALUE 12.
+             88  APRV-IO-ERROR                     VALUE 16.
+
+      * ON A BROWSE, THE CALLER PASSES BACK THE USERID LAST RETURNED
+      * (SPACES TO START OVER AT THE FRONT OF THE QUEUE) AND RECEIVES
+      * THE NEXT STILL-PENDING ENTRY.  ON AN APPROVE/REJECT, THE
+      * CALLER SETS APRV-USERID TO THE ENTRY BEING DECIDED
+         03  APRV-USERID               PIC  X(08).
+         03  APRV-QUEUED-DATE          PIC  9(08).
+         03  APRV-QUEUED-TIME          PIC  9(06).
+         03  APRV-DECIDED-BY           PIC  X(08).
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           IF  EIBCALEN < LENGTH OF DFHCOMMAREA
+               EXEC CICS ABEND
+                         ABCODE('CALN')
+                         CANCEL
+                         NODUMP
+               END-EXEC
+           END-IF.
+
+           MOVE ZEROES                 TO APRV-RETURN-CODE.
+
+           IF  APRV-FUNC-BROWSE-NEXT
+               PERFORM A10-BROWSE-NEXT-PENDING THRU A15-EXIT
+           ELSE
+           IF  APRV-FUNC-APPROVE
+               PERFORM A20-DECIDE-ENTRY    THRU A25-EXIT
+           ELSE
+           IF  APRV-FUNC-REJECT
+               PERFORM A20-DECIDE-ENTRY    THRU A25-EXIT
+           ELSE
+               SET  APRV-INVALID-FUNCTION  TO TRUE
+           END-IF END-IF END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    BROWSE FORWARD TO THE NEXT ENTRY STILL AWAITING A DECISION  *
+      ******************************************************************
+       A10-BROWSE-NEXT-PENDING.
+           MOVE APRV-USERID             TO WORK-LAST-SEEN.
+           MOVE APRV-USERID             TO APRQ-USRIDNT.
+
+           EXEC CICS STARTBR
+                     DATASET  (IESAPRVQ)
+                     RIDFLD   (APRQ-KEY)
+                     GTEQ
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  APRV-END-OF-QUEUE  TO TRUE
+               MOVE SPACES             TO APRV-USERID
+               GO TO A15-EXIT
+           END-IF.
+
+           EXEC CICS READNEXT
+                     DATASET  (IESAPRVQ)
+                     INTO     (IESAPRVQ-RECORD)
+                     RIDFLD   (APRQ-KEY)
+                     NOHANDLE
+           END-EXEC.
+      * the browse lands ON the last-seen entry itself - skip past it
+           IF  EIBRESP = DFHRESP(NORMAL)
+           AND WORK-LAST-SEEN NOT = SPACES
+           AND APRQ-USRIDNT = WORK-LAST-SEEN
+               EXEC CICS READNEXT
+                         DATASET  (IESAPRVQ)
+                         INTO     (IESAPRVQ-RECORD)
+                         RIDFLD   (APRQ-KEY)
+                         NOHANDLE
+               END-EXEC
+           END-IF.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL EIBRESP NOT = DFHRESP(NORMAL)
+                OR APRQ-PENDING
+               EXEC CICS READNEXT
+                         DATASET  (IESAPRVQ)
+                         INTO     (IESAPRVQ-RECORD)
+                         RIDFLD   (APRQ-KEY)
+                         NOHANDLE
+               END-EXEC
+           END-PERFORM.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  APRV-SUCCESS       TO TRUE
+               MOVE APRQ-USRIDNT       TO APRV-USERID
+               MOVE APRQ-QUEUED-DATE   TO APRV-QUEUED-DATE
+               MOVE APRQ-QUEUED-TIME   TO APRV-QUEUED-TIME
+           ELSE
+               SET  APRV-END-OF-QUEUE  TO TRUE
+               MOVE SPACES             TO APRV-USERID
+           END-IF.
+
+           EXEC CICS ENDBR
+                     DATASET  (IESAPRVQ)
+           END-EXEC.
+       A15-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    APPROVE OR REJECT ONE QUEUED ORPHAN                         *
+      ******************************************************************
+       A20-DECIDE-ENTRY.
+           MOVE APRV-USERID             TO APRQ-USRIDNT.
+
+           EXEC CICS READ UPDATE
+                     DATASET  (IESAPRVQ)
+                     INTO     (IESAPRVQ-RECORD)
+                     RIDFLD   (APRQ-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               IF  EIBRESP = DFHRESP(NOTFND)
+                   SET  APRV-NOT-FOUND TO TRUE
+               ELSE
+                   SET  APRV-IO-ERROR  TO TRUE
+               END-IF
+               GO TO A25-EXIT
+           END-IF.
+
+           IF  APRV-FUNC-APPROVE
+               SET  APRQ-APPROVED      TO TRUE
+           ELSE
+               SET  APRQ-REJECTED      TO TRUE
+           END-IF.
+
+           EXEC CICS ASSIGN
+                     USERID    (CICS-USERID)
+                     NOHANDLE
+           END-EXEC.
+           MOVE CICS-USERID             TO APRQ-DECIDED-BY.
+           MOVE FUNCTION CURRENT-DATE   TO WRK-DATETIME.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO APRQ-DECIDED-DATE.
+           MOVE NUM-TIME               TO APRQ-DECIDED-TIME.
+
+           EXEC CICS REWRITE
+                     DATASET  (IESAPRVQ)
+                     FROM     (IESAPRVQ-RECORD)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+               SET  APRV-SUCCESS       TO TRUE
+               MOVE APRQ-DECIDED-BY    TO APRV-DECIDED-BY
+           ELSE
+               SET  APRV-IO-ERROR      TO TRUE
+           END-IF.
+       A25-EXIT.
+           EXIT.
