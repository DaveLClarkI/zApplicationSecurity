@@ -0,0 +1,667 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLN.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      BATCH.
+      *REMARKS.       PROVISION NEW IESCNTL/IESLDUV/VUSERID/BSTCNTL
+      *               RECORDS FROM AN HR NEW-HIRE EXTRACT.  PRODUCES
+      *               SYSLST REPORT.  UPSI-7 ON ACTUALLY WRITES THE
+      *               RECORDS; OTHERWISE THIS IS A REPORT-ONLY DRY RUN.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC CARRY HRFD-EMPLID INTO THE NEW VUSER-EMPLID
+      *                FIELD WHEN THE VUSERID EXTENSION IS CREATED.
+      * 08/09/2026 DLC NEW PROFILES START OUT NOT ENROLLED IN MULTI-
+      *                FACTOR AUTHENTICATION - IESCNTLY REPORTS ANY
+      *                ADMINISTRATOR STILL UNENROLLED.
+      * 08/09/2026 DLC G00-ADD-STARTER-GROUP-MEMBER'S COMPUTED BSM-RECL
+      *                FELL SHORT OF BSTCNTL'S 280-BYTE MINIMUM RECORD
+      *                LENGTH FOR A BARE GROUP-MEMBERSHIP RECORD - NOW
+      *                CLAMPED UP TO THE MINIMUM BEFORE THE WRITE.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER,
+           UPSI-7 ON STATUS IS WITH-UPDATES.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT IESHRFD
+               ASSIGN TO IESHRFD
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT IESCNTL
+               ASSIGN TO IESCNTL
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS IUI-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+           SELECT IESLDUV
+               ASSIGN TO IESLDUV
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS LDUM-MFUSRID
+               FILE STATUS IS FILE3-STAT
+                              FILE3-FDBK.
+
+           SELECT VUSERID
+               ASSIGN TO VUSERID
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS VUSER-KEY
+               FILE STATUS IS FILE4-STAT
+                              FILE4-FDBK.
+
+           SELECT BSTCNTL
+               ASSIGN TO BSTCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS BSM-KEY
+               FILE STATUS IS FILE5-STAT
+                              FILE5-FDBK.
+
+           SELECT IESAUDT
+               ASSIGN TO IESAUDT
+               FILE STATUS IS FILE6-STAT
+                              FILE6-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  IESHRFD
+           RECORD CONTAINS 205 CHARACTERS.
+       COPY IESHRFD.
+
+       FD  IESCNTL.
+       COPY IESCNTL.
+
+       FD  IESLDUV.
+       COPY IESLDUM.
+
+       FD  VUSERID
+           RECORD IS VARYING IN SIZE
+             FROM 127 TO 174 CHARACTERS.
+       COPY VUSERID.
+
+       FD  BSTCNTL
+           RECORD IS VARYING IN SIZE
+             FROM 280 TO 65535 CHARACTERS
+             DEPENDING ON BSM-RECL.
+       COPY BSTCNTL.
+
+       FD  IESAUDT
+           RECORD CONTAINS 104 CHARACTERS.
+       COPY IESAUDT.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLN'.
+         03  JOBDATA                   PIC  X(08)   VALUE 'JOBDATA'.
+
+         03  HRFD                      PIC S9(04)   BINARY VALUE 1.
+         03  IUI                       PIC S9(04)   BINARY VALUE 2.
+         03  LDUM                      PIC S9(04)   BINARY VALUE 3.
+         03  VUSER                     PIC S9(04)   BINARY VALUE 4.
+         03  BSM                       PIC S9(04)   BINARY VALUE 5.
+         03  AUDT                      PIC S9(04)   BINARY VALUE 6.
+
+         03  SUB                       PIC S9(04)   BINARY VALUE ZEROES.
+         03  POS                       PIC S9(04)   BINARY VALUE ZEROES.
+         03  NAME-LENGTH               PIC S9(04)   BINARY.
+         03  BSM-RECL                  PIC  9(5)    VALUE ZEROES.
+         03  BSM-GRP-FOUND             PIC  X(01)   VALUE 'N'.
+           88  STARTER-GROUP-FOUND                  VALUE 'Y'.
+         03  BSM-ALREADY-MEMBER        PIC  X(01)   VALUE 'N'.
+           88  USER-ALREADY-A-MEMBER                VALUE 'Y'.
+         03  BSM-MAX-SEQUENCE          PIC  9(03)   VALUE ZEROES.
+
+         03  WORK-STARTER-GROUP        PIC  X(08)   VALUE 'NEWHIRE'.
+         03  WORK-OPTION               PIC  X(08).
+         03  WORK-INDENT               PIC  X(17)   VALUE SPACES.
+         03  WORK-USRIDNT              PIC  X(08).
+         03  WORK-USRNAME              PIC  X(20).
+         03  WORK-USRTYPE              PIC  X(01).
+           88  IS-ADMINISTRATOR                     VALUE '1'.
+           88  IS-PROGRAMMER                        VALUE '2'.
+           88  IS-GENERAL-USER                      VALUE '3'.
+         03  WORK-GROUP                PIC  X(08).
+         03  WORK-TODAY                PIC  9(08).
+
+         03  USER-COUNT                PIC  9(7)    VALUE ZEROES.
+         03  DUPLICATE-COUNT           PIC  9(7)    VALUE ZEROES.
+         03  IUI-COUNT                 PIC  9(7)    VALUE ZEROES.
+         03  LDUM-COUNT                PIC  9(7)    VALUE ZEROES.
+         03  VUSER-COUNT               PIC  9(7)    VALUE ZEROES.
+         03  BSM-GRP-COUNT             PIC  9(7)    VALUE ZEROES.
+         03  BSM-SKIP-COUNT            PIC  9(7)    VALUE ZEROES.
+
+         03  VAR-EDIT                  PIC  Z(6)9-.
+
+       COPY BITMAN.
+
+       COPY DATETIME.
+
+       COPY JOBDATA.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           PERFORM C00-PROCESS-HR-FEED THRU C99-EXIT-PROCESS
+             UNTIL STAT-EOFILE(HRFD)
+                OR RTC-CODE NOT = ZERO.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY ' '               UPON PRINTER.
+           MOVE USER-COUNT             TO VAR-EDIT.
+           DISPLAY 'Total new hires read ..... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE DUPLICATE-COUNT        TO VAR-EDIT.
+           DISPLAY 'Already provisioned ...... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE IUI-COUNT              TO VAR-EDIT.
+           DISPLAY 'IBM Security created ..... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE LDUM-COUNT             TO VAR-EDIT.
+           DISPLAY 'LDAP Mappings created ..... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE VUSER-COUNT            TO VAR-EDIT.
+           DISPLAY 'WIN Security created ..... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE BSM-GRP-COUNT          TO VAR-EDIT.
+           DISPLAY 'Starter memberships added  ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE BSM-SKIP-COUNT         TO VAR-EDIT.
+           DISPLAY 'Starter group not found ..  ' VAR-EDIT
+                                     UPON PRINTER.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           MOVE 'IESHRFD'              TO VSAM-FILE(HRFD).
+           MOVE 'IESCNTL'              TO VSAM-FILE(IUI).
+           MOVE 'IESLDUV'              TO VSAM-FILE(LDUM).
+           MOVE 'VUSERID'              TO VSAM-FILE(VUSER).
+           MOVE 'BSTCNTL'              TO VSAM-FILE(BSM).
+           MOVE 'IESAUDT'              TO VSAM-FILE(AUDT).
+
+           MOVE LENGTH OF WORK-USRIDNT TO VSAM-KEYL(HRFD).
+           MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
+           MOVE LENGTH OF LDUM-MFUSRID TO VSAM-KEYL(LDUM).
+           MOVE LENGTH OF VUSER-KEY    TO VSAM-KEYL(VUSER).
+           MOVE LENGTH OF BSM-KEY      TO VSAM-KEYL(BSM).
+           MOVE LENGTH OF WORK-USRIDNT TO VSAM-KEYL(AUDT).
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET FUNC-OPEN(VSUB)     TO TRUE
+           END-PERFORM.
+
+           OPEN INPUT  IESHRFD.
+           IF  WITH-UPDATES
+               OPEN I-O   IESCNTL
+                          IESLDUV
+                          VUSERID
+                          BSTCNTL
+           ELSE
+               OPEN INPUT IESCNTL
+                          IESLDUV
+                          VUSERID
+                          BSTCNTL
+           END-IF.
+           OPEN EXTEND IESAUDT.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-CODE = ZERO
+               PERFORM WITH TEST BEFORE
+                 VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                   SET FUNC-READ(VSUB) TO TRUE
+               END-PERFORM
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               MOVE FUNCTION CURRENT-DATE
+                                       TO WRK-DATETIME
+               MOVE NUM-DATE           TO WORK-TODAY
+               IF  WITH-UPDATES
+                   MOVE 'CREATED:'     TO WORK-OPTION
+               ELSE
+                   MOVE 'REPORT:'      TO WORK-OPTION
+               END-IF
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE IESHRFD
+                 IESCNTL
+                 IESLDUV
+                 VUSERID
+                 BSTCNTL
+                 IESAUDT.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    PROGRAM PROCESSING ROUTINES                                 *
+      ******************************************************************
+
+       C00-PROCESS-HR-FEED.
+
+           MOVE HRFD                   TO VSUB
+           SET  FUNC-READNEXT(VSUB)    TO TRUE.
+           READ IESHRFD NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(VSUB)
+               IF  NOT STAT-EOFILE(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           ADD  1                      TO USER-COUNT.
+
+           PERFORM P10-IMPORT-HR-RECORD THRU P15-EXIT.
+
+      * skip a new hire already provisioned by an earlier run
+           SET  FUNC-READ(IUI)         TO TRUE.
+           SET  IUI-USER-PROFILE       TO TRUE.
+           MOVE WORK-USRIDNT           TO IUI-KEY-VALUE.
+           READ IESCNTL RECORD END-READ.
+           IF  STAT-NORMAL(IUI)
+               ADD  1                  TO DUPLICATE-COUNT
+               DISPLAY WORK-OPTION WORK-USRIDNT ' - ' WORK-USRNAME
+                       ' ALREADY ON FILE, SKIPPED'
+                                     UPON PRINTER
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+           IF  NOT STAT-NOTFND(IUI)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           DISPLAY WORK-OPTION WORK-USRIDNT ' - ' WORK-USRNAME
+                   ', TYPE=' WORK-USRTYPE ', GROUP=' WORK-GROUP
+                                     UPON PRINTER.
+
+           PERFORM D00-PROVISION-USER-PROFILE THRU D99-EXIT.
+
+       C99-EXIT-PROCESS.
+           EXIT.
+
+       D00-PROVISION-USER-PROFILE.
+      * create vse interactive user interface profile record
+           ADD  1                      TO IUI-COUNT.
+           IF  WITH-UPDATES
+               MOVE SPACES             TO IUI-US-RECORD
+               SET  IUI-USER-PROFILE   TO TRUE
+               MOVE WORK-USRIDNT       TO IUI-KEY-VALUE
+               MOVE WORK-USRNAME       TO IUI-US-USRNAME
+               SET  IUI-US-VERSION-64  TO TRUE
+               SET  BIT-ENCODE-TO-BYTE TO TRUE
+               MOVE SPACES             TO BIT-BITS
+               EVALUATE TRUE
+                 WHEN IS-ADMINISTRATOR
+                   SET BIT-0-IS-ON     TO TRUE
+                   SET BIT-1-IS-ON     TO TRUE
+                 WHEN IS-PROGRAMMER
+                   SET BIT-0-IS-OFF    TO TRUE
+                   SET BIT-1-IS-ON     TO TRUE
+                 WHEN OTHER
+                   SET BIT-0-IS-OFF    TO TRUE
+                   SET BIT-1-IS-OFF    TO TRUE
+               END-EVALUATE
+               CALL BITMAN          USING BITMAN-PARMS
+               MOVE BIT-BYTE           TO IUI-US-IESINFO
+               SET  BIT-ENCODE-TO-BYTE TO TRUE
+               MOVE SPACES             TO BIT-BITS
+               SET  BIT-4-IS-ON        TO TRUE
+               CALL BITMAN          USING BITMAN-PARMS
+               MOVE BIT-BYTE           TO IUI-US-IESVSAM
+               MOVE ZEROES             TO IUI-US-EXPJULN
+               MOVE SPACES             TO IUI-US-EXPDATE
+               MOVE ZEROES             TO IUI-US-REVOKEJ
+               MOVE ZEROES             TO IUI-US-LASTLGN
+               MOVE SPACES             TO IUI-US-REVREASON
+               SET  IUI-MFA-NOT-ENROLLED
+                                       TO TRUE
+               SET  FUNC-WRITE(IUI)    TO TRUE
+               WRITE IESCNTL-RECORD END-WRITE
+               IF  NOT STAT-NORMAL(IUI)
+                   MOVE IUI            TO VSUB
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   GO TO D99-EXIT
+               END-IF
+               MOVE 'IESCNTL RECORD CREATED'
+                                       TO AUDT-NEW-VALUE
+               SET  AUDT-TYPE-PROFILE  TO TRUE
+               PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+               IF  RTC-CODE > ZERO
+                   GO TO D99-EXIT
+               END-IF
+           END-IF.
+
+      * create vse ldap user mapping record, once an ad account exists
+           IF  HRFD-NETUSRID > SPACES
+               PERFORM E00-CREATE-LDAP-MAPPING THRU E99-EXIT
+               IF  RTC-CODE > ZERO
+                   GO TO D99-EXIT
+               END-IF
+           END-IF.
+
+      * create winsupply user id extension record
+           PERFORM F00-CREATE-VUSERID-EXTENSION THRU F99-EXIT.
+           IF  RTC-CODE > ZERO
+               GO TO D99-EXIT
+           END-IF.
+
+      * add new hire to the standard starter bsm group
+           PERFORM G00-ADD-STARTER-GROUP-MEMBER THRU G99-EXIT.
+
+       D99-EXIT.
+           EXIT.
+
+       E00-CREATE-LDAP-MAPPING.
+           ADD  1                      TO LDUM-COUNT.
+           DISPLAY WORK-INDENT 'IESLDUM: ' WORK-USRIDNT
+                                     UPON PRINTER.
+           IF  WITH-UPDATES
+               MOVE SPACES             TO IESLDUM-RECORD
+               SET  LDUM-USRMAP-RECORD TO TRUE
+               MOVE WORK-USRIDNT       TO LDUM-MFUSRID
+               MOVE HRFD-NETUSRID      TO LDUM-NETUSRID
+               SET  FUNC-WRITE(LDUM)   TO TRUE
+               WRITE IESLDUM-RECORD END-WRITE
+               IF  NOT STAT-NORMAL(LDUM)
+                   MOVE LDUM           TO VSUB
+                   MOVE LDUM-MFUSRID   TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   GO TO E99-EXIT
+               END-IF
+               MOVE 'IESLDUV RECORD CREATED'
+                                       TO AUDT-NEW-VALUE
+               SET  AUDT-TYPE-LDAPMAP  TO TRUE
+               PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+           END-IF.
+       E99-EXIT.
+           EXIT.
+
+       F00-CREATE-VUSERID-EXTENSION.
+           ADD  1                      TO VUSER-COUNT.
+           DISPLAY WORK-INDENT 'VUSERID: ' WORK-USRIDNT
+                                     UPON PRINTER.
+           IF  WITH-UPDATES
+               MOVE SPACES             TO VUSER-RECORD
+               MOVE WORK-USRIDNT       TO VUSER-KEY
+               MOVE HRFD-EMAIL         TO VUSER-EMAIL
+               MOVE HRFD-PHONE         TO VUSER-PHONE
+               MOVE HRFD-COSTCTR       TO VUSER-COSTCTR
+               MOVE HRFD-EMPLID        TO VUSER-EMPLID
+               MOVE WORK-TODAY         TO VUSER-LASTUPD
+               SET  FUNC-WRITE(VUSER)  TO TRUE
+               WRITE VUSER-RECORD END-WRITE
+               IF  NOT STAT-NORMAL(VUSER)
+                   MOVE VUSER          TO VSUB
+                   MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   GO TO F99-EXIT
+               END-IF
+               MOVE 'VUSERID RECORD CREATED'
+                                       TO AUDT-NEW-VALUE
+               SET  AUDT-TYPE-VUSERID  TO TRUE
+               PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+           END-IF.
+       F99-EXIT.
+           EXIT.
+
+      * locate the starter group's header record and highest member
+      * sequence number already in use, and find out whether this new
+      * hire is (unusually) already a member from an earlier run
+       G00-ADD-STARTER-GROUP-MEMBER.
+           MOVE 'N'                    TO BSM-GRP-FOUND
+                                          BSM-ALREADY-MEMBER.
+           MOVE ZEROES                 TO BSM-MAX-SEQUENCE.
+
+           MOVE LOW-VALUES             TO BSM-KEY.
+           SET  BSM-GROUP              TO TRUE.
+           MOVE WORK-GROUP             TO BSM-RESOURCE.
+
+           SET  FUNC-START(BSM)        TO TRUE.
+           START BSTCNTL KEY >= BSM-KEY END-START.
+           IF  NOT STAT-NORMAL(BSM)
+               IF  STAT-NOTFND(BSM)
+                   SET STAT-EOFILE(BSM) TO TRUE
+               ELSE
+                   MOVE BSM            TO VSUB
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   GO TO G99-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL STAT-EOFILE(BSM) OR RTC-CODE > ZERO
+               SET  FUNC-READNEXT(BSM) TO TRUE
+               READ BSTCNTL NEXT RECORD END-READ
+               MOVE BSM                TO VSUB
+
+               EVALUATE TRUE
+               WHEN NOT STAT-NORMAL(VSUB)
+                 IF  NOT STAT-EOFILE(VSUB)
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                 END-IF
+
+               WHEN BSM-GROUP
+               AND  BSM-RESOURCE = WORK-GROUP
+                 SET  STARTER-GROUP-FOUND TO TRUE
+                 IF  BSM-SEQUENCE > BSM-MAX-SEQUENCE
+                     MOVE BSM-SEQUENCE  TO BSM-MAX-SEQUENCE
+                 END-IF
+                 IF  BSM-GRP-MEMBER = WORK-USRIDNT
+                     SET  USER-ALREADY-A-MEMBER TO TRUE
+                 END-IF
+
+               WHEN OTHER
+                 SET  STAT-EOFILE(BSM) TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+
+           IF  RTC-CODE > ZERO
+               GO TO G99-EXIT
+           END-IF.
+
+           IF  NOT STARTER-GROUP-FOUND
+               ADD  1                  TO BSM-SKIP-COUNT
+               DISPLAY WORK-INDENT 'STARTER GROUP ' WORK-GROUP
+                       ' NOT FOUND IN BSTCNTL, MEMBERSHIP NOT ADDED'
+                                     UPON PRINTER
+               GO TO G99-EXIT
+           END-IF.
+
+           IF  USER-ALREADY-A-MEMBER
+               GO TO G99-EXIT
+           END-IF.
+
+           ADD  1                      TO BSM-GRP-COUNT.
+           DISPLAY WORK-INDENT 'BSTCNTL: ADD TO GROUP ' WORK-GROUP
+                                     UPON PRINTER.
+           IF  WITH-UPDATES
+               MOVE SPACES             TO BSTCNTL-RECORD
+               SET  BSM-GROUP          TO TRUE
+               MOVE WORK-GROUP         TO BSM-RESOURCE
+               ADD  1 TO BSM-MAX-SEQUENCE GIVING BSM-SEQUENCE
+               MOVE LENGTH OF BSM-KEY  TO BSM-KEYVALEN
+               MOVE WORK-GROUP         TO BSM-GRP-NAME
+               MOVE WORK-USRIDNT       TO BSM-GRP-MEMBER
+               COMPUTE BSM-RECL = LENGTH OF BSM-PFX
+                                + LENGTH OF BSM-KEY
+                                + LENGTH OF BSM-KEYVALEN
+                                + LENGTH OF BSM-RSRCDESC
+                                + LENGTH OF BSM-GROUP-RECORD
+      * a bare group-membership record computes shorter than the
+      * BSTCNTL FD's 280-byte minimum - MOVE SPACES TO BSTCNTL-RECORD
+      * above already blanked the rest of the record, so raising the
+      * length just pads the write out with spaces
+               IF  BSM-RECL < 280
+                   MOVE 280            TO BSM-RECL
+               END-IF
+               MOVE BSM-RECL           TO BSM-RECLENG
+               SET  FUNC-WRITE(BSM)    TO TRUE
+               WRITE BSTCNTL-RECORD END-WRITE
+               IF  NOT STAT-NORMAL(BSM)
+                   MOVE BSM            TO VSUB
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   GO TO G99-EXIT
+               END-IF
+               MOVE 'BSTCNTL GROUP MEMBER CREATED'
+                                       TO AUDT-NEW-VALUE
+               SET  AUDT-TYPE-GROUPMBR TO TRUE
+               PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+           END-IF.
+       G99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    APPEND ONE ENTRY TO THE PERMANENT PURGE/REVOKE AUDIT LOG     *
+      *    CALLER MOVES AUDT-NEW-VALUE AND SETS THE MATCHING            *
+      *    AUDT-TYPE-xxx 88 BEFORE PERFORMING THIS PARAGRAPH            *
+      ******************************************************************
+       K00-WRITE-AUDIT-RECORD.
+           MOVE THIS-PGM               TO AUDT-PGM.
+           MOVE WORK-USRIDNT           TO AUDT-USRIDNT.
+           SET  AUDT-ACTION-CREATE     TO TRUE.
+           MOVE SPACES                 TO AUDT-OLD-VALUE.
+
+           CALL JOBDATA             USING JOBDATA-PARMS.
+           MOVE JOBD-PWR-NAME          TO AUDT-JOB-NAME.
+           MOVE JOBD-PWR-NUMB          TO AUDT-JOB-NUMB.
+
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO AUDT-DATE.
+           MOVE NUM-TIME               TO AUDT-TIME.
+
+           SET  FUNC-WRITE(AUDT)       TO TRUE.
+           WRITE IESAUDT-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(AUDT)
+               MOVE AUDT               TO VSUB
+               MOVE WORK-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       K99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    OTHER PERFORMED ROUTINES                                    *
+      ******************************************************************
+
+       P10-IMPORT-HR-RECORD.
+           MOVE HRFD-USRIDNT           TO WORK-USRIDNT.
+           MOVE HRFD-USRNAME           TO WORK-USRNAME.
+
+           EVALUATE TRUE
+             WHEN HRFD-IS-ADMINISTRATOR
+               SET  IS-ADMINISTRATOR    TO TRUE
+             WHEN HRFD-IS-PROGRAMMER
+               SET  IS-PROGRAMMER       TO TRUE
+             WHEN OTHER
+               SET  IS-GENERAL-USER     TO TRUE
+           END-EVALUATE.
+
+           IF  HRFD-STARTER-GROUP > SPACES
+               MOVE HRFD-STARTER-GROUP TO WORK-GROUP
+           ELSE
+               MOVE WORK-STARTER-GROUP TO WORK-GROUP
+           END-IF.
+       P15-EXIT.
+           EXIT.
