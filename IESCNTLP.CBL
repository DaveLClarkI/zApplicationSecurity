@@ -16,6 +16,12 @@
 
       * CHANGE HISTORY ------------------------------------------------
       * 10/23/2019 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC ADD SELECTIVE-SCOPE PROCESSING VIA IESSCOP.
+      * 08/09/2026 DLC HOLD AN AGED-OUT PROFILE FOR A GRACE PERIOD
+      *                (SEE IESPURGC) AFTER IT FIRST BECOMES A PURGE
+      *                CANDIDATE BEFORE ACTUALLY DELETING IT.
+      * 08/09/2026 DLC ADDED EMPLOYEE ID/COST CENTER TO THE CANDIDATE
+      *                DISPLAY LINE AND THE DRY-RUN EXTRACT.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -72,6 +78,37 @@
                FILE STATUS IS FILE4-STAT
                               FILE4-FDBK.
 
+           SELECT IESARCH
+               ASSIGN TO IESARCH
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS ARCH-KEY
+               FILE STATUS IS FILE5-STAT
+                              FILE5-FDBK.
+
+           SELECT IESEXTR
+               ASSIGN TO IESEXTR
+               FILE STATUS IS FILE6-STAT
+                              FILE6-FDBK.
+
+           SELECT IESAUDT
+               ASSIGN TO IESAUDT
+               FILE STATUS IS FILE7-STAT
+                              FILE7-FDBK.
+
+           SELECT IESSCOP
+               ASSIGN TO IESSCOP
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS SCOP-KEY
+               FILE STATUS IS FILE8-STAT
+                              FILE8-FDBK.
+
+           SELECT IESPURGC
+               ASSIGN TO IESPURGC
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS PURGC-KEY
+               FILE STATUS IS FILE9-STAT
+                              FILE9-FDBK.
+
       /*****************************************************************
       *                                                                *
       *    DATA DIVISION                                               *
@@ -102,6 +139,23 @@
        COPY VUSERID.
        01  VUSERID-OLD-RECORD          PIC  X(127).
 
+       FD  IESARCH.
+       COPY IESARCH.
+
+       FD  IESEXTR
+           RECORD CONTAINS 100 CHARACTERS.
+       COPY IESEXTR.
+
+       FD  IESAUDT
+           RECORD CONTAINS 104 CHARACTERS.
+       COPY IESAUDT.
+
+       FD  IESSCOP.
+       COPY IESSCOP.
+
+       FD  IESPURGC.
+       COPY IESPURGC.
+
       ******************************************************************
       *    WORKING-STORAGE SECTION                                     *
       ******************************************************************
@@ -111,11 +165,17 @@
          03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
          03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
          03  THIS-PGM                  PIC  X(8)    VALUE 'IESCNTLP'.
+         03  JOBDATA                   PIC  X(08)   VALUE 'JOBDATA'.
 
          03  IUI                       PIC S9(04)   BINARY VALUE 1.
          03  BSM                       PIC S9(04)   BINARY VALUE 2.
          03  LDUM                      PIC S9(04)   BINARY VALUE 3.
          03  VUSER                     PIC S9(04)   BINARY VALUE 4.
+         03  ARCH                      PIC S9(04)   BINARY VALUE 5.
+         03  EXTR                      PIC S9(04)   BINARY VALUE 6.
+         03  AUDT                      PIC S9(04)   BINARY VALUE 7.
+         03  SCOP                      PIC S9(04)   BINARY VALUE 8.
+         03  PURGC                     PIC S9(04)   BINARY VALUE 9.
 
          03  SUB                       PIC S9(04)   BINARY VALUE ZEROES.
          03  POS                       PIC S9(04)   BINARY VALUE ZEROES.
@@ -124,11 +184,21 @@
          03  BSM-SWITCH                PIC  X(01)   VALUE 'N'.
            88  BSM-WAS-CHANGED                      VALUE 'Y'.
            88  BSM-NOT-CHANGED                      VALUE 'N'.
+         03  EXTR-TOUCH-IESCNTL        PIC  X(01)   VALUE 'N'.
+           88  EXTR-WILL-TOUCH-IESCNTL              VALUE 'Y'.
+         03  EXTR-TOUCH-BSTCNTL        PIC  X(01)   VALUE 'N'.
+           88  EXTR-WILL-TOUCH-BSTCNTL              VALUE 'Y'.
+         03  EXTR-TOUCH-IESLDUV        PIC  X(01)   VALUE 'N'.
+           88  EXTR-WILL-TOUCH-IESLDUV              VALUE 'Y'.
+         03  EXTR-TOUCH-VUSERID        PIC  X(01)   VALUE 'N'.
+           88  EXTR-WILL-TOUCH-VUSERID              VALUE 'Y'.
 
          03  WORK-OPTION               PIC  X(08).
          03  WORK-INDENT               PIC  X(17)   VALUE SPACES.
          03  WORK-USRIDNT              PIC  X(08).
          03  WORK-USRNAME              PIC  X(20).
+         03  WORK-COSTCTR              PIC  X(10).
+         03  WORK-EMPLID               PIC  X(10).
          03  WORK-USRTYPE              PIC  X(01).
            88  IS-ADMINISTRATOR                     VALUE '1'.
            88  IS-PROGRAMMER                        VALUE '2'.
@@ -137,10 +207,28 @@
            88  IS-ICCF-USER                         VALUE 'Y'.
            88  NOT-ICCF-USER                        VALUE 'N'.
          03  WORK-AGED                 PIC  9(08).
+         03  WORK-DELETE-AGED          PIC  9(08).
          03  WORK-EXPIRES              PIC  9(08).
          03  WORK-REVOKED              PIC  9(08).
          03  WORK-SIGNON               PIC  9(08).
 
+      * purge grace-period, normally loaded from IESPURGC by
+      * B10-INITIALIZATION - this value is the fallback used when no
+      * IESPURGC control record is on file for this program
+         03  WORK-GRACE-DAYS           PIC  9(05)   VALUE 030.
+
+      * selective-scope run limits, normally loaded from IESSCOP by
+      * B10-INITIALIZATION - these values are the fallback (process
+      * the entire file) used when no IESSCOP control record is on
+      * file for this program
+         03  WORK-SCOPE-FROM           PIC  X(08)   VALUE LOW-VALUES.
+         03  WORK-SCOPE-TO             PIC  X(08)   VALUE HIGH-VALUES.
+         03  WORK-SCOPE-TYPE           PIC  X(01)   VALUE SPACE.
+           88  SCOPE-ALL-TYPES                      VALUE SPACE.
+           88  SCOPE-ADMINISTRATOR                  VALUE '1'.
+           88  SCOPE-PROGRAMMER                     VALUE '2'.
+           88  SCOPE-GENERAL-USER                   VALUE '3'.
+
          03  NUM-JULN                  PIC  9(5).
          03  NUM-DATE                  PIC  9(8).
          03  WS-WRKDATE.
@@ -156,6 +244,10 @@
          03  LDUM-COUNT                PIC  9(7)    VALUE ZEROES.
          03  BSM-SEC-COUNT             PIC  9(7)    VALUE ZEROES.
          03  BSM-GRP-COUNT             PIC  9(7)    VALUE ZEROES.
+         03  ARCH-COUNT                PIC  9(7)    VALUE ZEROES.
+         03  ARCH-SEQ-CTR              PIC  9(5)    VALUE ZEROES.
+         03  EXTR-COUNT                PIC  9(7)    VALUE ZEROES.
+         03  GRACE-HELD-COUNT          PIC  9(7)    VALUE ZEROES.
 
          03  VAR-EDIT                  PIC  Z(6)9-.
          03  VAR-TEXTL                 PIC S9(04)   BINARY VALUE ZEROES.
@@ -163,8 +255,12 @@
 
        COPY BITMAN.
 
+       COPY DATETIME.
+
        COPY DTEMAN.
 
+       COPY JOBDATA.
+
        COPY RTCMAN.
 
        COPY VSMSTATW.
@@ -209,6 +305,16 @@
            MOVE BSM-SEC-COUNT          TO VAR-EDIT.
            DISPLAY 'Permissions revoked ...... ' VAR-EDIT
                                      UPON PRINTER.
+           IF  NOT WITH-UPDATES
+               MOVE EXTR-COUNT          TO VAR-EDIT
+               DISPLAY 'Candidates extracted ..... ' VAR-EDIT
+                                     UPON PRINTER
+           END-IF.
+           IF  WITH-UPDATES
+               MOVE GRACE-HELD-COUNT    TO VAR-EDIT
+               DISPLAY 'Held for grace period .... ' VAR-EDIT
+                                     UPON PRINTER
+           END-IF.
 
            GOBACK.
 
@@ -223,11 +329,21 @@
            MOVE 'BSTCNTL'              TO VSAM-FILE(BSM).
            MOVE 'IESLDUV'              TO VSAM-FILE(LDUM).
            MOVE 'VUSERID'              TO VSAM-FILE(VUSER).
+           MOVE 'IESARCH'              TO VSAM-FILE(ARCH).
+           MOVE 'IESEXTR'              TO VSAM-FILE(EXTR).
+           MOVE 'IESAUDT'              TO VSAM-FILE(AUDT).
+           MOVE 'IESSCOP'              TO VSAM-FILE(SCOP).
+           MOVE 'IESPURGC'             TO VSAM-FILE(PURGC).
 
            MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
            MOVE LENGTH OF BSM-KEY      TO VSAM-KEYL(BSM).
            MOVE LENGTH OF LDUM-MFUSRID TO VSAM-KEYL(LDUM).
            MOVE LENGTH OF VUSER-KEY    TO VSAM-KEYL(VUSER).
+           MOVE LENGTH OF ARCH-KEY     TO VSAM-KEYL(ARCH).
+           MOVE LENGTH OF WORK-USRIDNT TO VSAM-KEYL(EXTR).
+           MOVE LENGTH OF WORK-USRIDNT TO VSAM-KEYL(AUDT).
+           MOVE LENGTH OF SCOP-KEY     TO VSAM-KEYL(SCOP).
+           MOVE LENGTH OF PURGC-KEY    TO VSAM-KEYL(PURGC).
 
            PERFORM WITH TEST BEFORE
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
@@ -239,12 +355,18 @@
                           BSTCNTL
                           IESLDUV
                           VUSERID
+                          IESARCH
            ELSE
                OPEN INPUT IESCNTL
                           BSTCNTL
                           IESLDUV
                           VUSERID
+                          IESARCH
            END-IF.
+           OPEN OUTPUT IESEXTR.
+           OPEN EXTEND IESAUDT.
+           OPEN INPUT  IESSCOP.
+           OPEN INPUT  IESPURGC.
 
            PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
@@ -256,10 +378,50 @@
                END-PERFORM
            END-IF
 
+      * pick up a site-maintained selective-scope override, if any -
+      * a missing record leaves WORK-SCOPE-xxx at its full-file
+      * defaults so a site that has never maintained one of these
+      * records sees no change in behavior
+           IF  RTC-CODE = ZERO
+               MOVE THIS-PGM           TO SCOP-PGM
+               SET  FUNC-READ(SCOP)    TO TRUE
+               READ IESSCOP RECORD END-READ
+               IF  STAT-NORMAL(SCOP)
+                   MOVE SCOP-USRID-FROM   TO WORK-SCOPE-FROM
+                   MOVE SCOP-USRID-TO     TO WORK-SCOPE-TO
+                   MOVE SCOP-TYPE-FILTER  TO WORK-SCOPE-TYPE
+               ELSE
+                   IF  NOT STAT-NOTFND(SCOP)
+                       MOVE SCOP           TO VSUB
+                       MOVE SCOP-KEY       TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   END-IF
+               END-IF
+           END-IF.
+
+      * pick up a site-maintained grace-period override, if any -
+      * a missing record leaves WORK-GRACE-DAYS at its hardcoded
+      * default so a site that has never maintained one of these
+      * records sees no change in behavior
+           IF  RTC-CODE = ZERO
+               MOVE THIS-PGM           TO PURGC-PGM
+               SET  FUNC-READ(PURGC)   TO TRUE
+               READ IESPURGC RECORD END-READ
+               IF  STAT-NORMAL(PURGC)
+                   MOVE PURGC-GRACE-DAYS  TO WORK-GRACE-DAYS
+               ELSE
+                   IF  NOT STAT-NOTFND(PURGC)
+                       MOVE PURGC          TO VSUB
+                       MOVE PURGC-KEY      TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   END-IF
+               END-IF
+           END-IF.
+
            IF  RTC-CODE = ZERO
       * start at user profiles
                SET  IUI-USER-PROFILE   TO TRUE
-               MOVE LOW-VALUES         TO IUI-KEY-VALUE
+               MOVE WORK-SCOPE-FROM    TO IUI-KEY-VALUE
                MOVE IUI                TO VSUB
                SET  FUNC-START(VSUB)   TO TRUE
                START IESCNTL KEY >= IUI-KEY END-START
@@ -290,6 +452,28 @@
                MOVE DTE-GNUM           TO WORK-AGED
                DISPLAY '   AGED=' WORK-AGED
                                      UPON PRINTER
+
+      * back the aged date off by the grace period to get the date a
+      * candidate must be older than before it is actually deleted -
+      * report/extract behavior stays keyed to WORK-AGED above, only
+      * the physical delete in D00-PURGE-USER-PROFILE is held back
+               SET  DTE-REQUEST-CURRENT-DATE
+                                       TO TRUE
+               CALL DTEMAN          USING DTEMAN-PARMS
+               SET  DTE-REQUEST-TOTL-DAYS
+                                       TO TRUE
+               IF  DTE-LEAP-YEAR
+               AND DTE-JUDA > 59
+                   SUBTRACT 366      FROM DTE-TOTD
+               ELSE
+                   SUBTRACT 365      FROM DTE-TOTD
+               END-IF
+               SUBTRACT WORK-GRACE-DAYS
+                                     FROM DTE-TOTD
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-GNUM           TO WORK-DELETE-AGED
+               DISPLAY '   DELETE-AGED=' WORK-DELETE-AGED
+                                     UPON PRINTER
                DISPLAY SPACES        UPON PRINTER
                IF  WITH-UPDATES
                    MOVE 'PURGED:'      TO WORK-OPTION
@@ -314,7 +498,12 @@
            CLOSE IESCNTL
                  BSTCNTL
                  IESLDUV
-                 VUSERID.
+                 VUSERID
+                 IESARCH
+                 IESEXTR
+                 IESAUDT
+                 IESSCOP
+                 IESPURGC.
 
            PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
@@ -359,6 +548,13 @@
                GO TO C00-PROCESS-IESCNTL
            END-IF.
 
+      * past the selective-scope upper bound - nothing further in
+      * keyed sequence can be in range, so stop the scan here
+           IF  IUI-US-USRIDNT > WORK-SCOPE-TO
+               SET  STAT-EOFILE(VSUB)  TO TRUE
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
            ADD  1                      TO USER-COUNT.
 
            PERFORM P10-IMPORT-CONTROL-DATA THRU P15-EXIT.
@@ -367,15 +563,44 @@
                GO TO C00-PROCESS-IESCNTL
            END-IF.
 
+           IF  NOT SCOPE-ALL-TYPES
+           AND WORK-USRTYPE NOT = WORK-SCOPE-TYPE
+               GO TO C00-PROCESS-IESCNTL
+           END-IF.
+
            IF  WORK-EXPIRES < WORK-AGED
            OR  WORK-REVOKED < WORK-AGED
-               DISPLAY WORK-OPTION WORK-USRIDNT
-                             ' - ' WORK-USRNAME
-                      ', EXPIRES=' WORK-EXPIRES
-                      ', REVOKED=' WORK-REVOKED
-                      ', LAST ON=' WORK-SIGNON
-                                     UPON PRINTER
-               PERFORM D00-PURGE-USER-PROFILE THRU D99-EXIT
+               IF  WITH-UPDATES
+               AND WORK-EXPIRES NOT < WORK-DELETE-AGED
+               AND WORK-REVOKED NOT < WORK-DELETE-AGED
+                   ADD  1              TO GRACE-HELD-COUNT
+                   DISPLAY 'HELD (GRACE PERIOD): ' WORK-USRIDNT
+                                 ' - ' WORK-USRNAME
+                          ', EXPIRES=' WORK-EXPIRES
+                          ', REVOKED=' WORK-REVOKED
+                          ', LAST ON=' WORK-SIGNON
+                          ', EMPLID=' WORK-EMPLID
+                          ', CC=' WORK-COSTCTR
+                                         UPON PRINTER
+               ELSE
+                   DISPLAY WORK-OPTION WORK-USRIDNT
+                                 ' - ' WORK-USRNAME
+                          ', EXPIRES=' WORK-EXPIRES
+                          ', REVOKED=' WORK-REVOKED
+                          ', LAST ON=' WORK-SIGNON
+                          ', EMPLID=' WORK-EMPLID
+                          ', CC=' WORK-COSTCTR
+                                         UPON PRINTER
+                   MOVE 'N'            TO EXTR-TOUCH-IESCNTL
+                                          EXTR-TOUCH-BSTCNTL
+                                          EXTR-TOUCH-IESLDUV
+                                          EXTR-TOUCH-VUSERID
+                   PERFORM D00-PURGE-USER-PROFILE THRU D99-EXIT
+                   IF  NOT WITH-UPDATES
+                   AND RTC-CODE = ZERO
+                       PERFORM I00-WRITE-EXTRACT-RECORD THRU I99-EXIT
+                   END-IF
+               END-IF
            END-IF.
 
        C99-EXIT-PROCESS.
@@ -388,9 +613,25 @@
            READ IESLDUV RECORD END-READ.
            IF  STAT-NORMAL(LDUM)
                ADD  1                  TO LDUM-COUNT
+               SET  EXTR-WILL-TOUCH-IESLDUV
+                                       TO TRUE
                DISPLAY WORK-INDENT 'IESLDUM: ' LDUM-KEY
                                      UPON PRINTER
                IF  WITH-UPDATES
+                 SET ARCH-TYPE-LDAPMAP TO TRUE
+                 MOVE LENGTH OF IESLDUM-RECORD
+                                       TO ARCH-RECLENG
+                 MOVE IESLDUM-RECORD   TO ARCH-DATA
+                 PERFORM H00-WRITE-ARCHIVE-RECORD THRU H99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO D99-EXIT
+                 END-IF
+                 MOVE 'IESLDUV RECORD DELETED'
+                                       TO AUDT-OLD-VALUE
+                 PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO D99-EXIT
+                 END-IF
                  SET FUNC-DELETE(LDUM) TO TRUE
                  DELETE IESLDUV RECORD END-DELETE
                END-IF
@@ -410,9 +651,25 @@
            READ VUSERID RECORD END-READ.
            IF  STAT-NORMAL(VUSER)
                ADD  1                  TO VUSER-COUNT
+               SET  EXTR-WILL-TOUCH-VUSERID
+                                       TO TRUE
                DISPLAY WORK-INDENT 'VUSERID: ' VUSER-KEY
                                      UPON PRINTER
                IF  WITH-UPDATES
+                 SET ARCH-TYPE-VUSERID TO TRUE
+                 MOVE LENGTH OF VUSER-RECORD
+                                       TO ARCH-RECLENG
+                 MOVE VUSER-RECORD     TO ARCH-DATA
+                 PERFORM H00-WRITE-ARCHIVE-RECORD THRU H99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO D99-EXIT
+                 END-IF
+                 MOVE 'VUSERID RECORD DELETED'
+                                       TO AUDT-OLD-VALUE
+                 PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO D99-EXIT
+                 END-IF
                  SET FUNC-DELETE(VUSER) TO TRUE
                  DELETE VUSERID RECORD END-DELETE
                END-IF
@@ -439,7 +696,23 @@
 
       * purge vse interactive user interface profile record
            ADD  1                      TO IUI-COUNT.
+           SET  EXTR-WILL-TOUCH-IESCNTL
+                                       TO TRUE.
            IF  WITH-UPDATES
+               SET ARCH-TYPE-PROFILE   TO TRUE
+               MOVE LENGTH OF IESCNTL-RECORD
+                                       TO ARCH-RECLENG
+               MOVE IESCNTL-RECORD     TO ARCH-DATA
+               PERFORM H00-WRITE-ARCHIVE-RECORD THRU H99-EXIT
+               IF  RTC-CODE > ZERO
+                   GO TO D99-EXIT
+               END-IF
+               MOVE 'IESCNTL RECORD DELETED'
+                                       TO AUDT-OLD-VALUE
+               PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+               IF  RTC-CODE > ZERO
+                   GO TO D99-EXIT
+               END-IF
                SET  FUNC-DELETE(IUI)   TO TRUE
                DELETE IESCNTL RECORD END-DELETE
                IF  NOT STAT-NORMAL(IUI)
@@ -472,11 +745,11 @@
              UNTIL STAT-EOFILE(BSM) OR RTC-CODE > ZERO
                SET  FUNC-READNEXT(BSM) TO TRUE
                READ BSTCNTL NEXT RECORD END-READ
+               MOVE BSM                TO VSUB
 
                EVALUATE TRUE
                WHEN NOT STAT-NORMAL(VSUB)
                  IF  NOT STAT-EOFILE(VSUB)
-                   MOVE BSM            TO VSUB
                    MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
                    PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
                  END-IF
@@ -490,6 +763,8 @@
                  IF  SUB <= BSM-SEC-PERMITS
                  AND BSM-SEC-USERID(SUB) = WORK-USRIDNT
                    ADD  1              TO BSM-SEC-COUNT
+                   SET  EXTR-WILL-TOUCH-BSTCNTL
+                                       TO TRUE
                    DISPLAY WORK-INDENT 'BSTCNTL: ' BSM-KEY(1:50)
                                      UPON PRINTER
                    IF  WITH-UPDATES
@@ -506,8 +781,8 @@
                                           BSM-RECLENG
                      SET FUNC-REWRITE(BSM) TO TRUE
                      REWRITE BSTCNTL-RECORD END-REWRITE
+                     MOVE BSM            TO VSUB
                      IF  NOT STAT-NORMAL(VSUB)
-                       MOVE BSM        TO VSUB
                        MOVE BSM-KEY    TO VSAM-KEYD(VSUB)
                        PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
                      END-IF
@@ -541,11 +816,11 @@
              UNTIL STAT-EOFILE(BSM) OR RTC-CODE > ZERO
                SET  FUNC-READNEXT(BSM) TO TRUE
                READ BSTCNTL NEXT RECORD END-READ
+               MOVE BSM                TO VSUB
 
                EVALUATE TRUE
                WHEN NOT STAT-NORMAL(VSUB)
                  IF  NOT STAT-EOFILE(VSUB)
-                   MOVE BSM            TO VSUB
                    MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
                    PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
                  END-IF
@@ -553,14 +828,30 @@
                WHEN BSM-GROUP
                  IF  BSM-GRP-MEMBER = WORK-USRIDNT
                    ADD  1              TO BSM-GRP-COUNT
+                   SET  EXTR-WILL-TOUCH-BSTCNTL
+                                       TO TRUE
                    DISPLAY WORK-INDENT 'BSTCNTL: ' BSM-KEY(1:50)
                                      UPON PRINTER
                    IF  WITH-UPDATES
                      SET BSM-WAS-CHANGED TO TRUE
+                     SET ARCH-TYPE-GROUPMBR TO TRUE
+                     MOVE BSM-RECLENG    TO ARCH-RECLENG
+                     MOVE BSTCNTL-RECORD(1:BSM-RECLENG)
+                                         TO ARCH-DATA
+                     PERFORM H00-WRITE-ARCHIVE-RECORD THRU H99-EXIT
+                     IF  RTC-CODE > ZERO
+                         GO TO G99-EXIT
+                     END-IF
+                     MOVE 'BSTCNTL GROUP MEMBER DELETED'
+                                         TO AUDT-OLD-VALUE
+                     PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+                     IF  RTC-CODE > ZERO
+                         GO TO G99-EXIT
+                     END-IF
                      SET FUNC-DELETE(BSM) TO TRUE
                      DELETE BSTCNTL RECORD END-DELETE
+                     MOVE BSM            TO VSUB
                      IF  NOT STAT-NORMAL(VSUB)
-                       MOVE BSM        TO VSUB
                        MOVE BSM-KEY    TO VSAM-KEYD(VSUB)
                        PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
                      END-IF
@@ -574,6 +865,91 @@
        G99-EXIT.
            EXIT.
 
+      /*****************************************************************
+      *    ARCHIVE A RECORD ABOUT TO BE DELETED                        *
+      ******************************************************************
+       H00-WRITE-ARCHIVE-RECORD.
+           ADD  1                      TO ARCH-SEQ-CTR
+                                          ARCH-COUNT.
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE WORK-USRIDNT           TO ARCH-USRIDNT.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO ARCH-PURGE-DATE.
+           MOVE NUM-TIME               TO ARCH-PURGE-TIME.
+           MOVE ARCH-SEQ-CTR           TO ARCH-SEQNO.
+           MOVE THIS-PGM               TO ARCH-SRC-PGM.
+           SET  FUNC-WRITE(ARCH)       TO TRUE.
+           WRITE IESARCH-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(ARCH)
+               MOVE ARCH               TO VSUB
+               MOVE ARCH-KEY           TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       H99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    APPEND ONE ENTRY TO THE PERMANENT PURGE/REVOKE AUDIT LOG     *
+      *    CALLER MOVES AUDT-OLD-VALUE AND SETS ARCH-RECTYPE (VIA THE   *
+      *    MATCHING ARCH-TYPE-xxx 88) BEFORE PERFORMING THIS PARAGRAPH  *
+      ******************************************************************
+       K00-WRITE-AUDIT-RECORD.
+           MOVE THIS-PGM               TO AUDT-PGM.
+           MOVE WORK-USRIDNT           TO AUDT-USRIDNT.
+           SET  AUDT-ACTION-DELETE     TO TRUE.
+           MOVE ARCH-RECTYPE           TO AUDT-RECTYPE.
+           MOVE SPACES                 TO AUDT-NEW-VALUE.
+
+           CALL JOBDATA             USING JOBDATA-PARMS.
+           MOVE JOBD-PWR-NAME          TO AUDT-JOB-NAME.
+           MOVE JOBD-PWR-NUMB          TO AUDT-JOB-NUMB.
+
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO AUDT-DATE.
+           MOVE NUM-TIME               TO AUDT-TIME.
+
+           SET  FUNC-WRITE(AUDT)       TO TRUE.
+           WRITE IESAUDT-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(AUDT)
+               MOVE AUDT               TO VSUB
+               MOVE WORK-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       K99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    WRITE ONE DRY-RUN EXTRACT RECORD FOR A PURGE CANDIDATE       *
+      ******************************************************************
+       I00-WRITE-EXTRACT-RECORD.
+           MOVE SPACES                 TO EXTR-LINE.
+           STRING WORK-USRIDNT            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  'BSTCNTL='              DELIMITED BY SIZE
+                  EXTR-TOUCH-BSTCNTL      DELIMITED BY SIZE
+                  ',IESLDUV='             DELIMITED BY SIZE
+                  EXTR-TOUCH-IESLDUV      DELIMITED BY SIZE
+                  ',VUSERID='             DELIMITED BY SIZE
+                  EXTR-TOUCH-VUSERID      DELIMITED BY SIZE
+                  ',IESCNTL='             DELIMITED BY SIZE
+                  EXTR-TOUCH-IESCNTL      DELIMITED BY SIZE
+                  ',EMPLID='              DELIMITED BY SIZE
+                  WORK-EMPLID             DELIMITED BY SPACE
+                  ',CC='                  DELIMITED BY SIZE
+                  WORK-COSTCTR            DELIMITED BY SPACE
+               INTO EXTR-LINE.
+           ADD  1                      TO EXTR-COUNT.
+           SET  FUNC-WRITE(EXTR)       TO TRUE.
+           WRITE IESEXTR-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(EXTR)
+               MOVE EXTR               TO VSUB
+               MOVE WORK-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       I99-EXIT.
+           EXIT.
+
       /*****************************************************************
       *    OTHER PERFORMED ROUTINES                                    *
       ******************************************************************
@@ -657,6 +1033,31 @@
            ELSE
                MOVE 99999999           TO WORK-SIGNON
            END-IF.
+
+           PERFORM P20-GET-VUSERID-EXTENSION THRU P25-EXIT.
        P15-EXIT.
            EXIT.
 
+      * look up cost center/employee id for the candidate display line
+      * only - this is a plain read, separate from the READ UPDATE
+      * done later in D00-PURGE-USER-PROFILE when a record is actually
+      * purged
+       P20-GET-VUSERID-EXTENSION.
+           MOVE SPACES                 TO WORK-COSTCTR
+                                          WORK-EMPLID.
+           SET  FUNC-READ(VUSER)       TO TRUE.
+           MOVE WORK-USRIDNT           TO VUSER-KEY.
+           READ VUSERID RECORD END-READ.
+           IF  STAT-NORMAL(VUSER)
+               MOVE VUSER-COSTCTR      TO WORK-COSTCTR
+               MOVE VUSER-EMPLID       TO WORK-EMPLID
+           ELSE
+               IF  NOT STAT-NOTFND(VUSER)
+                   MOVE VUSER          TO VSUB
+                   MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+       P25-EXIT.
+           EXIT.
+
