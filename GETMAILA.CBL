@@ -15,6 +15,11 @@
 
       * CHANGE HISTORY ------------------------------------------------
       * 01/05/2020 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC RETURN THE AD DISPLAY NAME ALONG WITH THE MAIL
+      *                ADDRESS, BATCHED INTO THE SAME LDAP CALL.
+      * 08/09/2026 DLC CACHE THE LOOKUP RESULT ON IESLDUV FOR THE
+      *                REST OF THE DAY SO REPEAT CALLS FOR THE SAME
+      *                USER DON'T HIT LDAP EVERY TIME.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -51,6 +56,7 @@
          03  CICS-USERID               PIC  X(8).
 
        COPY IESLDGAC.
+       COPY DATETIME.
 
       /*****************************************************************
       *    LINKAGE SECTION                                             *
@@ -60,6 +66,7 @@
        01  DFHCOMMAREA.
          03  REQ-USERID                PIC  X(08).
          03  AD-MAIL                   PIC  X(40).
+         03  AD-NAME                   PIC  X(60).
 
       * IESLDUM IBM LDAP MAPPING FILE LAYOUT
        COPY IESLDUM.
@@ -91,9 +98,19 @@
            END-IF.
            PERFORM Q26-READEQ-IESLDUV.
            IF  EIBRESP = DFHRESP(NORMAL)
-               PERFORM P20-GET-MAIL-ATTRIBUTE THRU P25-EXIT
+               MOVE FUNCTION CURRENT-DATE
+                                       TO WRK-DATETIME
+               IF  LDUM-CACHE-DATE = NUM-DATE
+               AND LDUM-CACHE-MAIL > SPACES
+                   MOVE LDUM-CACHE-MAIL    TO AD-MAIL
+                   MOVE LDUM-CACHE-NAME    TO AD-NAME
+               ELSE
+                   PERFORM P20-GET-MAIL-ATTRIBUTE THRU P25-EXIT
+                   PERFORM P30-REFRESH-CACHE THRU P35-EXIT
+               END-IF
            ELSE
                MOVE '*unknown'         TO AD-MAIL
+               MOVE SPACES             TO AD-NAME
            END-IF.
 
            EXEC CICS RETURN END-EXEC.
@@ -107,13 +124,20 @@
            MOVE LDUM-NETUSRID          TO LDGA-USER-ID.
            MOVE '&(objectClass=person)(objectClass=user)'
                                        TO LDGA-SEARCH-FILTER.
-           MOVE 1                      TO LDGA-ATTR-COUNT.
+           MOVE 2                      TO LDGA-ATTR-COUNT.
 
            MOVE 'mail'                 TO LDGA-ATTR-NAME(1).
            MOVE LENGTH OF LDGA-ATTR-VALUE
                                        TO LDGA-VALUE-LENGTH(1).
            MOVE 8                      TO LDGA-VALUE-COUNT(1).
 
+      * batched along with mail above so the caller gets both
+      * attributes from a single LINK instead of two round trips
+           MOVE 'displayName'          TO LDGA-ATTR-NAME(2).
+           MOVE LENGTH OF LDGA-ATTR-VALUE
+                                       TO LDGA-VALUE-LENGTH(2).
+           MOVE 8                      TO LDGA-VALUE-COUNT(2).
+
            EXEC CICS LINK
                      PROGRAM  (IESLDGAC)
                      COMMAREA (IESLDGA-COMMAREA)
@@ -128,9 +152,32 @@
            ELSE
                MOVE '*notfound'        TO AD-MAIL
            END-IF.
+
+           IF  EIBRESP = DFHRESP(NORMAL)
+           AND LDGA-RET-CODE = ZEROES
+           AND LDGA-ATTR-VALUE(2 1) > SPACES
+               MOVE LDGA-ATTR-VALUE(2 1)
+                                       TO AD-NAME
+           ELSE
+               MOVE SPACES             TO AD-NAME
+           END-IF.
        P25-EXIT.
            EXIT.
 
+      * REFRESH THE CACHED MAIL/NAME ON IESLDUV - BEST EFFORT, A
+      * FAILED REWRITE JUST MEANS THE NEXT CALL QUERIES LDAP AGAIN
+       P30-REFRESH-CACHE.
+           MOVE AD-MAIL                TO LDUM-CACHE-MAIL.
+           MOVE AD-NAME                TO LDUM-CACHE-NAME.
+           MOVE NUM-DATE               TO LDUM-CACHE-DATE.
+           EXEC CICS REWRITE
+                     DATASET  (IESLDUV)
+                     FROM     (IESLDUM-RECORD)
+                     NOHANDLE
+           END-EXEC.
+       P35-EXIT.
+           EXIT.
+
        Q20-INITKEY-IESLDUM.
            IF  ADDRESS OF IESLDUM-RECORD = NULL
                EXEC CICS GETMAIN
@@ -145,6 +192,7 @@
                      DATASET  (IESLDUV)
                      INTO     (IESLDUM-RECORD)
                      RIDFLD   (LDUM-MFUSRID)
+                     UPDATE
                      EQUAL
                      NOHANDLE
            END-EXEC.
