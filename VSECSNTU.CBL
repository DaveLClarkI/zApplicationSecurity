@@ -0,0 +1,254 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    VSECSNTU.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       ONLINE COMPANION TO THE VSECUSER BATCH USERNAME
+      *               SYNC.  LINKED TO FROM THE CICS SIGN-ON EXIT WITH
+      *               THE USERID THAT JUST SIGNED ON, SO A DISPLAY-NAME
+      *               CHANGE IN DFHSNT SHOWS UP IN IESCNTL RIGHT AWAY
+      *               RATHER THAN WAITING ON VSECUSER'S NEXT BATCH
+      *               CYCLE.  ONLY 64-BYTE VERSION RECORDS ARE UPDATED,
+      *               AND THE SAME WORD-CAP TRANSLATION VSECUSER USES
+      *               IS APPLIED HERE.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC RESET IUI-US-FAILCNT TO ZERO ON A SUCCESSFUL
+      *                SIGN-ON - SEE VSECFAIL FOR WHERE IT IS COUNTED
+      *                UP AND AUTO-SUSPENDS THE PROFILE.
+      * 08/09/2026 DLC ADDED NOHANDLE TO THE REWRITE IN A30 SO A
+      *                REWRITE CONFLICT FALLS THROUGH TO
+      *                SNTU-REWRITE-FAILED INSTEAD OF ABENDING THE
+      *                TRANSACTION.
+      * 08/09/2026 DLC THE FAILCNT RESET WAS ONLY HAPPENING INSIDE
+      *                A30, WHICH ONLY RUNS FOR 64-BYTE RECORDS WITH
+      *                A MATCHING DFHSNT ENTRY.  MOVED IT TO THE
+      *                MAINLINE RIGHT AFTER A10 CONFIRMS THE PROFILE
+      *                WAS READ FOR UPDATE, AND ADDED A40 SO THE
+      *                RESET STILL GETS REWRITTEN TO THE FILE ON
+      *                THE NON-V64/NO-SNT-ENTRY PATHS THAT DON'T
+      *                GO THROUGH A30.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'VSECSNTU'.
+         03  IESCNTL                   PIC  X(08)   VALUE 'IESCNTL'.
+         03  SBFTLOAD                  PIC  X(08)   VALUE 'SBFTLOAD'.
+         03  PGM-DFHSNT                PIC  X(08)   VALUE 'DFHSNT  '.
+
+         03  LEN                       PIC S9(04)   BINARY.
+         03  SUB                       PIC S9(04)   BINARY.
+         03  IUI-USERID                PIC  X(8).
+
+         03  DFHSNT-SAVE               PIC S9(9)    BINARY.
+         03  DFHSNT-PTR                             POINTER.
+         03  DFHSNT-OFFSET   REDEFINES DFHSNT-PTR   PIC S9(9) BINARY.
+
+         03  LOWER-CASE   PIC  X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
+         03  UPPER-CASE   PIC  X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+      * IUI USER PROFILE RECORD LAYOUT (READ/REWRITTEN IN PLACE)
+       COPY IESCNTL.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         03  SNTU-REQ-USERID           PIC  X(08).
+         03  SNTU-RET-CODE             PIC S9(04) BINARY.
+             88  SNTU-COMPLETED                    VALUE 0.
+             88  SNTU-USER-NOT-FOUND               VALUE 4.
+             88  SNTU-SNT-NOT-FOUND                VALUE 8.
+             88  SNTU-NOT-V64                      VALUE 12.
+             88  SNTU-REWRITE-FAILED               VALUE 16.
+
+      * SIGN-ON TABLE
+       01  DFHSNT.
+         03  SNT-ENTRY-LENGTH          PIC S9(4)    BINARY.
+         03  SNT-FILLER-BYTE1          PIC  X.
+         03  SNT-TIMEOUT-BYTE          PIC  X.
+         03  SNT-PASSWORD              PIC  X(8).
+         03  SNT-USER-BLK-PTR                      POINTER.
+         03  SNT-SEC-CLASSES           PIC  X(8).
+         03  SNT-RSC-CLASSES           PIC  X(3).
+         03  SNT-OPR-PRIORITY          PIC  X.
+         03  SNT-OPR-CLASSES           PIC  X(3).
+         03  SNT-OPR-ID                PIC  X(3).
+         03  SNT-USER-IDL              PIC S9(4)    BINARY.
+         03  SNT-USER-ID               PIC  X(8).
+         03  SNT-USE-COUNT             PIC S9(4)    BINARY.
+         03  SNT-NAT-LANGUAGE          PIC  X.
+         03  SNT-USER-NAMEL            PIC S9(4)    BINARY.
+         03  SNT-USER-NAME             PIC  X(20).
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           IF  EIBCALEN < LENGTH OF DFHCOMMAREA
+               EXEC CICS ABEND
+                         ABCODE('CALN')
+                         CANCEL
+                         NODUMP
+               END-EXEC
+           END-IF.
+
+           MOVE ZEROES                 TO SNTU-RET-CODE.
+
+           PERFORM A10-GET-USER-PROFILE THRU A15-EXIT.
+           IF  NOT SNTU-USER-NOT-FOUND
+               MOVE ZEROES              TO IUI-US-FAILCNT
+               IF  SNTU-COMPLETED
+                   PERFORM A20-FIND-SNT-ENTRY  THRU A25-EXIT
+                   IF  SNTU-COMPLETED
+                       PERFORM A30-UPDATE-USERNAME THRU A35-EXIT
+                   ELSE
+                       PERFORM A40-REWRITE-PROFILE THRU A45-EXIT
+                   END-IF
+               ELSE
+                   PERFORM A40-REWRITE-PROFILE THRU A45-EXIT
+               END-IF
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    READ THE IESCNTL USER PROFILE FOR UPDATE                    *
+      ******************************************************************
+       A10-GET-USER-PROFILE.
+           MOVE LOW-VALUES             TO IUI-KEY.
+           SET  IUI-USER-PROFILE       TO TRUE.
+           MOVE SNTU-REQ-USERID        TO IUI-KEY-VALUE.
+
+           EXEC CICS READ UPDATE
+                     DATASET  (IESCNTL)
+                     INTO     (IUI-US-RECORD)
+                     RIDFLD   (IUI-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  SNTU-USER-NOT-FOUND TO TRUE
+               GO TO A15-EXIT
+           END-IF.
+
+           IF  NOT IUI-US-VERSION-64
+               SET  SNTU-NOT-V64       TO TRUE
+           END-IF.
+       A15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    LOCATE THIS USER'S ENTRY IN THE SIGN-ON TABLE               *
+      ******************************************************************
+       A20-FIND-SNT-ENTRY.
+           MOVE IUI-US-USRIDNT         TO IUI-USERID.
+           INSPECT IUI-USERID REPLACING ALL LOW-VALUE BY SPACE.
+
+           CALL SBFTLOAD            USING PGM-DFHSNT DFHSNT-SAVE.
+           ADD  32                     TO DFHSNT-SAVE.
+           MOVE DFHSNT-SAVE            TO DFHSNT-OFFSET.
+           SET  ADDRESS OF DFHSNT      TO DFHSNT-PTR.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL SNT-ENTRY-LENGTH NOT > ZERO
+                OR SNT-USER-ID(1:SNT-USER-IDL) = IUI-USERID
+               ADD  SNT-ENTRY-LENGTH   TO DFHSNT-OFFSET
+               SET  ADDRESS OF DFHSNT  TO DFHSNT-PTR
+           END-PERFORM.
+
+           IF  SNT-ENTRY-LENGTH NOT > ZERO
+               SET  SNTU-SNT-NOT-FOUND TO TRUE
+           END-IF.
+       A25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    REWRITE IUI-US-USRNAME FROM THE SIGN-ON TABLE ENTRY         *
+      ******************************************************************
+       A30-UPDATE-USERNAME.
+           ADD  1                      TO SNT-USER-NAMEL
+                                     GIVING LEN.
+           MOVE SNT-USER-NAME(1:LEN)   TO IUI-US-USRNAME.
+      * translate to word-caps
+           INSPECT IUI-US-USRNAME
+             CONVERTING UPPER-CASE TO LOWER-CASE.
+           INSPECT IUI-US-USRNAME(1:1)
+             CONVERTING LOWER-CASE TO UPPER-CASE.
+           PERFORM WITH TEST BEFORE
+             VARYING SUB FROM 1 BY 1 UNTIL SUB > LEN
+               IF  IUI-US-USRNAME(SUB:1) = SPACE
+               AND IUI-US-USRNAME(SUB + 1:1) > SPACE
+                   INSPECT IUI-US-USRNAME(SUB + 1:1)
+                     CONVERTING LOWER-CASE TO UPPER-CASE
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM A40-REWRITE-PROFILE THRU A45-EXIT.
+           IF  NOT SNTU-REWRITE-FAILED
+               SET  SNTU-COMPLETED     TO TRUE
+           END-IF.
+       A35-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    REWRITE THE PROFILE RECORD HELD FOR UPDATE BY A10            *
+      *    (SHARED BY A30 AND BY THE MAINLINE WHEN THE USERNAME ITSELF  *
+      *    IS NOT BEING CHANGED, SO THE FAILCNT RESET STILL PERSISTS)   *
+      ******************************************************************
+       A40-REWRITE-PROFILE.
+           EXEC CICS REWRITE
+                     DATASET  (IESCNTL)
+                     FROM     (IUI-US-RECORD)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  SNTU-REWRITE-FAILED TO TRUE
+           END-IF.
+       A45-EXIT.
+           EXIT.
