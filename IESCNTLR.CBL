@@ -17,6 +17,15 @@
 
       * CHANGE HISTORY ------------------------------------------------
       * 03/06/2020 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC PICK UP THE AD MAIL ADDRESS IN THE SAME LDAP
+      *                CALL THAT CHECKS USERACCOUNTCONTROL, AND SHOW
+      *                IT ON THE REVOKE LINE OF THE REPORT.
+      * 08/09/2026 DLC WRITE A CSV EXTRACT OF EVERY REVOKED USER,
+      *                SUITABLE FOR A SERVICENOW IMPORT SET, WHILE
+      *                UPSI-5 IS ON.
+      * 08/09/2026 DLC SKIP SERVICE/SHARED IDS LISTED ON THE NEW
+      *                IESSVCL EXCEPTION FILE INSTEAD OF REVOKING
+      *                THEM FOR HAVING NO AD MAPPING OR NO SIGNON.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -37,6 +46,7 @@
        SPECIAL-NAMES.
            SYSLST IS PRINTER,
            UPSI-0 ON STATUS IS SEND-EMAIL,
+           UPSI-5 ON STATUS IS WRITE-CSV-EXTRACT,
            UPSI-6 ON STATUS IS REVOKE-MISSING,
            UPSI-7 ON STATUS IS WITH-UPDATES.
 
@@ -61,6 +71,30 @@
                FILE STATUS IS FILE2-STAT
                               FILE2-FDBK.
 
+           SELECT IESAUDT
+               ASSIGN TO IESAUDT
+               FILE STATUS IS FILE3-STAT
+                              FILE3-FDBK.
+
+           SELECT IESMAILC
+               ASSIGN TO IESMAILC
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS MAILC-KEY
+               FILE STATUS IS FILE4-STAT
+                              FILE4-FDBK.
+
+           SELECT IESREVCS
+               ASSIGN TO IESREVCS
+               FILE STATUS IS FILE5-STAT
+                              FILE5-FDBK.
+
+           SELECT IESSVCL
+               ASSIGN TO IESSVCL
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS SVCL-USRIDNT
+               FILE STATUS IS FILE6-STAT
+                              FILE6-FDBK.
+
       /*****************************************************************
       *                                                                *
       *    DATA DIVISION                                               *
@@ -79,6 +113,20 @@
        FD  IESLDUV.
        COPY IESLDUM.
 
+       FD  IESAUDT
+           RECORD CONTAINS 104 CHARACTERS.
+       COPY IESAUDT.
+
+       FD  IESMAILC.
+       COPY IESMAILC.
+
+       FD  IESREVCS
+           RECORD CONTAINS 160 CHARACTERS.
+       COPY IESREVCS.
+
+       FD  IESSVCL.
+       COPY IESSVCL.
+
       ******************************************************************
       *    WORKING-STORAGE SECTION                                     *
       ******************************************************************
@@ -95,15 +143,36 @@
 
          03  IUI                       PIC S9(04)   BINARY VALUE 1.
          03  LDUM                      PIC S9(04)   BINARY VALUE 2.
+         03  AUDT                      PIC S9(04)   BINARY VALUE 3.
+         03  MAILC                     PIC S9(04)   BINARY VALUE 4.
+         03  REVCS                     PIC S9(04)   BINARY VALUE 5.
+         03  SVCL                      PIC S9(04)   BINARY VALUE 6.
 
          03  POS                       PIC S9(04)   BINARY VALUE ZEROES.
          03  NAME-LENGTH               PIC S9(04)   BINARY.
          03  DISABLED-SWITCH           PIC  X(01).
            88  USER-DISABLED                        VALUE 'Y'.
            88  USER-ENABLED                         VALUE 'N'.
+         03  REVOKE-REASON-SWITCH      PIC  X(01).
+           88  REVOKE-REASON-DISABLED               VALUE 'D'.
+           88  REVOKE-REASON-MISSING                VALUE 'M'.
          03  EMAIL-SWITCH              PIC  X(1)    VALUE 'C'.
            88  EMAIL-CLOSED                         VALUE 'C'.
            88  EMAIL-OPEN                           VALUE 'O'.
+         03  EXEMPT-SWITCH             PIC  X(01).
+           88  EXEMPT-FROM-REVOKE                   VALUE 'Y'.
+           88  NOT-EXEMPT-FROM-REVOKE               VALUE 'N'.
+
+      * email distribution, normally loaded from IESMAILC by
+      * B10-INITIALIZATION - these values are the fallback used when
+      * no IESMAILC control record is on file for this program
+         03  WORK-MAIL-TO-GRP          PIC  X(30)
+                                 VALUE 'INFORMATION_SECURITY'.
+         03  WORK-MAIL-DIST-GRP        PIC  X(30)
+                                 VALUE 'MAINFRAME_PROGRAMMING'.
+         03  WORK-MAIL-SUBJECT         PIC  X(60) VALUE
+                           '(IESCNTLR) REVOKED USERS DISABLED IN AD'.
+         03  WORK-MAIL-THRESHOLD       PIC 9(05)    VALUE ZEROES.
 
          03  WORK-OPTION               PIC  X(08).
          03  WORK-INDENT               PIC  X(19)   VALUE SPACES.
@@ -120,6 +189,7 @@
          03  WORK-CURRENT              PIC  9(08).
          03  WORK-REVOKED              PIC  9(08).
          03  WORK-SIGNON               PIC  9(08).
+         03  WORK-AD-MAIL              PIC  X(40).
 
          03  USER-COUNT                PIC  9(7)    VALUE ZEROES.
          03  REVOKED-COUNT             PIC  9(7)    VALUE ZEROES.
@@ -129,6 +199,8 @@
          03  LDAP-ERRORS               PIC  9(7)    VALUE ZEROES.
          03  MISSING-USERS             PIC  9(7)    VALUE ZEROES.
          03  REVOKED-USERS             PIC  9(7)    VALUE ZEROES.
+         03  CSV-EXTRACT-COUNT         PIC  9(7)    VALUE ZEROES.
+         03  EXEMPT-USERS              PIC  9(7)    VALUE ZEROES.
 
          03  VAR-EDIT                  PIC  Z(6)9-.
          03  VAR-TEXTL                 PIC S9(04)   BINARY VALUE ZEROES.
@@ -218,6 +290,14 @@
            MOVE REVOKED-USERS          TO VAR-EDIT.
            DISPLAY 'Users newly revoked ...... ' VAR-EDIT
                                      UPON PRINTER.
+           MOVE EXEMPT-USERS           TO VAR-EDIT.
+           DISPLAY 'Service/shared IDs exempt  ' VAR-EDIT
+                                     UPON PRINTER.
+           IF  WRITE-CSV-EXTRACT
+               MOVE CSV-EXTRACT-COUNT  TO VAR-EDIT
+               DISPLAY 'CSV extract records ...... ' VAR-EDIT
+                                     UPON PRINTER
+           END-IF.
 
            GOBACK.
 
@@ -230,9 +310,19 @@
 
            MOVE 'IESCNTL'              TO VSAM-FILE(IUI).
            MOVE 'IESLDUV'              TO VSAM-FILE(LDUM).
+           MOVE 'IESAUDT'              TO VSAM-FILE(AUDT).
+           MOVE 'IESMAILC'             TO VSAM-FILE(MAILC).
+           IF  WRITE-CSV-EXTRACT
+               MOVE 'IESREVCS'         TO VSAM-FILE(REVCS)
+           END-IF.
+           MOVE 'IESSVCL'              TO VSAM-FILE(SVCL).
 
            MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
            MOVE LENGTH OF LDUM-MFUSRID TO VSAM-KEYL(LDUM).
+           MOVE LENGTH OF AUDT-USRIDNT TO VSAM-KEYL(AUDT).
+           MOVE LENGTH OF MAILC-KEY    TO VSAM-KEYL(MAILC).
+           MOVE LENGTH OF WORK-USRIDNT TO VSAM-KEYL(REVCS).
+           MOVE LENGTH OF SVCL-USRIDNT TO VSAM-KEYL(SVCL).
 
            PERFORM WITH TEST BEFORE
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
@@ -245,6 +335,12 @@
                OPEN INPUT IESCNTL
            END-IF.
            OPEN INPUT IESLDUV.
+           OPEN EXTEND IESAUDT.
+           OPEN INPUT IESMAILC.
+           OPEN INPUT IESSVCL.
+           IF  WRITE-CSV-EXTRACT
+               OPEN OUTPUT IESREVCS
+           END-IF.
 
            PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
@@ -256,6 +352,26 @@
                END-PERFORM
            END-IF
 
+      * pick up a site-maintained email distribution override, if any -
+      * a missing record just leaves the WORK-MAIL-xxx defaults in place
+           IF  RTC-CODE = ZERO
+               MOVE THIS-PGM           TO MAILC-PGM
+               SET  FUNC-READ(MAILC)   TO TRUE
+               READ IESMAILC RECORD END-READ
+               IF  STAT-NORMAL(MAILC)
+                   MOVE MAILC-TO-GRP       TO WORK-MAIL-TO-GRP
+                   MOVE MAILC-DIST-GRP     TO WORK-MAIL-DIST-GRP
+                   MOVE MAILC-SUBJECT      TO WORK-MAIL-SUBJECT
+                   MOVE MAILC-THRESHOLD    TO WORK-MAIL-THRESHOLD
+               ELSE
+                   IF  NOT STAT-NOTFND(MAILC)
+                       MOVE MAILC          TO VSUB
+                       MOVE MAILC-KEY      TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   END-IF
+               END-IF
+           END-IF.
+
            IF  RTC-CODE = ZERO
       * start at user profiles
                SET  IUI-USER-PROFILE   TO TRUE
@@ -306,7 +422,14 @@
            END-PERFORM.
 
            CLOSE IESCNTL
-                 IESLDUV.
+                 IESLDUV
+                 IESAUDT
+                 IESMAILC
+                 IESSVCL.
+
+           IF  WRITE-CSV-EXTRACT
+               CLOSE IESREVCS
+           END-IF.
 
            PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
@@ -360,8 +483,13 @@
                    ADD  1              TO REVOKED-USERS
                    DISPLAY WORK-INDENT 'USER=' WORK-USRIDNT
                                        ', REVOKED=' WORK-REVOKED
+                                       ', MAIL=' WORK-AD-MAIL
                                      UPON PRINTER
+                   IF  WRITE-CSV-EXTRACT
+                       PERFORM I00-WRITE-CSV-EXTRACT THRU I05-EXIT
+                   END-IF
                    IF  SEND-EMAIL
+                   AND REVOKED-USERS >= WORK-MAIL-THRESHOLD
                      PERFORM R30-SEND-EMAIL THRU R35-EXIT
                      IF  LDGA-RET-CODE NOT = ZERO
                        STRING VAR-TEXT(1:VAR-TEXTL)
@@ -378,6 +506,20 @@
 
        D00-CHECK-ACTIVE-DIRECTORY.
            SET  USER-ENABLED           TO TRUE.
+           MOVE SPACES                 TO REVOKE-REASON-SWITCH.
+           MOVE SPACES                 TO WORK-AD-MAIL.
+
+      * skip service/shared IDs on the revocation exception list -
+      * many of these have no AD mapping at all, so this is checked
+      * before the IESLDUV read rather than counted as a VSE-only user
+           PERFORM F00-CHECK-EXCEPTION-LIST THRU F05-EXIT.
+           IF  EXEMPT-FROM-REVOKE
+               ADD  1                  TO EXEMPT-USERS
+               DISPLAY WORK-INDENT 'EXEMPT (service/shared ID): '
+                                       WORK-USRIDNT
+                                     UPON PRINTER
+               GO TO D99-EXIT
+           END-IF.
 
       * get vse ldap user mapping record
            SET  FUNC-READUPD(LDUM)     TO TRUE.
@@ -410,6 +552,8 @@
       * purge vse interactive user interface profile record
            IF  WITH-UPDATES
                MOVE WORK-CURRJUL       TO IUI-US-REVOKEJ
+               MOVE REVOKE-REASON-SWITCH
+                                       TO IUI-US-REVREASON
                SET  FUNC-REWRITE(IUI)  TO TRUE
                REWRITE IESCNTL-RECORD END-REWRITE
                IF  NOT STAT-NORMAL(IUI)
@@ -418,10 +562,93 @@
                    PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
                    GO TO D99-EXIT
                END-IF
+               PERFORM E00-WRITE-AUDIT-RECORD THRU E99-EXIT
            END-IF.
        D99-EXIT.
            EXIT.
 
+      /*****************************************************************
+      *    APPEND ONE ENTRY TO THE PERMANENT PURGE/REVOKE AUDIT LOG     *
+      ******************************************************************
+       E00-WRITE-AUDIT-RECORD.
+           MOVE THIS-PGM               TO AUDT-PGM.
+           MOVE WORK-USRIDNT           TO AUDT-USRIDNT.
+           SET  AUDT-ACTION-REVOKE     TO TRUE.
+           SET  AUDT-TYPE-PROFILE      TO TRUE.
+           MOVE 'NOT REVOKED'          TO AUDT-OLD-VALUE.
+           MOVE SPACES                 TO AUDT-NEW-VALUE.
+           STRING 'REVOKED '              DELIMITED BY SIZE
+                  WORK-REVOKED            DELIMITED BY SIZE
+                  ' REASON='              DELIMITED BY SIZE
+                  REVOKE-REASON-SWITCH    DELIMITED BY SIZE
+               INTO AUDT-NEW-VALUE.
+
+           CALL JOBDATA             USING JOBDATA-PARMS.
+           MOVE JOBD-PWR-NAME          TO AUDT-JOB-NAME.
+           MOVE JOBD-PWR-NUMB          TO AUDT-JOB-NUMB.
+
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO AUDT-DATE.
+           MOVE NUM-TIME               TO AUDT-TIME.
+
+           SET  FUNC-WRITE(AUDT)       TO TRUE.
+           WRITE IESAUDT-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(AUDT)
+               MOVE AUDT               TO VSUB
+               MOVE WORK-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       E99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK THE SERVICE/SHARED-ID REVOCATION EXCEPTION LIST       *
+      ******************************************************************
+       F00-CHECK-EXCEPTION-LIST.
+           SET  FUNC-READ(SVCL)        TO TRUE.
+           MOVE WORK-USRIDNT           TO SVCL-USRIDNT.
+           READ IESSVCL RECORD END-READ.
+           IF  STAT-NORMAL(SVCL)
+               SET  EXEMPT-FROM-REVOKE TO TRUE
+           ELSE
+               SET  NOT-EXEMPT-FROM-REVOKE
+                                       TO TRUE
+               IF  NOT STAT-NOTFND(SVCL)
+                   MOVE SVCL           TO VSUB
+                   MOVE WORK-USRIDNT   TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+       F05-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    WRITE ONE CSV LINE FOR A REVOKED USER - SERVICENOW IMPORT   *
+      ******************************************************************
+       I00-WRITE-CSV-EXTRACT.
+           MOVE SPACES                 TO REVCS-LINE.
+           STRING WORK-USRIDNT            DELIMITED BY SPACE
+                  ','                     DELIMITED BY SIZE
+                  WORK-USRNAME            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WORK-AD-MAIL            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  REVOKE-REASON-SWITCH    DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WORK-REVOKED            DELIMITED BY SIZE
+               INTO REVCS-LINE.
+           ADD  1                      TO CSV-EXTRACT-COUNT.
+           SET  FUNC-WRITE(REVCS)      TO TRUE.
+           WRITE IESREVCS-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(REVCS)
+               MOVE REVCS              TO VSUB
+               MOVE WORK-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       I05-EXIT.
+           EXIT.
+
       /*****************************************************************
       *    OTHER PERFORMED ROUTINES                                    *
       ******************************************************************
@@ -491,13 +718,20 @@
            MOVE LDUM-NETUSRID          TO LDGA-USER-ID.
            MOVE '&(objectClass=person)(objectClass=user)'
                                        TO LDGA-SEARCH-FILTER.
-           MOVE 1                      TO LDGA-ATTR-COUNT.
+           MOVE 2                      TO LDGA-ATTR-COUNT.
 
            MOVE 'userAccountControl'   TO LDGA-ATTR-NAME(1).
            MOVE LENGTH OF LDGA-ATTR-VALUE
                                        TO LDGA-VALUE-LENGTH(1).
            MOVE 1                      TO LDGA-VALUE-COUNT(1).
 
+      * batched along with userAccountControl above so the revoke
+      * report can show the AD mail address without a second call
+           MOVE 'mail'                 TO LDGA-ATTR-NAME(2).
+           MOVE LENGTH OF LDGA-ATTR-VALUE
+                                       TO LDGA-VALUE-LENGTH(2).
+           MOVE 1                      TO LDGA-VALUE-COUNT(2).
+
            CALL IESLDGAB            USING IESLDGA-COMMAREA.
 
            IF  LDGA-RET-CODE NOT = ZERO
@@ -506,6 +740,8 @@
                    ADD  1              TO MISSING-USERS
                    IF  REVOKE-MISSING
                      SET USER-DISABLED TO TRUE
+                     SET REVOKE-REASON-MISSING
+                                       TO TRUE
                    END-IF
                ELSE
                    ADD  1              TO LDAP-ERRORS
@@ -531,6 +767,11 @@
                GO TO P25-EXIT
            END-IF.
 
+           IF  LDGA-ATTR-VALUE(2 1) > SPACES
+               MOVE LDGA-ATTR-VALUE(2 1)
+                                       TO WORK-AD-MAIL
+           END-IF.
+
            SET NUM-REQUEST-IGNORE-FORMAT TO TRUE.
            MOVE 10                     TO NUM-TOTL.
            MOVE +0                     TO NUM-DECM.
@@ -557,6 +798,8 @@
 
            IF  BIT-6-IS-ON
                SET  USER-DISABLED      TO TRUE
+               SET  REVOKE-REASON-DISABLED
+                                       TO TRUE
            END-IF.
        P25-EXIT.
            EXIT.
@@ -587,16 +830,14 @@
        R10-OPEN-EMAIL.
            INITIALIZE MAILWRTR-COMMAREA.
            SET  MAIL-HEAD-PARMS        TO TRUE.
-           MOVE 'INFORMATION_SECURITY' TO MAIL-HEAD-TO-GRP.
-           MOVE '(IESCNTLR) REVOKED USERS DISABLED IN AD'
-                                       TO MAIL-HEAD-SUBJECT.
+           MOVE WORK-MAIL-TO-GRP       TO MAIL-HEAD-TO-GRP.
+           MOVE WORK-MAIL-SUBJECT      TO MAIL-HEAD-SUBJECT.
            MOVE 'SY'                   TO MAIL-HEAD-SYSTEM.
            SET  MAIL-DELIVERY-ON       TO TRUE.
            PERFORM R00-CALL-MAILWRTR THRU R05-EXIT.
 
            SET  MAIL-DIST-PARMS        TO TRUE.
-           MOVE 'MAINFRAME_PROGRAMMING'
-                                       TO MAIL-DIST-TO-GRP.
+           MOVE WORK-MAIL-DIST-GRP     TO MAIL-DIST-TO-GRP.
            PERFORM R00-CALL-MAILWRTR THRU R05-EXIT.
 
            SET  MAIL-BODY-PARMS        TO TRUE.
