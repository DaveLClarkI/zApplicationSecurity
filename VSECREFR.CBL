@@ -15,6 +15,14 @@
                                                                                 
       * CHANGE HISTORY ------------------------------------------------         
       * 03/09/2008 DLC ORIGINAL PROGRAM.                                        
+      * 08/09/2026 DLC ADDED A PERMANENT IESRFRL LOG ENTRY FOR EVERY
+      *                REGION REFRESH, SUCCESS OR FAILURE, SO THE
+      *                OUTCOME SURVIVES AFTER DTLG IS TRIMMED.
+      * 08/09/2026 DLC VALIDATED EIBCALEN AGAINST REFR-REGION-COUNT
+      *                BEFORE TRUSTING IT, AND AGAIN AGAINST THE
+      *                CLAMPED COUNT BEFORE COPYING ANY REFR-JOBNAME
+      *                ENTRY, SO A SHORT OR MALFORMED COMMAREA ABENDS
+      *                INSTEAD OF READING PAST ITS END.
       * END OF HISTORY ------------------------------------------------         
                                                                                 
       /*****************************************************************        
@@ -49,6 +57,19 @@
          03  DTLG                      PIC  X(04)   VALUE 'DTLG'.               
          03  CNT                       PIC S9(04)   BINARY VALUE ZEROES.        
          03  SUB                       PIC S9(04)   BINARY VALUE ZEROES.        
+
+      * ONE REGION/JOB-NAME PER BSTADMIN REFRESH THIS INVOCATION MUST
+      * DRIVE - DEFAULTS TO THE SINGLE LEGACY BSTADMIN REGION WHEN NO
+      * DFHCOMMAREA IS PASSED, SO OLDER CALLERS STILL WORK UNCHANGED
+         03  RSUB                      PIC S9(04)   BINARY VALUE ZEROES.
+         03  REGION-COUNT              PIC S9(04)   BINARY VALUE ZEROES.
+         03  WORK-JOBNAME              PIC  X(08).
+         03  REGION-JOBNAME            PIC  X(08)   OCCURS 8 TIMES.
+
+      * MINIMUM EIBCALEN THE INBOUND COMMAREA MUST HAVE TO BACK UP
+      * WHATEVER REFR-REGION-COUNT CLAIMS, COMPUTED BEFORE THE COPY
+      * LOOP TRUSTS ANY REFR-JOBNAME ENTRY
+         03  WORK-MIN-CALEN            PIC S9(09)   BINARY VALUE ZEROES.
                                                                                 
       * SUBMISSION JOB CONTROL AREAS                                            
        01  BSM-AREA.                                                            
@@ -64,6 +85,13 @@
          03  PIC X(40) VALUE '* $$ EOJ                                '.        
        01  BSM-TABLE                   REDEFINES    BSM-JCL.                    
          03  BSM-ENTRY                 PIC  X(40)   OCCURS 8.                   
+
+      * PER-REGION WORKING COPY OF BSM-JCL, WITH BSTADMIN REPLACED BY
+      * WHICHEVER REGION'S JOB NAME C00-REFRESH-REGION IS CURRENTLY
+      * DRIVING - KEPT SEPARATE FROM THE BSM-JCL TEMPLATE SO THE
+      * TEMPLATE ITSELF NEVER GETS OVERWRITTEN ACROSS REGIONS
+       01  WORK-BSM-JCL.
+         03  WORK-BSM-ENTRY            PIC  X(40)   OCCURS 8.
                                                                                 
       * THE FOLLOWING AREAS ARE SUBROUTINE PARAMETER BLOCKS                     
                                                                                 
@@ -76,47 +104,141 @@
                                                                                 
        COPY PRTMAN.                                                             
                                                                                 
-       COPY UNEXERRW.                                                           
-           05  CONFIRM-MSG   REDEFINES UNEX-MSG     PIC  X(79).                 
-                                                                                
-      /*****************************************************************        
-      *                                                                *        
-      *    PROCEDURE DIVISION                                          *        
-      *                                                                *        
-      ******************************************************************        
-       PROCEDURE DIVISION.                                                      
-                                                                                
-      ******************************************************************        
-      *    MAINLINE ROUTINE                                            *        
-      ******************************************************************        
-       A00-VSEC-MAINLINE.                                                       
-                                                                                
-           MOVE '*'                    TO LOGF-DEST.                            
-           MOVE THIS-PGM               TO LOGF-PROG.                            
-           MOVE SPACES                 TO LOGF-MESG.                            
-                                                                                
-           MOVE SPACE                  TO PRT-LNK-REQU.                         
-           SET  PRT-PWR-RDRQ           TO TRUE.                                 
-           MOVE BSTADMIN               TO PRT-PWR-JOBN.                         
-           MOVE 80                     TO PRT-STR-LENG.                         
-           COMPUTE CNT                  = LENGTH OF BSM-JCL                     
-                                        / LENGTH OF BSM-ENTRY.                  
-           PERFORM WITH TEST BEFORE                                             
-             VARYING SUB FROM 1 BY 1                                            
-               UNTIL SUB > CNT                                                  
-                  OR NOT PRINT-COMPLETED                                        
-             MOVE BSM-ENTRY(SUB)       TO PRT-STR-DATA                          
-             PERFORM S00-JCL-SUBMIT  THRU S05-EXIT                              
-           END-PERFORM.                                                         
-                                                                                
-           IF  PRINT-COMPLETED                                                  
-             SET  PRINT-ENDOFMSG       TO TRUE                                  
-             PERFORM S00-JCL-SUBMIT  THRU S05-EXIT                              
-           END-IF.                                                              
-                                                                                
-           EXEC CICS RETURN END-EXEC.                                           
-           GOBACK.                                                              
-                                                                                
+       COPY UNEXERRW.
+           05  CONFIRM-MSG   REDEFINES UNEX-MSG     PIC  X(79).
+
+      * PERMANENT LOG OF EACH REGION REFRESH, KEYED BY JOB NAME/
+      * TIMESTAMP/SEQUENCE THE SAME WAY IESARCH IS KEYED
+       01  IESRFRL                   PIC  X(08)   VALUE 'IESRFRL'.
+       COPY IESRFRL.
+       COPY DATETIME.
+
+       01  REFRESH-LOG-FIELDS.
+         03  REFRESH-RESULT-SW         PIC  X(01)   VALUE 'S'.
+           88  REFRESH-SUCCEEDED                VALUE 'S'.
+           88  REFRESH-FAILED                   VALUE 'F'.
+         03  RFRL-LOG-SEQNO            PIC 9(05)    VALUE ZEROES.
+         03  RFRL-RETRY-CTR            PIC 9(02)    VALUE ZEROES.
+         03  CICS-USERID               PIC  X(08).
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+      * OPTIONAL LIST OF REGION JOB NAMES TO REFRESH - OMITTED (NO
+      * COMMAREA, EIBCALEN = ZERO) MEANS "REFRESH THE SINGLE LEGACY
+      * BSTADMIN REGION", THE ONLY BEHAVIOR THIS PROGRAM USED TO HAVE
+       01  DFHCOMMAREA.
+         03  REFR-REGION-COUNT         PIC S9(04) BINARY.
+         03  REFR-REGION-ENTRY OCCURS 1 TO 8 TIMES
+                                   DEPENDING ON REFR-REGION-COUNT.
+             05  REFR-JOBNAME          PIC  X(08).
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-VSEC-MAINLINE.
+
+           MOVE '*'                    TO LOGF-DEST.
+           MOVE THIS-PGM               TO LOGF-PROG.
+           MOVE SPACES                 TO LOGF-MESG.
+
+           COMPUTE CNT                  = LENGTH OF BSM-JCL
+                                        / LENGTH OF BSM-ENTRY.
+
+           PERFORM B10-BUILD-REGION-LIST THRU B15-EXIT.
+
+           PERFORM C00-REFRESH-REGION THRU C05-EXIT
+             VARYING RSUB FROM 1 BY 1 UNTIL RSUB > REGION-COUNT.
+
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      /*****************************************************************
+      *    BUILD THE LIST OF REGION JOB NAMES THIS RUN MUST REFRESH    *
+      ******************************************************************
+       B10-BUILD-REGION-LIST.
+           IF  EIBCALEN > ZERO
+               IF  EIBCALEN < LENGTH OF REFR-REGION-COUNT
+                   EXEC CICS ABEND
+                             ABCODE('CALN')
+                             CANCEL
+                             NODUMP
+                   END-EXEC
+               END-IF
+
+               IF  REFR-REGION-COUNT > 8
+                   MOVE 8               TO REGION-COUNT
+               ELSE
+                   MOVE REFR-REGION-COUNT
+                                        TO REGION-COUNT
+               END-IF
+
+               COMPUTE WORK-MIN-CALEN = LENGTH OF REFR-REGION-COUNT
+                                      + REGION-COUNT
+                                      * LENGTH OF REFR-JOBNAME.
+               IF  EIBCALEN < WORK-MIN-CALEN
+                   EXEC CICS ABEND
+                             ABCODE('CALN')
+                             CANCEL
+                             NODUMP
+                   END-EXEC
+               END-IF
+
+               PERFORM WITH TEST BEFORE
+                 VARYING RSUB FROM 1 BY 1 UNTIL RSUB > REGION-COUNT
+                   MOVE REFR-JOBNAME(RSUB)
+                                        TO REGION-JOBNAME(RSUB)
+               END-PERFORM
+           ELSE
+               MOVE 1                  TO REGION-COUNT
+               MOVE BSTADMIN           TO REGION-JOBNAME(1)
+           END-IF.
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    SUBMIT THE BSTADMIN REFRESH JOB FOR ONE REGION              *
+      ******************************************************************
+       C00-REFRESH-REGION.
+           SET  REFRESH-SUCCEEDED      TO TRUE.
+           MOVE ZEROES                 TO UNEX-RESP UNEX-RESP2.
+           MOVE REGION-JOBNAME(RSUB)   TO WORK-JOBNAME.
+           MOVE BSM-JCL                 TO WORK-BSM-JCL.
+           PERFORM WITH TEST BEFORE
+             VARYING SUB FROM 1 BY 1 UNTIL SUB > CNT
+               INSPECT WORK-BSM-ENTRY(SUB)
+                 REPLACING ALL BSTADMIN BY WORK-JOBNAME
+           END-PERFORM.
+
+           MOVE SPACE                  TO PRT-LNK-REQU.
+           SET  PRT-PWR-RDRQ           TO TRUE.
+           MOVE WORK-JOBNAME           TO PRT-PWR-JOBN.
+           MOVE 80                     TO PRT-STR-LENG.
+           PERFORM WITH TEST BEFORE
+             VARYING SUB FROM 1 BY 1
+               UNTIL SUB > CNT
+                  OR NOT PRINT-COMPLETED
+             MOVE WORK-BSM-ENTRY(SUB)  TO PRT-STR-DATA
+             PERFORM S00-JCL-SUBMIT  THRU S05-EXIT
+           END-PERFORM.
+
+           IF  PRINT-COMPLETED
+             SET  PRINT-ENDOFMSG       TO TRUE
+             PERFORM S00-JCL-SUBMIT  THRU S05-EXIT
+           END-IF.
+           PERFORM L00-WRITE-REFRESH-LOG THRU L05-EXIT.
+       C05-EXIT.
+           EXIT.
+
       /*****************************************************************        
       *    JCL SUBMISSION ROUTINE                                      *        
       ******************************************************************        
@@ -131,7 +253,8 @@
            IF  PRINT-COMPLETED                                                  
                MOVE SPACES             TO PRT-STR-DATA                          
            ELSE                                                                 
-               MOVE PRT-LNK-RESP       TO UNEX-RESP                             
+               SET  REFRESH-FAILED      TO TRUE
+               MOVE PRT-LNK-RESP       TO UNEX-RESP
                MOVE PRT-LNK-RSP2       TO UNEX-RESP2                            
                STRING PRT-PGM-NAME ' FAILURE: RC=' PRT-LNK-RETN                 
                       ', RS=' UNEX-RESP ', R2=' UNEX-RESP2                      
@@ -158,4 +281,62 @@
            MOVE SPACES                 TO LOGF-MESG.                            
        Q90-EXIT.                                                                
            EXIT.                                                                
+
+      /*****************************************************************
+      *    APPEND ONE ENTRY TO THE PERMANENT DATASPACE-REFRESH LOG     *
+      ******************************************************************
+       L00-WRITE-REFRESH-LOG.
+           MOVE WORK-JOBNAME           TO RFRL-JOBNAME.
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO RFRL-DATE.
+           MOVE NUM-TIME               TO RFRL-TIME.
+           MOVE REFRESH-RESULT-SW      TO RFRL-RESULT.
+           MOVE UNEX-RESP              TO RFRL-RESP.
+           MOVE UNEX-RESP2             TO RFRL-RESP2.
+
+           EXEC CICS ASSIGN
+                     USERID    (CICS-USERID)
+                     NOHANDLE
+           END-EXEC.
+           MOVE CICS-USERID            TO RFRL-USERID.
+
+           MOVE ZERO                   TO RFRL-LOG-SEQNO
+                                          RFRL-RETRY-CTR.
+           PERFORM L02-ATTEMPT-WRITE THRU L02-EXIT.
+
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               STRING PRT-PGM-NAME ' IESRFRL WRITE FAILURE: RS='
+                      EIBRESP ', R2=' EIBRESP2
+                   DELIMITED BY SIZE INTO LOGF-MESG
+               PERFORM Q00-LOGIT THRU Q90-EXIT
+           END-IF.
+       L05-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    ATTEMPT THE IESRFRL WRITE, BUMPING THE SEQUENCE NUMBER AND  *
+      *    RETRYING WHEN ANOTHER TASK ALREADY CLAIMED THE SAME KEY -   *
+      *    RFRL-LOG-SEQNO RESTARTS AT ZERO EVERY CICS TASK SO TWO      *
+      *    INVOCATIONS REFRESHING THE SAME JOB WITHIN THE SAME SECOND  *
+      *    WOULD OTHERWISE OFFER AN IDENTICAL CANDIDATE KEY            *
+      ******************************************************************
+       L02-ATTEMPT-WRITE.
+           ADD  1                      TO RFRL-LOG-SEQNO
+                                          RFRL-RETRY-CTR.
+           MOVE RFRL-LOG-SEQNO         TO RFRL-SEQNO.
+
+           EXEC CICS WRITE
+                     DATASET   (IESRFRL)
+                     FROM      (IESRFRL-RECORD)
+                     RIDFLD    (RFRL-KEY)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP = DFHRESP(DUPREC)
+           AND RFRL-RETRY-CTR < 99
+               GO TO L02-ATTEMPT-WRITE
+           END-IF.
+       L02-EXIT.
+           EXIT.
                                                                                 
