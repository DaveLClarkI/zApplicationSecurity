@@ -15,6 +15,21 @@
 
       * CHANGE HISTORY ------------------------------------------------
       * 10/23/2019 DLC ORIGINAL PROGRAM.
+      * 08/08/2026 DLC REPLACED THE PER-ORPHAN FACILITY/GROUP RESCANS
+      *                OF BSTCNTL WITH A SINGLE PASS OVER EACH CLASS
+      *                DRIVEN OFF AN IN-MEMORY ORPHAN TABLE, TO KEEP
+      *                THE MONTHLY HOUSEKEEPING WINDOW FROM GROWING
+      *                WITH THE SIZE OF THE SECURITY FILE.
+      * 08/09/2026 DLC ADD SELECTIVE-SCOPE PROCESSING VIA IESSCOP.
+      * 08/09/2026 DLC ADD A REPORT-ONLY LISTING OF EMPTY BSTCNTL
+      *                GROUPS AND UNREFERENCED FACILITIES.
+      * 08/09/2026 DLC EVERY ORPHAN NOW HAS TO CLEAR THE NEW IESAPRVQ
+      *                APPROVAL QUEUE BEFORE IT IS ACTUALLY PURGED ON
+      *                A WITH-UPDATES RUN - A REPORT-MODE RUN QUEUES
+      *                ANY ORPHAN NOT ALREADY ON FILE THERE AS PENDING
+      *                INSTEAD OF RELYING SOLELY ON THE IESEXTR
+      *                SPREADSHEET SIGN-OFF.  SUPERVISORS APPROVE OR
+      *                REJECT QUEUED ORPHANS THROUGH VSECAPRV.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -78,6 +93,44 @@
                FILE STATUS IS FILE5-STAT
                               FILE5-FDBK.
 
+           SELECT IESARCH
+               ASSIGN TO IESARCH
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS ARCH-KEY
+               FILE STATUS IS FILE6-STAT
+                              FILE6-FDBK.
+
+           SELECT IESEXTR
+               ASSIGN TO IESEXTR
+               FILE STATUS IS FILE7-STAT
+                              FILE7-FDBK.
+
+           SELECT IESCKPT
+               ASSIGN TO IESCKPT
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS FILE8-STAT
+                              FILE8-FDBK.
+
+           SELECT IESAUDT
+               ASSIGN TO IESAUDT
+               FILE STATUS IS FILE9-STAT
+                              FILE9-FDBK.
+
+           SELECT IESSCOP
+               ASSIGN TO IESSCOP
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS SCOP-KEY
+               FILE STATUS IS FILE10-STAT
+                              FILE10-FDBK.
+
+           SELECT IESAPRVQ
+               ASSIGN TO IESAPRVQ
+               ACCESS IS RANDOM  INDEXED
+               RECORD KEY IS APRQ-KEY
+               FILE STATUS IS FILE11-STAT
+                              FILE11-FDBK.
+
            SELECT SORT-WKFILE
                ASSIGN TO SYS001-UT-SORTWK1.
 
@@ -159,6 +212,26 @@
        COPY VUSERID.
        01  VUSERID-OLD-RECORD          PIC  X(127).
 
+       FD  IESARCH.
+       COPY IESARCH.
+
+       FD  IESEXTR
+           RECORD CONTAINS 100 CHARACTERS.
+       COPY IESEXTR.
+
+       FD  IESCKPT.
+       COPY IESCKPT.
+
+       FD  IESAUDT
+           RECORD CONTAINS 104 CHARACTERS.
+       COPY IESAUDT.
+
+       FD  IESSCOP.
+       COPY IESSCOP.
+
+       FD  IESAPRVQ.
+       COPY IESAPRVQ.
+
        SD  SORT-WKFILE.
        01  SORT-RECORD.
          03  SORT-KEY                  PIC  X(8).
@@ -172,12 +245,19 @@
          03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
          03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
          03  THIS-PGM                  PIC  X(8)    VALUE 'IESCNTLO'.
+         03  JOBDATA                   PIC  X(08)   VALUE 'JOBDATA'.
 
          03  DRVR                      PIC S9(04)   BINARY VALUE 1.
          03  BSM                       PIC S9(04)   BINARY VALUE 2.
          03  IUI                       PIC S9(04)   BINARY VALUE 3.
          03  LDUM                      PIC S9(04)   BINARY VALUE 4.
          03  VUSER                     PIC S9(04)   BINARY VALUE 5.
+         03  ARCH                      PIC S9(04)   BINARY VALUE 6.
+         03  EXTR                      PIC S9(04)   BINARY VALUE 7.
+         03  CKPT                      PIC S9(04)   BINARY VALUE 8.
+         03  AUDT                      PIC S9(04)   BINARY VALUE 9.
+         03  APRQ                      PIC S9(04)   BINARY VALUE 11.
+         03  SCOP                      PIC S9(04)   BINARY VALUE 10.
 
          03  SUB                       PIC S9(04)   BINARY VALUE ZEROES.
          03  IDX                       PIC S9(04)   BINARY VALUE ZEROES.
@@ -194,6 +274,22 @@
          03  RELEASE-SWITCH            PIC  A(1)    VALUE 'Y'.
            88  RELEASE-TO-SORT                      VALUE 'Y'.
            88  DO-NOT-RELEASE                       VALUE 'N'.
+         03  EXTR-TOUCH-BSTCNTL        PIC  X(01)   VALUE 'N'.
+           88  EXTR-WILL-TOUCH-BSTCNTL              VALUE 'Y'.
+         03  EXTR-TOUCH-IESLDUV        PIC  X(01)   VALUE 'N'.
+           88  EXTR-WILL-TOUCH-IESLDUV              VALUE 'Y'.
+         03  EXTR-TOUCH-VUSERID        PIC  X(01)   VALUE 'N'.
+           88  EXTR-WILL-TOUCH-VUSERID              VALUE 'Y'.
+         03  RESTART-SWITCH            PIC  X(01)   VALUE 'N'.
+           88  THIS-IS-A-RESTART                    VALUE 'Y'.
+         03  CKPT-EXISTS-SWITCH        PIC  X(01)   VALUE 'N'.
+           88  CKPT-RECORD-EXISTS                   VALUE 'Y'.
+         03  CKPT-PHASE-SW             PIC  X(01)   VALUE 'G'.
+           88  IN-GROUP-PHASE                       VALUE 'G'.
+           88  IN-FACILITY-PHASE                    VALUE 'F'.
+         03  CKPT-INTERVAL             PIC 9(7)     VALUE 500.
+         03  CKPT-RELEASE-CTR          PIC 9(7)     VALUE ZEROES.
+         03  CKPT-TOTAL-RELEASED       PIC 9(7)     VALUE ZEROES.
 
          03  SORT-OPTIONS              PIC  X(8)    VALUE 'SORTOPTD'.
          03  WORK-OPTION               PIC  X(08).
@@ -212,6 +308,15 @@
          03  WORK-REVOKED              PIC  9(08).
          03  WORK-SIGNON               PIC  9(08).
 
+      * selective-scope run limits, normally loaded from IESSCOP by
+      * B10-INITIALIZATION - these values are the fallback (process
+      * the entire file) used when no IESSCOP control record is on
+      * file for this program.  ONLY THE USERID RANGE APPLIES HERE -
+      * AN ORPHAN BY DEFINITION HAS NO IESCNTL PROFILE TO TYPE-FILTER
+      * ON, SO THE SCOPE TYPE FILTER IS NOT READ BY THIS PROGRAM
+         03  WORK-SCOPE-FROM           PIC  X(08)   VALUE LOW-VALUES.
+         03  WORK-SCOPE-TO             PIC  X(08)   VALUE HIGH-VALUES.
+
          03  NUM-JULN                  PIC  9(5).
          03  NUM-DATE                  PIC  9(8).
          03  WS-WRKDATE.
@@ -229,15 +334,58 @@
          03  LDUM-COUNT                PIC  9(7)    VALUE ZEROES.
          03  BSM-SEC-COUNT             PIC  9(7)    VALUE ZEROES.
          03  BSM-GRP-COUNT             PIC  9(7)    VALUE ZEROES.
+         03  ARCH-COUNT                PIC  9(7)    VALUE ZEROES.
+         03  ARCH-SEQ-CTR              PIC  9(5)    VALUE ZEROES.
+         03  EXTR-COUNT                PIC  9(7)    VALUE ZEROES.
+
+      * REPORT-ONLY COUNTS OF BSTCNTL GROUPS WITH NO MEMBERS AND
+      * FACILITIES WITH NO PERMITS - NEITHER IS PURGED, JUST LISTED,
+      * SINCE AN EMPTY GROUP OR FACILITY IS A CANDIDATE FOR A HUMAN
+      * TO REVIEW RATHER THAN SOMETHING SAFE TO STRIP AUTOMATICALLY
+         03  WORK-LAST-GRP-NAME        PIC  X(08)   VALUE SPACES.
+         03  WORK-GRP-MEMBER-CTR       PIC  9(05)   VALUE ZEROES.
+         03  ORPHAN-GROUP-COUNT        PIC  9(7)    VALUE ZEROES.
+         03  UNREF-FACILITY-COUNT      PIC  9(7)    VALUE ZEROES.
 
          03  VAR-EDIT                  PIC  Z(6)9-.
          03  VAR-TEXTL                 PIC S9(04)   BINARY VALUE ZEROES.
          03  VAR-TEXT                  PIC  X(120)  VALUE SPACES.
 
+         03  NEW-PERMITS-COUNT         PIC S9(04)   BINARY VALUE ZEROES.
+         03  ORPHAN-SUB                PIC S9(04)   BINARY VALUE ZEROES.
+
+      * IN-MEMORY TABLE OF THIS RUN'S ORPHAN USERIDS, BUILT ONCE FROM
+      * THE SORT-WKFILE OUTPUT SO F00/G00 CAN STRIP ALL OF THEM IN A
+      * SINGLE PASS OVER BSTCNTL INSTEAD OF ONE PASS PER ORPHAN.  THE
+      * TABLE COMES OUT OF THE SORT ALREADY IN ASCENDING USERID ORDER,
+      * SO SEARCH ALL CAN BINARY-SEARCH IT.
+         03  WORK-ORPHAN-MAX           PIC S9(04)   BINARY VALUE +5000.
+         03  WORK-ORPHAN-CTR           PIC S9(04)   BINARY VALUE ZEROES.
+         03  WORK-ORPHAN-ENTRY OCCURS 1 TO 5000 TIMES
+                                   DEPENDING ON WORK-ORPHAN-CTR
+                                   ASCENDING KEY IS WORK-ORPHAN-USRIDNT
+                                   INDEXED BY WORK-ORPHAN-IDX.
+             05  WORK-ORPHAN-USRIDNT   PIC  X(08).
+             05  WORK-ORPHAN-BSM-TOUCH PIC  X(01)   VALUE 'N'.
+                 88  WORK-ORPHAN-BSM-WAS-TOUCHED     VALUE 'Y'.
+             05  WORK-ORPHAN-APRV-SW   PIC  X(01)   VALUE 'N'.
+                 88  WORK-ORPHAN-IS-APPROVED         VALUE 'Y'.
+                 88  WORK-ORPHAN-NOT-APPROVED        VALUE 'N'.
+
+      * approval-queue counters, set by E05-CHECK-APPROVAL-QUEUE as
+      * each tabled orphan's IESAPRVQ entry is examined
+         03  QUEUED-COUNT              PIC  9(7)    VALUE ZEROES.
+         03  AWAITING-APPROVAL-COUNT   PIC  9(7)    VALUE ZEROES.
+         03  REJECTED-COUNT            PIC  9(7)    VALUE ZEROES.
+
        COPY BITMAN.
 
+       COPY DATETIME.
+
        COPY DTEMAN.
 
+       COPY JOBDATA.
+
        COPY RTCMAN.
 
        COPY VSMSTATW.
@@ -282,6 +430,26 @@
            MOVE VUSER-COUNT            TO VAR-EDIT.
            DISPLAY 'WIN Security purged ...... ' VAR-EDIT
                                      UPON PRINTER.
+           IF  NOT WITH-UPDATES
+               MOVE EXTR-COUNT          TO VAR-EDIT
+               DISPLAY 'Candidates extracted ..... ' VAR-EDIT
+                                     UPON PRINTER
+           END-IF.
+           MOVE ORPHAN-GROUP-COUNT     TO VAR-EDIT.
+           DISPLAY 'Empty groups found ....... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE UNREF-FACILITY-COUNT   TO VAR-EDIT.
+           DISPLAY 'Unreferenced facilities .. ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE QUEUED-COUNT           TO VAR-EDIT.
+           DISPLAY 'New approvals queued ..... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE AWAITING-APPROVAL-COUNT TO VAR-EDIT.
+           DISPLAY 'Orphans awaiting approval . ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE REJECTED-COUNT         TO VAR-EDIT.
+           DISPLAY 'Orphans rejected .......... ' VAR-EDIT
+                                     UPON PRINTER.
 
            GOBACK.
 
@@ -297,12 +465,24 @@
            MOVE 'IESCNTL'              TO VSAM-FILE(IUI).
            MOVE 'IESLDUV'              TO VSAM-FILE(LDUM).
            MOVE 'VUSERID'              TO VSAM-FILE(VUSER).
+           MOVE 'IESARCH'              TO VSAM-FILE(ARCH).
+           MOVE 'IESEXTR'              TO VSAM-FILE(EXTR).
+           MOVE 'IESCKPT'              TO VSAM-FILE(CKPT).
+           MOVE 'IESAUDT'              TO VSAM-FILE(AUDT).
+           MOVE 'IESSCOP'              TO VSAM-FILE(SCOP).
+           MOVE 'IESAPRVQ'             TO VSAM-FILE(APRQ).
 
            MOVE LENGTH OF BSM-KEY      TO VSAM-KEYL(DRVR)
                                           VSAM-KEYL(BSM).
            MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
            MOVE LENGTH OF LDUM-MFUSRID TO VSAM-KEYL(LDUM).
            MOVE LENGTH OF VUSER-KEY    TO VSAM-KEYL(VUSER).
+           MOVE LENGTH OF ARCH-KEY     TO VSAM-KEYL(ARCH).
+           MOVE LENGTH OF WORK-USRIDNT TO VSAM-KEYL(EXTR).
+           MOVE LENGTH OF CKPT-KEY     TO VSAM-KEYL(CKPT).
+           MOVE LENGTH OF WORK-USRIDNT TO VSAM-KEYL(AUDT).
+           MOVE LENGTH OF SCOP-KEY     TO VSAM-KEYL(SCOP).
+           MOVE LENGTH OF APRQ-KEY     TO VSAM-KEYL(APRQ).
 
            PERFORM WITH TEST BEFORE
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
@@ -311,14 +491,21 @@
 
            OPEN INPUT BSTCNTL-DRIVER
                       IESCNTL.
+           OPEN OUTPUT IESEXTR.
+           OPEN I-O   IESCKPT.
+           OPEN EXTEND IESAUDT.
+           OPEN INPUT  IESSCOP.
+           OPEN I-O    IESAPRVQ.
            IF  WITH-UPDATES
                OPEN I-O   BSTCNTL
                           IESLDUV
                           VUSERID
+                          IESARCH
            ELSE
                OPEN INPUT BSTCNTL
                           IESLDUV
                           VUSERID
+                          IESARCH
            END-IF.
 
            PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
@@ -332,9 +519,58 @@
            END-IF
 
            IF  RTC-CODE = ZERO
-      * start at bsm group definitons
-               MOVE LOW-VALUES         TO DRV-KEY
-               SET  DRV-GROUP          TO TRUE
+      * look for a checkpoint left by a prior run that did not
+      * finish, so a DASD hiccup or other abend does not force a
+      * full re-scan of BSTCNTL-DRIVER from the first group record
+               MOVE THIS-PGM           TO CKPT-PGM
+               SET  FUNC-READ(CKPT)    TO TRUE
+               READ IESCKPT RECORD END-READ
+               IF  STAT-NORMAL(CKPT)
+                   SET  THIS-IS-A-RESTART  TO TRUE
+                   SET  CKPT-RECORD-EXISTS TO TRUE
+                   MOVE CKPT-PHASE         TO CKPT-PHASE-SW
+                   MOVE CKPT-DRV-KEY       TO DRV-KEY
+                   MOVE CKPT-COUNT         TO CKPT-TOTAL-RELEASED
+                   MOVE CKPT-GRP-NAME      TO WORK-LAST-GRP-NAME
+                   MOVE CKPT-GRP-CTR       TO WORK-GRP-MEMBER-CTR
+                   MOVE CKPT-COUNT         TO VAR-EDIT
+                   DISPLAY 'Restarting from checkpoint, released='
+                           VAR-EDIT UPON PRINTER
+               ELSE
+                   IF  NOT STAT-NOTFND(CKPT)
+                       MOVE CKPT           TO VSUB
+                       MOVE CKPT-KEY       TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   END-IF
+                   MOVE LOW-VALUES         TO DRV-KEY
+                   SET  DRV-GROUP          TO TRUE
+               END-IF
+           END-IF.
+
+      * pick up a site-maintained selective-scope override, if any -
+      * a missing record leaves WORK-SCOPE-xxx at its full-file
+      * defaults so a site that has never maintained one of these
+      * records sees no change in behavior.  BSTCNTL-DRIVER HAS NO
+      * USERID ORDERING SO THE SEQUENTIAL SCAN ITSELF CANNOT BE
+      * STARTED AHEAD OR STOPPED EARLY - THE RANGE IS INSTEAD USED
+      * TO SKIP THE PER-MEMBER IESCNTL LOOKUP BELOW
+           IF  RTC-CODE = ZERO
+               MOVE THIS-PGM           TO SCOP-PGM
+               SET  FUNC-READ(SCOP)    TO TRUE
+               READ IESSCOP RECORD END-READ
+               IF  STAT-NORMAL(SCOP)
+                   MOVE SCOP-USRID-FROM   TO WORK-SCOPE-FROM
+                   MOVE SCOP-USRID-TO     TO WORK-SCOPE-TO
+               ELSE
+                   IF  NOT STAT-NOTFND(SCOP)
+                       MOVE SCOP           TO VSUB
+                       MOVE SCOP-KEY       TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF  RTC-CODE = ZERO
                SET  FUNC-START(DRVR)   TO TRUE
                START BSTCNTL-DRIVER KEY >= DRV-KEY END-START
                IF  NOT STAT-NORMAL(DRVR)
@@ -364,6 +600,20 @@
       ******************************************************************
        B20-TERMINATION.
 
+      * the sort pass reached the end of BSTCNTL-DRIVER normally, so
+      * any checkpoint left by an earlier abended run is no longer
+      * needed - the next run should start at the top again
+           IF  RTC-CODE = ZERO
+           AND CKPT-RECORD-EXISTS
+               SET  FUNC-DELETE(CKPT)  TO TRUE
+               DELETE IESCKPT RECORD END-DELETE
+               IF  NOT STAT-NORMAL(CKPT)
+                   MOVE CKPT           TO VSUB
+                   MOVE CKPT-KEY       TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+
            PERFORM WITH TEST BEFORE
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
                SET  FUNC-CLOSE(VSUB)   TO TRUE
@@ -373,7 +623,13 @@
                  IESCNTL
                  BSTCNTL
                  IESLDUV
-                 VUSERID.
+                 VUSERID
+                 IESARCH
+                 IESEXTR
+                 IESCKPT
+                 IESAUDT
+                 IESSCOP
+                 IESAPRVQ.
 
            PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
              VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
@@ -403,6 +659,11 @@
 
        C00-PROCESS-GROUPS.
 
+           IF  IN-FACILITY-PHASE
+      * restarting mid-facility-pass - group pass already done
+               GO TO C50-PROCESS-SECURITY
+           END-IF.
+
            SET  FUNC-READNEXT(DRVR)    TO TRUE.
            READ BSTCNTL-DRIVER NEXT RECORD END-READ.
            IF  NOT STAT-NORMAL(DRVR)
@@ -415,7 +676,9 @@
            END-IF.
 
            IF  NOT DRV-GROUP
-      * now start at bsm facility definitons
+      * last group of the class just ended - close out its orphan
+      * check before moving on to bsm facility definitions
+               PERFORM H00-CHECK-ORPHAN-GROUP THRU H05-EXIT
                MOVE LOW-VALUES         TO DRV-KEY
                SET  DRV-FACILITY       TO TRUE
                SET  FUNC-START(DRVR)   TO TRUE
@@ -434,15 +697,31 @@
            END-IF.
 
            IF  DRV-GRP-MEMBER = GROUP-HEADER
+      * a new group is starting - close out the prior group's orphan
+      * check, then start counting members for this one
+               PERFORM H00-CHECK-ORPHAN-GROUP THRU H05-EXIT
+               MOVE DRV-GRP-NAME       TO WORK-LAST-GRP-NAME
+               MOVE ZERO               TO WORK-GRP-MEMBER-CTR
                GO TO C00-PROCESS-GROUPS
            END-IF.
 
+           ADD  1                      TO WORK-GRP-MEMBER-CTR.
+
            MOVE DRV-GRP-MEMBER         TO WORK-USRIDNT
                                           SORT-KEY.
 
+      * out of the selective-scope userid range - skip the random
+      * IESCNTL lookup below, the member is simply not reported on
+           IF  WORK-USRIDNT < WORK-SCOPE-FROM
+           OR  WORK-USRIDNT > WORK-SCOPE-TO
+               GO TO C00-PROCESS-GROUPS
+           END-IF.
+
            PERFORM D20-CHECK-USER-PROFILE THRU D25-EXIT.
            IF  STAT-NOTFND(IUI)
                RELEASE SORT-RECORD
+               SET  IN-GROUP-PHASE     TO TRUE
+               PERFORM J00-WRITE-CHECKPOINT THRU J99-EXIT
            END-IF.
 
            IF  RTC-CODE NOT = ZERO
@@ -470,17 +749,31 @@
                GO TO C99-EXIT-PROCESS
            END-IF.
 
+           IF  DRV-SEC-PERMITS = ZERO
+               ADD  1                  TO UNREF-FACILITY-COUNT
+               DISPLAY WORK-INDENT 'UNREFERENCED FACILITY: '
+                                       DRV-RESOURCE(1:44)
+                                     UPON PRINTER
+           END-IF.
+
            PERFORM WITH TEST BEFORE
              VARYING IDX FROM 1 BY 1
                UNTIL IDX > DRV-SEC-PERMITS
                   OR RTC-CODE NOT = ZERO
                MOVE DRV-SEC-USERID(IDX) TO WORK-USRIDNT
                                            SORT-KEY
-               PERFORM D10-CHECK-BSM-GROUP THRU D15-EXIT
-               IF  STAT-NOTFND(BSM)
-                   PERFORM D20-CHECK-USER-PROFILE THRU D25-EXIT
-                   IF  STAT-NOTFND(IUI)
-                       RELEASE SORT-RECORD
+      * out of the selective-scope userid range - skip the random
+      * IESCNTL lookup below, the permission is simply not reported on
+               IF  WORK-USRIDNT NOT < WORK-SCOPE-FROM
+               AND WORK-USRIDNT NOT > WORK-SCOPE-TO
+                   PERFORM D10-CHECK-BSM-GROUP THRU D15-EXIT
+                   IF  STAT-NOTFND(BSM)
+                       PERFORM D20-CHECK-USER-PROFILE THRU D25-EXIT
+                       IF  STAT-NOTFND(IUI)
+                           RELEASE SORT-RECORD
+                           SET  IN-FACILITY-PHASE TO TRUE
+                           PERFORM J00-WRITE-CHECKPOINT THRU J99-EXIT
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM.
@@ -493,6 +786,20 @@
        C99-EXIT-PROCESS.
            EXIT.
 
+      /*****************************************************************
+      *    REPORT THE GROUP JUST FINISHED IF IT HAD NO MEMBERS         *
+      ******************************************************************
+       H00-CHECK-ORPHAN-GROUP.
+           IF  WORK-LAST-GRP-NAME > SPACES
+           AND WORK-GRP-MEMBER-CTR = ZERO
+               ADD  1                  TO ORPHAN-GROUP-COUNT
+               DISPLAY WORK-INDENT 'ORPHAN GROUP (no members): '
+                                       WORK-LAST-GRP-NAME
+                                     UPON PRINTER
+           END-IF.
+       H05-EXIT.
+           EXIT.
+
        D10-CHECK-BSM-GROUP.
            SET  FUNC-READ(BSM)         TO TRUE.
            MOVE LOW-VALUES             TO BSM-KEY.
@@ -531,11 +838,45 @@
                GO TO E99-EXIT
            END-IF.
 
+           PERFORM E02-BUILD-ORPHAN-TABLE THRU E02-EXIT.
+           IF  RTC-CODE > ZERO
+               GO TO E99-EXIT
+           END-IF.
+           IF  WORK-ORPHAN-CTR = ZERO
+               GO TO E99-EXIT
+           END-IF.
+
+      * one pass through each BSTCNTL class strips every orphan
+      * found above, instead of one BSTCNTL pass per orphan
+           PERFORM F00-PURGE-FACILITY-PERMISSIONS THRU F99-EXIT.
+           IF  RTC-CODE > ZERO
+               GO TO E99-EXIT
+           END-IF.
+
+           PERFORM G00-PURGE-GROUP-MEMBERSHIP THRU G99-EXIT.
+           IF  RTC-CODE > ZERO
+               GO TO E99-EXIT
+           END-IF.
+
+           PERFORM E10-PURGE-DIRECT-RECORDS THRU E10-EXIT
+             VARYING ORPHAN-SUB FROM 1 BY 1
+               UNTIL ORPHAN-SUB > WORK-ORPHAN-CTR
+                  OR RTC-CODE > ZERO.
+           GO TO E99-EXIT.
+
+      /*****************************************************************
+      *    BUILD THE IN-MEMORY TABLE OF THIS RUN'S ORPHAN USERIDS       *
+      ******************************************************************
+       E02-BUILD-ORPHAN-TABLE.
+           MOVE ZERO                   TO WORK-ORPHAN-CTR.
+           MOVE SPACES                 TO WORK-USRIDNT.
+
+       E02-NEXT-ORPHAN.
            RETURN SORT-WKFILE RECORD
-               AT END GO TO E99-EXIT
+               AT END GO TO E02-EXIT
            END-RETURN.
            IF  SORT-KEY = WORK-USRIDNT
-               GO TO E00-PURGE-USER-PROFILE
+               GO TO E02-NEXT-ORPHAN
            END-IF.
            MOVE SORT-KEY               TO WORK-USRIDNT.
 
@@ -543,15 +884,118 @@
            DISPLAY WORK-OPTION WORK-USRIDNT
                                      UPON PRINTER.
 
+           IF  WORK-ORPHAN-CTR < WORK-ORPHAN-MAX
+               ADD  1                  TO WORK-ORPHAN-CTR
+               MOVE WORK-USRIDNT
+                            TO WORK-ORPHAN-USRIDNT(WORK-ORPHAN-CTR)
+               MOVE 'N'     TO WORK-ORPHAN-BSM-TOUCH(WORK-ORPHAN-CTR)
+               PERFORM E05-CHECK-APPROVAL-QUEUE THRU E05-EXIT
+           ELSE
+               DISPLAY THIS-PGM ': ORPHAN TABLE FULL, INCREASE '
+                       'WORK-ORPHAN-MAX'
+                                     UPON CONSOLE
+               MOVE 16                 TO RTC-CODE
+               GO TO E02-EXIT
+           END-IF.
+           GO TO E02-NEXT-ORPHAN.
+       E02-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    LOOK UP THIS ORPHAN ON THE IESAPRVQ APPROVAL QUEUE.  AN      *
+      *    ORPHAN NOT YET QUEUED IS ADDED AS PENDING, SO A SUPERVISOR   *
+      *    CAN ACT ON IT THROUGH VSECAPRV.  THE ORPHAN IS ONLY MARKED   *
+      *    APPROVED HERE WHEN THE QUEUE ALREADY SHOWS APRQ-APPROVED -   *
+      *    E10/F10/G00 THEN ONLY ACTUALLY PURGE IT IF WITH-UPDATES IS   *
+      *    ALSO ON                                                     *
+      ******************************************************************
+       E05-CHECK-APPROVAL-QUEUE.
+           SET  FUNC-READUPD(APRQ)     TO TRUE.
+           MOVE WORK-USRIDNT           TO APRQ-USRIDNT.
+           READ IESAPRVQ RECORD END-READ.
+
+           EVALUATE TRUE
+             WHEN STAT-NORMAL(APRQ) AND APRQ-APPROVED
+               SET  WORK-ORPHAN-IS-APPROVED(WORK-ORPHAN-CTR)
+                                       TO TRUE
+
+             WHEN STAT-NORMAL(APRQ) AND APRQ-PENDING
+               SET  WORK-ORPHAN-NOT-APPROVED(WORK-ORPHAN-CTR)
+                                       TO TRUE
+               ADD  1                  TO AWAITING-APPROVAL-COUNT
+
+             WHEN STAT-NORMAL(APRQ) AND APRQ-REJECTED
+               SET  WORK-ORPHAN-NOT-APPROVED(WORK-ORPHAN-CTR)
+                                       TO TRUE
+               ADD  1                  TO REJECTED-COUNT
+
+             WHEN STAT-NOTFND(APRQ)
+               SET  WORK-ORPHAN-NOT-APPROVED(WORK-ORPHAN-CTR)
+                                       TO TRUE
+               ADD  1                  TO QUEUED-COUNT
+               ADD  1                  TO AWAITING-APPROVAL-COUNT
+               MOVE SPACES             TO IESAPRVQ-RECORD
+               MOVE WORK-USRIDNT       TO APRQ-USRIDNT
+               SET  APRQ-PENDING       TO TRUE
+               MOVE FUNCTION CURRENT-DATE
+                                       TO WRK-DATETIME
+               MOVE NUM-DATE IN WRK-DATETIME
+                                       TO APRQ-QUEUED-DATE
+               MOVE NUM-TIME           TO APRQ-QUEUED-TIME
+               SET  FUNC-WRITE(APRQ)   TO TRUE
+               WRITE IESAPRVQ-RECORD END-WRITE
+               IF  NOT STAT-NORMAL(APRQ)
+                   MOVE APRQ           TO VSUB
+                   MOVE APRQ-USRIDNT   TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+
+             WHEN OTHER
+               MOVE APRQ               TO VSUB
+               MOVE APRQ-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-EVALUATE.
+       E05-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PURGE THE DIRECTLY-KEYED RECORDS FOR ONE TABLED ORPHAN       *
+      ******************************************************************
+       E10-PURGE-DIRECT-RECORDS.
+           MOVE WORK-ORPHAN-USRIDNT(ORPHAN-SUB)
+                                     TO WORK-USRIDNT.
+
+           MOVE 'N'                    TO EXTR-TOUCH-IESLDUV
+                                          EXTR-TOUCH-VUSERID.
+           MOVE WORK-ORPHAN-BSM-TOUCH(ORPHAN-SUB)
+                                     TO EXTR-TOUCH-BSTCNTL.
+
       * purge vse ldap user mapping record
            SET  FUNC-READUPD(LDUM)     TO TRUE.
            MOVE WORK-USRIDNT           TO LDUM-MFUSRID.
            READ IESLDUV RECORD END-READ.
            IF  STAT-NORMAL(LDUM)
-               ADD  1                  TO LDUM-COUNT
+               SET  EXTR-WILL-TOUCH-IESLDUV
+                                       TO TRUE
                DISPLAY WORK-INDENT 'IESLDUM: ' LDUM-KEY
                                      UPON PRINTER
                IF  WITH-UPDATES
+               AND WORK-ORPHAN-IS-APPROVED(ORPHAN-SUB)
+                 ADD  1                TO LDUM-COUNT
+                 SET ARCH-TYPE-LDAPMAP TO TRUE
+                 MOVE LENGTH OF IESLDUM-RECORD
+                                       TO ARCH-RECLENG
+                 MOVE IESLDUM-RECORD   TO ARCH-DATA
+                 PERFORM H00-WRITE-ARCHIVE-RECORD THRU H99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO E10-EXIT
+                 END-IF
+                 MOVE 'IESLDUV RECORD DELETED'
+                                       TO AUDT-OLD-VALUE
+                 PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO E10-EXIT
+                 END-IF
                  SET FUNC-DELETE(LDUM) TO TRUE
                  DELETE IESLDUV RECORD END-DELETE
                END-IF
@@ -561,7 +1005,7 @@
                    MOVE LDUM           TO VSUB
                    MOVE LDUM-MFUSRID   TO VSAM-KEYD(VSUB)
                    PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-                   GO TO E99-EXIT
+                   GO TO E10-EXIT
                END-IF
            END-IF.
 
@@ -570,10 +1014,27 @@
            MOVE WORK-USRIDNT           TO VUSER-KEY.
            READ VUSERID RECORD END-READ.
            IF  STAT-NORMAL(VUSER)
-               ADD  1                  TO VUSER-COUNT
+               SET  EXTR-WILL-TOUCH-VUSERID
+                                       TO TRUE
                DISPLAY WORK-INDENT 'VUSERID: ' VUSER-KEY
                                      UPON PRINTER
                IF  WITH-UPDATES
+               AND WORK-ORPHAN-IS-APPROVED(ORPHAN-SUB)
+                 ADD  1                TO VUSER-COUNT
+                 SET ARCH-TYPE-VUSERID TO TRUE
+                 MOVE LENGTH OF VUSER-RECORD
+                                       TO ARCH-RECLENG
+                 MOVE VUSER-RECORD     TO ARCH-DATA
+                 PERFORM H00-WRITE-ARCHIVE-RECORD THRU H99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO E10-EXIT
+                 END-IF
+                 MOVE 'VUSERID RECORD DELETED'
+                                       TO AUDT-OLD-VALUE
+                 PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+                 IF  RTC-CODE > ZERO
+                     GO TO E10-EXIT
+                 END-IF
                  SET FUNC-DELETE(VUSER) TO TRUE
                  DELETE VUSERID RECORD END-DELETE
                END-IF
@@ -583,29 +1044,44 @@
                    MOVE VUSER          TO VSUB
                    MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
                    PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-                   GO TO E99-EXIT
+                   GO TO E10-EXIT
                END-IF
            END-IF.
 
-      * purge vse basic security manager permission records
-           PERFORM F00-PURGE-FACILITY-PERMISSIONS THRU F99-EXIT.
-           IF  RTC-CODE > ZERO
-               GO TO E99-EXIT
-           END-IF.
-
-           PERFORM G00-PURGE-GROUP-MEMBERSHIP THRU G99-EXIT.
-           IF  RTC-CODE > ZERO
-               GO TO E99-EXIT
+           IF  NOT WITH-UPDATES
+               PERFORM I00-WRITE-EXTRACT-RECORD THRU I99-EXIT
+               IF  RTC-CODE > ZERO
+                   GO TO E10-EXIT
+               END-IF
            END-IF.
 
-      * more sort records?
-           IF  MORE-SORT-RECORDS
-           AND RTC-CODE = ZERO
-               GO TO E00-PURGE-USER-PROFILE
+      * the orphan is actually gone - its approval queue entry has
+      * done its job and would otherwise sit there forever
+           IF  WITH-UPDATES
+           AND WORK-ORPHAN-IS-APPROVED(ORPHAN-SUB)
+               SET  FUNC-READUPD(APRQ)    TO TRUE
+               MOVE WORK-USRIDNT          TO APRQ-USRIDNT
+               READ IESAPRVQ RECORD END-READ
+               IF  STAT-NORMAL(APRQ)
+                   SET  FUNC-DELETE(APRQ) TO TRUE
+                   DELETE IESAPRVQ RECORD END-DELETE
+               ELSE
+                   IF  NOT STAT-NOTFND(APRQ)
+                       MOVE APRQ           TO VSUB
+                       MOVE APRQ-USRIDNT   TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   END-IF
+               END-IF
            END-IF.
+       E10-EXIT.
+           EXIT.
        E99-EXIT.
            EXIT.
 
+      /*****************************************************************
+      *    STRIP EVERY TABLED ORPHAN'S PERMITS FROM BSTCNTL FACILITY    *
+      *    RECORDS IN ONE PASS, INSTEAD OF ONE PASS PER ORPHAN          *
+      ******************************************************************
        F00-PURGE-FACILITY-PERMISSIONS.
            MOVE LOW-VALUES             TO BSM-KEY.
            SET  BSM-FACILITY           TO TRUE.
@@ -626,47 +1102,17 @@
              UNTIL STAT-EOFILE(BSM) OR RTC-CODE > ZERO
                SET  FUNC-READNEXT(BSM) TO TRUE
                READ BSTCNTL NEXT RECORD END-READ
+               MOVE BSM                TO VSUB
 
                EVALUATE TRUE
                WHEN NOT STAT-NORMAL(VSUB)
                  IF  NOT STAT-EOFILE(VSUB)
-                   MOVE BSM            TO VSUB
                    MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
                    PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
                  END-IF
 
                WHEN BSM-FACILITY
-                 PERFORM WITH TEST BEFORE
-                   VARYING SUB FROM 1 BY 1
-                     UNTIL SUB > BSM-SEC-PERMITS
-                        OR BSM-SEC-USERID(SUB) = WORK-USRIDNT
-                 END-PERFORM
-                 IF  SUB <= BSM-SEC-PERMITS
-                 AND BSM-SEC-USERID(SUB) = WORK-USRIDNT
-                   ADD  1              TO BSM-SEC-COUNT
-                   DISPLAY WORK-INDENT 'BSTCNTL: ' BSM-KEY(1:50)
-                                     UPON PRINTER
-                   IF  WITH-UPDATES
-                     SET BSM-WAS-CHANGED TO TRUE
-                     PERFORM WITH TEST BEFORE
-                       VARYING SUB FROM SUB BY 1
-                         UNTIL SUB >= BSM-SEC-PERMITS
-                       MOVE BSM-SEC-PERMIT(SUB + 1)
-                                       TO BSM-SEC-PERMIT(SUB)
-                     END-PERFORM
-                     SUBTRACT 1      FROM BSM-SEC-PERMITS
-                     SUBTRACT LENGTH OF BSM-SEC-PERMIT
-                                     FROM BSM-RECL
-                                          BSM-RECLENG
-                     SET FUNC-REWRITE(BSM) TO TRUE
-                     REWRITE BSTCNTL-RECORD END-REWRITE
-                     IF  NOT STAT-NORMAL(VSUB)
-                       MOVE BSM        TO VSUB
-                       MOVE BSM-KEY    TO VSAM-KEYD(VSUB)
-                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-                     END-IF
-                   END-IF
-                 END-IF
+                 PERFORM F10-STRIP-ORPHAN-PERMITS THRU F10-EXIT
 
                WHEN OTHER
                  SET  STAT-EOFILE(BSM) TO TRUE
@@ -675,6 +1121,67 @@
        F99-EXIT.
            EXIT.
 
+      /*****************************************************************
+      *    COMPACT ONE FACILITY RECORD'S PERMIT LIST, DROPPING EVERY    *
+      *    PERMIT WHOSE USERID IS IN THE ORPHAN TABLE, IN ONE PASS      *
+      *    OVER THE PERMIT LIST REGARDLESS OF HOW MANY ORPHANS IT HITS  *
+      ******************************************************************
+       F10-STRIP-ORPHAN-PERMITS.
+           MOVE ZERO                   TO NEW-PERMITS-COUNT.
+
+           PERFORM WITH TEST BEFORE
+             VARYING SUB FROM 1 BY 1 UNTIL SUB > BSM-SEC-PERMITS
+               SEARCH ALL WORK-ORPHAN-ENTRY
+                 AT END
+                   ADD  1              TO NEW-PERMITS-COUNT
+                   IF  NEW-PERMITS-COUNT NOT = SUB
+                       MOVE BSM-SEC-PERMIT(SUB)
+                            TO BSM-SEC-PERMIT(NEW-PERMITS-COUNT)
+                   END-IF
+                 WHEN WORK-ORPHAN-USRIDNT(WORK-ORPHAN-IDX)
+                                       = BSM-SEC-USERID(SUB)
+                   IF  WITH-UPDATES
+                   AND WORK-ORPHAN-NOT-APPROVED(WORK-ORPHAN-IDX)
+      * not yet approved - keep this permit in place even though
+      * WITH-UPDATES is on
+                       ADD  1          TO NEW-PERMITS-COUNT
+                       IF  NEW-PERMITS-COUNT NOT = SUB
+                           MOVE BSM-SEC-PERMIT(SUB)
+                            TO BSM-SEC-PERMIT(NEW-PERMITS-COUNT)
+                       END-IF
+                   ELSE
+                       ADD  1          TO BSM-SEC-COUNT
+                       SET  WORK-ORPHAN-BSM-WAS-TOUCHED(WORK-ORPHAN-IDX)
+                                       TO TRUE
+                       DISPLAY WORK-INDENT 'BSTCNTL: ' BSM-KEY(1:50)
+                                     UPON PRINTER
+                   END-IF
+               END-SEARCH
+           END-PERFORM.
+
+           IF  NEW-PERMITS-COUNT < BSM-SEC-PERMITS
+           AND WITH-UPDATES
+               SET BSM-WAS-CHANGED      TO TRUE
+               COMPUTE BSM-RECL = BSM-RECL
+                   - ((BSM-SEC-PERMITS - NEW-PERMITS-COUNT)
+                        * LENGTH OF BSM-SEC-PERMIT)
+               MOVE BSM-RECL            TO BSM-RECLENG
+               MOVE NEW-PERMITS-COUNT   TO BSM-SEC-PERMITS
+               SET FUNC-REWRITE(BSM)    TO TRUE
+               REWRITE BSTCNTL-RECORD END-REWRITE
+               MOVE BSM                 TO VSUB
+               IF  NOT STAT-NORMAL(VSUB)
+                   MOVE BSM-KEY         TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+           END-IF.
+       F10-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    STRIP EVERY TABLED ORPHAN'S MEMBERSHIP FROM BSTCNTL GROUP    *
+      *    RECORDS IN ONE PASS, INSTEAD OF ONE PASS PER ORPHAN          *
+      ******************************************************************
        G00-PURGE-GROUP-MEMBERSHIP.
            MOVE LOW-VALUES             TO BSM-KEY.
            SET  BSM-GROUP              TO TRUE.
@@ -695,31 +1202,54 @@
              UNTIL STAT-EOFILE(BSM) OR RTC-CODE > ZERO
                SET  FUNC-READNEXT(BSM) TO TRUE
                READ BSTCNTL NEXT RECORD END-READ
+               MOVE BSM                TO VSUB
 
                EVALUATE TRUE
                WHEN NOT STAT-NORMAL(VSUB)
                  IF  NOT STAT-EOFILE(VSUB)
-                   MOVE BSM            TO VSUB
                    MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
                    PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
                  END-IF
 
                WHEN BSM-GROUP
-                 IF  BSM-GRP-MEMBER = WORK-USRIDNT
-                   ADD  1              TO BSM-GRP-COUNT
-                   DISPLAY WORK-INDENT 'BSTCNTL: ' BSM-KEY(1:50)
-                                     UPON PRINTER
-                   IF  WITH-UPDATES
-                     SET BSM-WAS-CHANGED TO TRUE
-                     SET FUNC-DELETE(BSM) TO TRUE
-                     DELETE BSTCNTL RECORD END-DELETE
-                     IF  NOT STAT-NORMAL(VSUB)
-                       MOVE BSM        TO VSUB
-                       MOVE BSM-KEY    TO VSAM-KEYD(VSUB)
-                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                 SEARCH ALL WORK-ORPHAN-ENTRY
+                   AT END
+                     CONTINUE
+                   WHEN WORK-ORPHAN-USRIDNT(WORK-ORPHAN-IDX)
+                                       = BSM-GRP-MEMBER
+                     MOVE WORK-ORPHAN-USRIDNT(WORK-ORPHAN-IDX)
+                                       TO WORK-USRIDNT
+                     SET  WORK-ORPHAN-BSM-WAS-TOUCHED(WORK-ORPHAN-IDX)
+                                       TO TRUE
+                     DISPLAY WORK-INDENT 'BSTCNTL: ' BSM-KEY(1:50)
+                                       UPON PRINTER
+                     IF  WITH-UPDATES
+                     AND WORK-ORPHAN-IS-APPROVED(WORK-ORPHAN-IDX)
+                       ADD  1              TO BSM-GRP-COUNT
+                       SET BSM-WAS-CHANGED TO TRUE
+                       SET ARCH-TYPE-GROUPMBR TO TRUE
+                       MOVE BSM-RECLENG    TO ARCH-RECLENG
+                       MOVE BSTCNTL-RECORD(1:BSM-RECLENG)
+                                           TO ARCH-DATA
+                       PERFORM H00-WRITE-ARCHIVE-RECORD THRU H99-EXIT
+                       IF  RTC-CODE > ZERO
+                           GO TO G99-EXIT
+                       END-IF
+                       MOVE 'BSTCNTL GROUP MEMBER DELETED'
+                                           TO AUDT-OLD-VALUE
+                       PERFORM K00-WRITE-AUDIT-RECORD THRU K99-EXIT
+                       IF  RTC-CODE > ZERO
+                           GO TO G99-EXIT
+                       END-IF
+                       SET FUNC-DELETE(BSM) TO TRUE
+                       DELETE BSTCNTL RECORD END-DELETE
+                       MOVE BSM            TO VSUB
+                       IF  NOT STAT-NORMAL(VSUB)
+                         MOVE BSM-KEY    TO VSAM-KEYD(VSUB)
+                         PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                       END-IF
                      END-IF
-                   END-IF
-                 END-IF
+                 END-SEARCH
 
                WHEN OTHER
                  SET  STAT-EOFILE(BSM) TO TRUE
@@ -728,3 +1258,122 @@
        G99-EXIT.
            EXIT.
 
+      /*****************************************************************
+      *    ARCHIVE A RECORD ABOUT TO BE DELETED                        *
+      ******************************************************************
+       H00-WRITE-ARCHIVE-RECORD.
+           ADD  1                      TO ARCH-SEQ-CTR
+                                          ARCH-COUNT.
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE WORK-USRIDNT           TO ARCH-USRIDNT.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO ARCH-PURGE-DATE.
+           MOVE NUM-TIME               TO ARCH-PURGE-TIME.
+           MOVE ARCH-SEQ-CTR           TO ARCH-SEQNO.
+           MOVE THIS-PGM               TO ARCH-SRC-PGM.
+           SET  FUNC-WRITE(ARCH)       TO TRUE.
+           WRITE IESARCH-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(ARCH)
+               MOVE ARCH               TO VSUB
+               MOVE ARCH-KEY           TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       H99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    APPEND ONE ENTRY TO THE PERMANENT PURGE/REVOKE AUDIT LOG     *
+      *    CALLER MOVES AUDT-OLD-VALUE AND SETS ARCH-RECTYPE (VIA THE   *
+      *    MATCHING ARCH-TYPE-xxx 88) BEFORE PERFORMING THIS PARAGRAPH  *
+      ******************************************************************
+       K00-WRITE-AUDIT-RECORD.
+           MOVE THIS-PGM               TO AUDT-PGM.
+           MOVE WORK-USRIDNT           TO AUDT-USRIDNT.
+           SET  AUDT-ACTION-DELETE     TO TRUE.
+           MOVE ARCH-RECTYPE           TO AUDT-RECTYPE.
+           MOVE SPACES                 TO AUDT-NEW-VALUE.
+
+           CALL JOBDATA             USING JOBDATA-PARMS.
+           MOVE JOBD-PWR-NAME          TO AUDT-JOB-NAME.
+           MOVE JOBD-PWR-NUMB          TO AUDT-JOB-NUMB.
+
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO AUDT-DATE.
+           MOVE NUM-TIME               TO AUDT-TIME.
+
+           SET  FUNC-WRITE(AUDT)       TO TRUE.
+           WRITE IESAUDT-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(AUDT)
+               MOVE AUDT               TO VSUB
+               MOVE WORK-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       K99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    WRITE ONE DRY-RUN EXTRACT RECORD FOR A PURGE CANDIDATE       *
+      ******************************************************************
+       I00-WRITE-EXTRACT-RECORD.
+           MOVE SPACES                 TO EXTR-LINE.
+           STRING WORK-USRIDNT            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  'BSTCNTL='              DELIMITED BY SIZE
+                  EXTR-TOUCH-BSTCNTL      DELIMITED BY SIZE
+                  ',IESLDUV='             DELIMITED BY SIZE
+                  EXTR-TOUCH-IESLDUV      DELIMITED BY SIZE
+                  ',VUSERID='             DELIMITED BY SIZE
+                  EXTR-TOUCH-VUSERID      DELIMITED BY SIZE
+                  ',IESCNTL=N'            DELIMITED BY SIZE
+               INTO EXTR-LINE.
+           ADD  1                      TO EXTR-COUNT.
+           SET  FUNC-WRITE(EXTR)       TO TRUE.
+           WRITE IESEXTR-RECORD END-WRITE.
+           IF  NOT STAT-NORMAL(EXTR)
+               MOVE EXTR               TO VSUB
+               MOVE WORK-USRIDNT       TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       I99-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    RECORD A RESTART CHECKPOINT EVERY CKPT-INTERVAL RELEASES     *
+      ******************************************************************
+       J00-WRITE-CHECKPOINT.
+           ADD  1                      TO CKPT-RELEASE-CTR
+                                          CKPT-TOTAL-RELEASED.
+           IF  CKPT-RELEASE-CTR < CKPT-INTERVAL
+               GO TO J99-EXIT
+           END-IF.
+           MOVE ZEROES                 TO CKPT-RELEASE-CTR.
+
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATETIME.
+
+           MOVE THIS-PGM               TO CKPT-PGM.
+           MOVE CKPT-PHASE-SW          TO CKPT-PHASE.
+           MOVE DRV-KEY                TO CKPT-DRV-KEY.
+           MOVE CKPT-TOTAL-RELEASED    TO CKPT-COUNT.
+           MOVE WORK-LAST-GRP-NAME     TO CKPT-GRP-NAME.
+           MOVE WORK-GRP-MEMBER-CTR    TO CKPT-GRP-CTR.
+           MOVE NUM-DATE IN WRK-DATETIME
+                                       TO CKPT-DATE.
+           MOVE NUM-TIME               TO CKPT-TIME.
+
+           IF  CKPT-RECORD-EXISTS
+               SET  FUNC-REWRITE(CKPT) TO TRUE
+               REWRITE IESCKPT-RECORD END-REWRITE
+           ELSE
+               SET  FUNC-WRITE(CKPT)   TO TRUE
+               WRITE IESCKPT-RECORD END-WRITE
+               SET  CKPT-RECORD-EXISTS TO TRUE
+           END-IF.
+           IF  NOT STAT-NORMAL(CKPT)
+               MOVE CKPT               TO VSUB
+               MOVE CKPT-KEY           TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+       J99-EXIT.
+           EXIT.
+
