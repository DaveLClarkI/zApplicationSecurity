@@ -0,0 +1,536 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    IESCNTLT.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUGUST 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINSUPPLY GROUP SERVICES.
+       SECURITY.      BATCH.
+      *REMARKS.       CAPACITY/GROWTH TREND REPORT.  COUNTS IESCNTL
+      *               PROFILES, BSTCNTL GROUP/FACILITY RECORDS (WITH
+      *               THEIR MEMBER AND PERMIT COUNTS), AND VUSERID
+      *               EXTENSION RECORDS, THEN FILES TODAY'S COUNTS AS
+      *               A SNAPSHOT IN IESTREN.  THE SAME RUN ALSO LOOKS
+      *               BACK 30 AND 90 DAYS FOR A PRIOR SNAPSHOT TO SHOW
+      *               HOW MUCH EACH FILE HAS GROWN SINCE - A SITE THAT
+      *               HAS NOT RUN THIS LONG ENOUGH TO HAVE ONE SIMPLY
+      *               SEES THAT WINDOW REPORTED AS NOT YET AVAILABLE.
+      *               PRODUCES SYSLST REPORT ONLY - NO IESCNTL/BSTCNTL/
+      *               VUSERID UPDATES, THOUGH IESTREN ITSELF IS ALWAYS
+      *               WRITTEN SINCE THAT IS THIS PROGRAM'S SOLE JOB.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/09/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT IESCNTL
+               ASSIGN TO IESCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS IUI-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT BSTCNTL
+               ASSIGN TO BSTCNTL
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS BSM-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+           SELECT VUSERID
+               ASSIGN TO VUSERID
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS VUSER-KEY
+               FILE STATUS IS FILE3-STAT
+                              FILE3-FDBK.
+
+           SELECT IESTREN
+               ASSIGN TO IESTREN
+               ACCESS IS DYNAMIC  INDEXED
+               RECORD KEY IS TREN-KEY
+               FILE STATUS IS FILE4-STAT
+                              FILE4-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  IESCNTL.
+       COPY IESCNTL.
+
+       FD  BSTCNTL
+           RECORD IS VARYING IN SIZE
+             FROM 280 TO 65535 CHARACTERS
+             DEPENDING ON BSM-RECL.
+       COPY BSTCNTL.
+
+       FD  VUSERID.
+       COPY VUSERID.
+
+       FD  IESTREN.
+       COPY IESTREN.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'IESCNTLT'.
+
+         03  IUI                       PIC S9(04)   BINARY VALUE 1.
+         03  BSM                       PIC S9(04)   BINARY VALUE 2.
+         03  VUSER                     PIC S9(04)   BINARY VALUE 3.
+         03  TREN                      PIC S9(04)   BINARY VALUE 4.
+
+         03  BSM-RECL                  PIC  9(5)    VALUE ZEROES.
+
+         03  WORK-GRP-MEMBER-CTR       PIC  9(7)    VALUE ZEROES.
+
+         03  GROUP-HEADER.
+           05                          PIC  X(2)    VALUE X'0000'.
+           05                          PIC  X(6)    VALUE 'GrpUID'.
+
+         03  CURRENT-GNUM              PIC 9(08).
+         03  LOOKBACK-GNUM             PIC 9(08).
+         03  LOOKBACK-DAYS             PIC  9(03).
+
+         03  IESCNTL-COUNT             PIC  9(7)    VALUE ZEROES.
+         03  BSTCNTL-GROUP-COUNT       PIC  9(7)    VALUE ZEROES.
+         03  BSTCNTL-MEMBER-COUNT      PIC  9(7)    VALUE ZEROES.
+         03  BSTCNTL-FACILITY-COUNT    PIC  9(7)    VALUE ZEROES.
+         03  BSTCNTL-PERMIT-COUNT      PIC  9(7)    VALUE ZEROES.
+         03  VUSERID-COUNT             PIC  9(7)    VALUE ZEROES.
+
+         03  GROWTH-EDIT               PIC +Z(6)9.
+         03  VAR-EDIT                  PIC  Z(6)9-.
+
+       COPY DATETIME.
+
+       COPY DTEMAN.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           PERFORM C00-PROCESS-IESCNTL THRU C99-EXIT-PROCESS
+             UNTIL STAT-EOFILE(IUI)
+                OR RTC-CODE NOT = ZERO.
+
+           IF  RTC-CODE = ZERO
+               PERFORM D00-PROCESS-BSTCNTL THRU D99-EXIT-PROCESS
+                 UNTIL STAT-EOFILE(BSM)
+                    OR RTC-CODE NOT = ZERO
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               PERFORM E00-PROCESS-VUSERID THRU E99-EXIT-PROCESS
+                 UNTIL STAT-EOFILE(VUSER)
+                    OR RTC-CODE NOT = ZERO
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+               PERFORM F00-WRITE-SNAPSHOT THRU F05-EXIT
+           END-IF.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           DISPLAY ' '               UPON PRINTER.
+           DISPLAY 'CAPACITY/GROWTH TREND REPORT - ' DTE-CCYYMMDD
+                                     UPON PRINTER.
+           DISPLAY ' '               UPON PRINTER.
+           MOVE IESCNTL-COUNT          TO VAR-EDIT.
+           DISPLAY 'IESCNTL profiles ......... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE BSTCNTL-GROUP-COUNT    TO VAR-EDIT.
+           DISPLAY 'BSTCNTL groups ........... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE BSTCNTL-MEMBER-COUNT   TO VAR-EDIT.
+           DISPLAY 'BSTCNTL group members .... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE BSTCNTL-FACILITY-COUNT TO VAR-EDIT.
+           DISPLAY 'BSTCNTL facilities ....... ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE BSTCNTL-PERMIT-COUNT   TO VAR-EDIT.
+           DISPLAY 'BSTCNTL facility permits . ' VAR-EDIT
+                                     UPON PRINTER.
+           MOVE VUSERID-COUNT          TO VAR-EDIT.
+           DISPLAY 'VUSERID extensions ....... ' VAR-EDIT
+                                     UPON PRINTER.
+
+           MOVE 30                     TO LOOKBACK-DAYS.
+           PERFORM G00-PRINT-GROWTH THRU G05-EXIT.
+           MOVE 90                     TO LOOKBACK-DAYS.
+           PERFORM G00-PRINT-GROWTH THRU G05-EXIT.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           MOVE 'IESCNTL'              TO VSAM-FILE(IUI).
+           MOVE 'BSTCNTL'              TO VSAM-FILE(BSM).
+           MOVE 'VUSERID'              TO VSAM-FILE(VUSER).
+           MOVE 'IESTREN'              TO VSAM-FILE(TREN).
+
+           MOVE LENGTH OF IUI-KEY      TO VSAM-KEYL(IUI).
+           MOVE LENGTH OF BSM-KEY      TO VSAM-KEYL(BSM).
+           MOVE LENGTH OF VUSER-KEY    TO VSAM-KEYL(VUSER).
+           MOVE LENGTH OF TREN-KEY     TO VSAM-KEYL(TREN).
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET FUNC-OPEN(VSUB)     TO TRUE
+           END-PERFORM
+
+           OPEN INPUT IESCNTL
+                      BSTCNTL
+                      VUSERID.
+           OPEN I-O   IESTREN.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-CODE = ZERO
+               PERFORM WITH TEST BEFORE
+                 VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                   SET FUNC-READ(VSUB) TO TRUE
+               END-PERFORM
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+      * start each file at its lowest key
+               SET  IUI-USER-PROFILE   TO TRUE
+               MOVE LOW-VALUES         TO IUI-KEY-VALUE
+               MOVE IUI                TO VSUB
+               SET  FUNC-START(VSUB)   TO TRUE
+               START IESCNTL KEY >= IUI-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+
+               SET  BSM-FACILITY       TO TRUE
+               MOVE LOW-VALUES         TO BSM-KEY
+               MOVE BSM                TO VSUB
+               SET  FUNC-START(VSUB)   TO TRUE
+               START BSTCNTL KEY >= BSM-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+
+               MOVE LOW-VALUES         TO VUSER-KEY
+               MOVE VUSER              TO VSUB
+               SET  FUNC-START(VSUB)   TO TRUE
+               START VUSERID KEY >= VUSER-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+               AND NOT STAT-NOTFND(VSUB)
+                   MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  STAT-NOTFND(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+               END-IF
+
+      * today's generalized day number doubles as the snapshot key
+               SET  DTE-REQUEST-CURRENT-DATE
+                                       TO TRUE
+               CALL DTEMAN          USING DTEMAN-PARMS
+               SET  DTE-REQUEST-JULN-EDIT
+                                       TO TRUE
+               MOVE DTE-YYDDD          TO DTE-JULN
+               CALL DTEMAN          USING DTEMAN-PARMS
+               MOVE DTE-GNUM           TO CURRENT-GNUM
+               DISPLAY 'CURRENT=' DTE-CCYYMMDD ', GNUM=' CURRENT-GNUM
+                                     UPON PRINTER
+               DISPLAY SPACES        UPON PRINTER
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE IESCNTL
+                 BSTCNTL
+                 VUSERID
+                 IESTREN.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    PROGRAM PROCESSING ROUTINES                                 *
+      ******************************************************************
+
+       C00-PROCESS-IESCNTL.
+
+           MOVE IUI                    TO VSUB
+           SET  FUNC-READNEXT(VSUB)    TO TRUE.
+           READ IESCNTL NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(VSUB)
+               IF  NOT STAT-EOFILE(VSUB)
+                   MOVE IUI-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO C99-EXIT-PROCESS
+           END-IF.
+
+           IF  NOT IUI-USER-PROFILE
+               GO TO C00-PROCESS-IESCNTL
+           END-IF.
+
+           ADD  1                      TO IESCNTL-COUNT.
+
+       C99-EXIT-PROCESS.
+           EXIT.
+
+       D00-PROCESS-BSTCNTL.
+
+           MOVE BSM                    TO VSUB
+           SET  FUNC-READNEXT(VSUB)    TO TRUE.
+           READ BSTCNTL NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(VSUB)
+               IF  NOT STAT-EOFILE(VSUB)
+                   MOVE BSM-KEY        TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO D99-EXIT-PROCESS
+           END-IF.
+
+           IF  BSM-GROUP
+               IF  BSM-GRP-MEMBER = GROUP-HEADER
+                   ADD  1              TO BSTCNTL-GROUP-COUNT
+               ELSE
+                   ADD  1              TO BSTCNTL-MEMBER-COUNT
+               END-IF
+               GO TO D99-EXIT-PROCESS
+           END-IF.
+
+           IF  BSM-FACILITY
+               ADD  1                  TO BSTCNTL-FACILITY-COUNT
+               ADD  BSM-SEC-PERMITS    TO BSTCNTL-PERMIT-COUNT
+           END-IF.
+
+       D99-EXIT-PROCESS.
+           EXIT.
+
+       E00-PROCESS-VUSERID.
+
+           MOVE VUSER                  TO VSUB
+           SET  FUNC-READNEXT(VSUB)    TO TRUE.
+           READ VUSERID NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(VSUB)
+               IF  NOT STAT-EOFILE(VSUB)
+                   MOVE VUSER-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               GO TO E99-EXIT-PROCESS
+           END-IF.
+
+           ADD  1                      TO VUSERID-COUNT.
+
+       E99-EXIT-PROCESS.
+           EXIT.
+
+      /*****************************************************************
+      *    FILE TODAY'S COUNTS AS A TREND SNAPSHOT                     *
+      ******************************************************************
+       F00-WRITE-SNAPSHOT.
+
+           MOVE CURRENT-GNUM           TO TREN-GNUM.
+           MOVE DTE-CCYYMMDD           TO TREN-SNAP-DATE.
+           MOVE IESCNTL-COUNT          TO TREN-IESCNTL-COUNT.
+           MOVE BSTCNTL-GROUP-COUNT    TO TREN-BSTCNTL-GROUP-COUNT.
+           MOVE BSTCNTL-MEMBER-COUNT   TO TREN-BSTCNTL-MEMBER-COUNT.
+           MOVE BSTCNTL-FACILITY-COUNT TO TREN-BSTCNTL-FACILITY-COUNT.
+           MOVE BSTCNTL-PERMIT-COUNT   TO TREN-BSTCNTL-PERMIT-COUNT.
+           MOVE VUSERID-COUNT          TO TREN-VUSERID-COUNT.
+           SET  FUNC-READ(TREN)        TO TRUE.
+           READ IESTREN RECORD END-READ.
+           IF  STAT-NORMAL(TREN)
+               SET  FUNC-REWRITE(TREN) TO TRUE
+               REWRITE IESTREN-RECORD END-REWRITE
+           ELSE
+               IF  NOT STAT-NOTFND(TREN)
+                   MOVE TREN           TO VSUB
+                   MOVE TREN-KEY       TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               END-IF
+               IF  RTC-CODE = ZERO
+                   SET  FUNC-WRITE(TREN) TO TRUE
+                   WRITE IESTREN-RECORD END-WRITE
+               END-IF
+           END-IF.
+
+           IF  RTC-CODE = ZERO
+           AND NOT STAT-NORMAL(TREN)
+               MOVE TREN               TO VSUB
+               MOVE TREN-KEY           TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+       F05-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    LOOK BACK LOOKBACK-DAYS FOR A PRIOR SNAPSHOT AND SHOW        *
+      *    HOW MUCH EACH FILE HAS GROWN SINCE                          *
+      ******************************************************************
+       G00-PRINT-GROWTH.
+
+           SET  DTE-REQUEST-CURRENT-DATE
+                                       TO TRUE
+           CALL DTEMAN              USING DTEMAN-PARMS.
+           SET  DTE-REQUEST-TOTL-DAYS  TO TRUE.
+           SUBTRACT LOOKBACK-DAYS      FROM DTE-TOTD.
+           CALL DTEMAN              USING DTEMAN-PARMS.
+           MOVE DTE-GNUM               TO LOOKBACK-GNUM.
+
+           MOVE LOOKBACK-GNUM          TO TREN-GNUM.
+           SET  FUNC-START(TREN)       TO TRUE.
+           START IESTREN KEY >= TREN-KEY END-START.
+           IF  NOT STAT-NORMAL(TREN)
+           AND NOT STAT-NOTFND(TREN)
+               MOVE TREN               TO VSUB
+               MOVE TREN-KEY           TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF.
+
+           DISPLAY ' '               UPON PRINTER.
+           IF  STAT-NOTFND(TREN)
+               DISPLAY 'NO SNAPSHOT ' LOOKBACK-DAYS
+                       ' DAYS OLD ON FILE YET' UPON PRINTER
+               GO TO G05-EXIT
+           END-IF.
+
+           SET  FUNC-READNEXT(TREN)    TO TRUE.
+           READ IESTREN NEXT RECORD END-READ.
+           IF  NOT STAT-NORMAL(TREN)
+               IF  NOT STAT-EOFILE(TREN)
+                   MOVE TREN           TO VSUB
+                   MOVE TREN-KEY       TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               ELSE
+                   DISPLAY 'NO SNAPSHOT ' LOOKBACK-DAYS
+                           ' DAYS OLD ON FILE YET' UPON PRINTER
+               END-IF
+               GO TO G05-EXIT
+           END-IF.
+
+           DISPLAY 'GROWTH SINCE ' TREN-SNAP-DATE
+                   ' (' LOOKBACK-DAYS ' DAYS AGO OR NEAREST) -'
+                                     UPON PRINTER.
+
+           COMPUTE GROWTH-EDIT =
+               IESCNTL-COUNT - TREN-IESCNTL-COUNT.
+           DISPLAY '  IESCNTL profiles ......... ' GROWTH-EDIT
+                                     UPON PRINTER.
+           COMPUTE GROWTH-EDIT =
+               BSTCNTL-GROUP-COUNT - TREN-BSTCNTL-GROUP-COUNT.
+           DISPLAY '  BSTCNTL groups ........... ' GROWTH-EDIT
+                                     UPON PRINTER.
+           COMPUTE GROWTH-EDIT =
+               BSTCNTL-MEMBER-COUNT - TREN-BSTCNTL-MEMBER-COUNT.
+           DISPLAY '  BSTCNTL group members .... ' GROWTH-EDIT
+                                     UPON PRINTER.
+           COMPUTE GROWTH-EDIT =
+               BSTCNTL-FACILITY-COUNT - TREN-BSTCNTL-FACILITY-COUNT.
+           DISPLAY '  BSTCNTL facilities ....... ' GROWTH-EDIT
+                                     UPON PRINTER.
+           COMPUTE GROWTH-EDIT =
+               BSTCNTL-PERMIT-COUNT - TREN-BSTCNTL-PERMIT-COUNT.
+           DISPLAY '  BSTCNTL facility permits . ' GROWTH-EDIT
+                                     UPON PRINTER.
+           COMPUTE GROWTH-EDIT =
+               VUSERID-COUNT - TREN-VUSERID-COUNT.
+           DISPLAY '  VUSERID extensions ....... ' GROWTH-EDIT
+                                     UPON PRINTER.
+
+       G05-EXIT.
+           EXIT.
