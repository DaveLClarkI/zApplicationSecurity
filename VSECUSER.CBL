@@ -237,15 +237,10 @@
            EXIT.                                                                
                                                                                 
       /*****************************************************************        
-      *    CHECK A VSAM OR WORK FILE'S STATUS                          *        
-      ******************************************************************        
-       B90-CHECK-STATUS.                                                        
-                                                                                
-           COPY VSMSTATP.                                                       
-                                                                                
-       B95-EXIT-CHECK.                                                          
-           EXIT.                                                                
-                                                                                
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
       /*****************************************************************        
       *    PROGRAM PROCESSING ROUTINES                                 *        
       ******************************************************************        
